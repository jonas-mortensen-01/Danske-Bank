@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave17.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-Menu-Choice PIC 9 VALUE ZERO.
+
+      * Opgave6/7/8 are each built and run as standalone executables
+      * by run-daily-batch.sh, not as callable subprograms - so this
+      * menu shells out to the already-compiled step instead of
+      * using CALL, which would pull the whole run unit down with it
+      * the moment the step hit its own STOP RUN.
+       01 WS-Command-Line PIC X(60).
+
+       SCREEN SECTION.
+       01 MENU-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 2 COLUMN 10 VALUE "DAILY CUSTOMER/ACCOUNT MENU".
+           02 LINE 4 COLUMN 10
+               VALUE "1. Display customers (Opgave6)".
+           02 LINE 5 COLUMN 10
+               VALUE "2. Extract customers (Opgave7)".
+           02 LINE 6 COLUMN 10
+               VALUE "3. Join customers and accounts (Opgave8)".
+           02 LINE 7 COLUMN 10 VALUE "0. Exit".
+           02 LINE 9 COLUMN 10 VALUE "Enter choice: ".
+           02 LINE 9 COLUMN 24 PIC 9 USING WS-Menu-Choice.
+
+       PROCEDURE DIVISION.
+       PERFORM UNTIL WS-Menu-Choice = 0
+           DISPLAY MENU-SCREEN
+           ACCEPT MENU-SCREEN
+           EVALUATE WS-Menu-Choice
+               WHEN 1
+                   MOVE "cd ../Opgave-06 && ./Opgave6"
+                       TO WS-Command-Line
+                   PERFORM RUN-BATCH-STEP
+               WHEN 2
+                   MOVE "cd ../Opgave-07 && ./Opgave7"
+                       TO WS-Command-Line
+                   PERFORM RUN-BATCH-STEP
+               WHEN 3
+                   MOVE "cd ../Opgave-08 && ./Opgave8"
+                       TO WS-Command-Line
+                   PERFORM RUN-BATCH-STEP
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice - please enter 0-3"
+           END-EVALUATE
+       END-PERFORM
+
+       STOP RUN.
+
+       RUN-BATCH-STEP.
+           CALL "SYSTEM" USING WS-Command-Line
+           IF RETURN-CODE NOT = 0
+               DISPLAY "Step ended with return code " RETURN-CODE
+           END-IF.
