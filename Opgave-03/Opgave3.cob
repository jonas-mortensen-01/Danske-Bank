@@ -14,21 +14,18 @@
        MOVE "Lars" TO Firstname.
        MOVE "Hansen" TO Lastname.
 
-       STRING 
+       STRING
            Firstname DELIMITED BY SIZE
            Lastname DELIMITED BY SIZE
            INTO Fullname
+       END-STRING
 
-       DISPLAY Firstname. 
+       DISPLAY Firstname.
        DISPLAY Lastname.
 
-       PERFORM VARYING IndexVar FROM 1 BY 1 UNTIL IndexVar > 40
-           IF Fullname(IndexVar:1) NOT = SPACE OR PreviousChar NOT = SPACE
-               MOVE Fullname(IndexVar:1) TO Cleanname(CleanIndex:1)
-               ADD 1 TO CleanIndex
-           END-IF
-           MOVE Fullname(IndexVar:1) TO PreviousChar
-       END-PERFORM
+       PERFORM CLEAN-FULLNAME
 
        DISPLAY Cleanname.
-       STOP RUN.
\ No newline at end of file
+       STOP RUN.
+
+       COPY "CLEANNAME.cpy".
\ No newline at end of file
