@@ -5,74 +5,418 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT KundeFil ASSIGN TO "Kundeoplysninger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KundeRecord-KundeID
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-KundeFil-Status.
+           SELECT KontoFil ASSIGN TO "Kontooplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KontoRecord-KontoID
+               ALTERNATE RECORD KEY IS KontoRecord-KundeID
+                   WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KontoFil-Status.
            SELECT KundeOut ASSIGN TO "KundeoplysningerOut.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KundeOut-Status.
+           SELECT CsvOut ASSIGN TO "KundeoplysningerOut.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CsvOut-Status.
+           SELECT LastRunFile ASSIGN TO "Opgave7LastRun.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LastRunFile-Status.
+           SELECT AuditFile ASSIGN TO "Opgave7Audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AuditFile-Status.
 
        DATA DIVISION.
        FILE SECTION.
        FD  KundeFil.
        01  KundeRecord.
-           02 KundeRecord-KundeID       PIC X(20).
+           02 KundeRecord-KundeID       PIC X(10).
            02 KundeRecord-Fornavn       PIC X(20).
            02 KundeRecord-Efternavn     PIC X(20).
-           02 KundeRecord-KontoInfo.
-               03 KundeRecord-KontoInfo-KontoNummer PIC X(20).
-               03 KundeRecord-KontoInfo-Balance     PIC 9(7)V99.
-               03 KundeRecord-KontoInfo-ValutaKode  PIC X(3).
+           02 KundeRecord-KontoId       PIC X(10).
+           02 KundeRecord-Valuta        PIC X(3).
+           02 KundeRecord-LastChanged   PIC 9(8).
+
+       FD  KontoFil.
+       01  KontoRecord.
+           02 KontoRecord-KontoID       PIC X(10).
+           02 KontoRecord-KundeID       PIC X(10).
+           02 KontoRecord-KontoType     PIC X(20).
+           02 KontoRecord-Balance       PIC S9(10)V99.
+           02 KontoRecord-Valuta        PIC X(3).
+           02 KontoRecord-Status        PIC X(1).
+               88 KONTO-RECORD-ACTIVE  VALUE "A".
+               88 KONTO-RECORD-CLOSED  VALUE "C".
+               88 KONTO-RECORD-DORMANT VALUE "D".
+           02 KontoRecord-StatusDate   PIC 9(8).
 
        FD  KundeOut.
        01  KundeOutLine        PIC X(100).
 
+       FD  CsvOut.
+       01  CsvOutLine          PIC X(150).
+
+       FD  LastRunFile.
+       01  LastRunRecord.
+           02 LR-RunDate PIC 9(8).
+
+       FD  AuditFile.
+       01  AuditLine PIC X(100).
+
        WORKING-STORAGE SECTION.
        01 EOF-FLAG      PIC X VALUE "N".
            88 END-OF-FILE VALUE "Y".
 
+       01 WS-KundeFil-Status   PIC X(2) VALUE "00".
+       01 WS-KontoFil-Status   PIC X(2) VALUE "00".
+       01 WS-KundeOut-Status   PIC X(2) VALUE "00".
+       01 WS-CsvOut-Status     PIC X(2) VALUE "00".
+       01 WS-LastRunFile-Status PIC X(2) VALUE "00".
+       01 WS-AuditFile-Status   PIC X(2) VALUE "00".
+
+      * fields WRITE-AUDIT-LINE (AUDITLOG.cpy) expects to be loaded.
+       01 WS-Audit-KundeID      PIC X(10).
+       01 WS-Audit-Balance-Disp PIC -9999999999.99.
+       01 WS-Audit-Currency     PIC X(3).
+       01 WS-Audit-Date         PIC 9(8).
+       01 WS-Audit-Time         PIC 9(8).
+
        01 KundeOPL.
            COPY "KUNDEOPL.cpy".
 
-       01 WS-Balance-Text PIC X(10).
+       01 WS-Konto-Found PIC X VALUE "N".
+           88 WS-KONTO-WAS-FOUND VALUE "Y".
+
+       01 WS-Balance-Display PIC -9999999.99.
+       01 WS-Overdraft-Flag  PIC X(10).
+
+       01 WS-Records-Read    PIC 9(7) VALUE ZERO.
+       01 WS-Records-Written PIC 9(7) VALUE ZERO.
+       01 WS-Records-Skipped PIC 9(7) VALUE ZERO.
+
+      * delta/full extract control - a prior run's date is carried
+      * forward in Opgave7LastRun.txt so a later run can ask for only
+      * the customers changed since then instead of the whole file.
+       01 WS-Today           PIC 9(8) VALUE ZERO.
+       01 WS-Since-Date      PIC 9(8) VALUE ZERO.
+       01 WS-Have-Last-Run   PIC X VALUE "N".
+           88 WS-HAS-LAST-RUN VALUE "Y".
+
+       01 WS-Extract-Mode    PIC X VALUE "F".
+           88 WS-MODE-FULL  VALUE "F" "f".
+           88 WS-MODE-DELTA VALUE "D" "d".
+
+      * fields PRECHECK-INPUT-FILE (FILECHECK.cpy) expects to be
+      * loaded - the CBL_CHECK_FILE_EXIST layout is the standard one.
+       01 WS-Precheck-Filename PIC X(40).
+       01 WS-Precheck-File-Info.
+           05 WS-Precheck-File-Info-Size PIC 9(8) COMP-X.
+           05 WS-Precheck-File-Info-Date.
+               10 WS-Precheck-File-Info-Day    PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Month  PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Year   PIC 9(4) COMP-X.
+           05 WS-Precheck-File-Info-Time.
+               10 WS-Precheck-File-Info-Hours       PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Minutes     PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Seconds     PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Hundredths  PIC 9(2) COMP-X.
+       01 WS-Precheck-RC PIC S9(9) COMP-5.
 
        PROCEDURE DIVISION.
+       MOVE "Kundeoplysninger.txt" TO WS-Precheck-Filename
+       PERFORM PRECHECK-INPUT-FILE
+       MOVE "Kontooplysninger.txt" TO WS-Precheck-Filename
+       PERFORM PRECHECK-INPUT-FILE
+
+       ACCEPT WS-Today FROM DATE YYYYMMDD
+
+       DISPLAY "Extract mode - F=Full  D=Delta (changed since last "
+           "run): "
+       ACCEPT WS-Extract-Mode
+
+       PERFORM READ-LAST-RUN-DATE
+
+       IF WS-MODE-DELTA AND NOT WS-HAS-LAST-RUN
+           DISPLAY "No prior run date on file - running FULL instead"
+           MOVE "F" TO WS-Extract-Mode
+       END-IF
+
        OPEN INPUT KundeFil
+       IF WS-KundeFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kundeoplysninger.txt - status "
+               WS-KundeFil-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN INPUT KontoFil
+       IF WS-KontoFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kontooplysninger.txt - status "
+               WS-KontoFil-Status
+           CLOSE KundeFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
        OPEN OUTPUT KundeOut
+       IF WS-KundeOut-Status NOT = "00"
+           DISPLAY "ERROR opening KundeoplysningerOut.txt - status "
+               WS-KundeOut-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN OUTPUT CsvOut
+       IF WS-CsvOut-Status NOT = "00"
+           DISPLAY "ERROR opening KundeoplysningerOut.csv - status "
+               WS-CsvOut-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           CLOSE KundeOut
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN EXTEND AuditFile
+       IF WS-AuditFile-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave7Audit.txt - status "
+               WS-AuditFile-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           CLOSE KundeOut
+           CLOSE CsvOut
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       STRING
+           QUOTE "KundeID" QUOTE "," QUOTE "Fornavn" QUOTE ","
+           QUOTE "Efternavn" QUOTE "," QUOTE "KontoId" QUOTE ","
+           QUOTE "Balance" QUOTE "," QUOTE "Valuta" QUOTE ","
+           QUOTE "OverdraftFlag" QUOTE
+           INTO CsvOutLine
+       END-STRING
+       WRITE CsvOutLine
+       IF WS-CsvOut-Status NOT = "00"
+           DISPLAY "ERROR writing KundeoplysningerOut.csv - status "
+               WS-CsvOut-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           CLOSE KundeOut
+           CLOSE CsvOut
+           CLOSE AuditFile
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
 
        PERFORM UNTIL END-OF-FILE
-           READ KundeFil
+           READ KundeFil NEXT RECORD
                AT END
                    SET END-OF-FILE TO TRUE
                NOT AT END
-                   MOVE KundeRecord-KundeID TO KundeID
-                   MOVE KundeRecord-Fornavn TO Fornavn
-                   MOVE KundeRecord-Efternavn TO Efternavn
-                   MOVE KundeRecord-KontoInfo-KontoNummer
-                       TO KontoNummer
-                   MOVE KundeRecord-KontoInfo-Balance
-                       TO Balance
-                   MOVE KundeRecord-KontoInfo-ValutaKode
-                       TO ValutaKode
-
-                   MOVE KundeRecord-KontoInfo-Balance TO WS-Balance-Text
-
-                   STRING
-                       KundeID
-                       " | "
-                       Fornavn
-                       " | "
-                       Efternavn
-                       " | "
-                       KontoNummer
-                       " | "
-                       WS-Balance-Text
-                       " "
-                       ValutaKode
-                       INTO KundeOutLine
-                   END-STRING
-
-                   WRITE KundeOutLine
+                   IF WS-KundeFil-Status NOT = "00"
+                       DISPLAY "ERROR reading Kundeoplysninger.txt -"
+                           " status " WS-KundeFil-Status
+                       CLOSE KundeFil
+                       CLOSE KontoFil
+                       CLOSE KundeOut
+                       CLOSE CsvOut
+                       CLOSE AuditFile
+                       STOP RUN WITH ERROR STATUS 1
+                   END-IF
+                   ADD 1 TO WS-Records-Read
+
+                   PERFORM LOOKUP-KONTO-FOR-KUNDE
+
+                   MOVE KundeRecord-KundeID TO WS-Audit-KundeID
+                   IF WS-KONTO-WAS-FOUND
+                       MOVE KontoRecord-Balance TO WS-Audit-Balance-Disp
+                   ELSE
+                       MOVE ZERO TO WS-Audit-Balance-Disp
+                   END-IF
+                   MOVE KundeRecord-Valuta TO WS-Audit-Currency
+                   PERFORM WRITE-AUDIT-LINE
+
+      * LastChanged = 0 means no program that stamps it (Opgave9's
+      * ADD-KUNDE/CHANGE-KUNDE) has ever touched this customer - that
+      * is not the same as "unchanged since WS-Since-Date" and must
+      * not be skipped, or delta mode would permanently drop every
+      * customer never run through Opgave9.
+                   IF WS-MODE-DELTA
+                           AND KundeRecord-LastChanged NOT = ZERO
+                           AND KundeRecord-LastChanged < WS-Since-Date
+                       ADD 1 TO WS-Records-Skipped
+                   ELSE
+                       MOVE KundeRecord-KundeID TO KundeID
+                       MOVE KundeRecord-Fornavn TO Fornavn
+                       MOVE KundeRecord-Efternavn TO Efternavn
+                       MOVE KundeRecord-KontoId TO KontoId
+                       MOVE KundeRecord-Valuta TO Valuta
+
+                       IF WS-KONTO-WAS-FOUND
+                           MOVE KontoRecord-Balance
+                               TO WS-Balance-Display
+                       ELSE
+                           MOVE ZERO TO WS-Balance-Display
+                       END-IF
+
+                       MOVE SPACES TO WS-Overdraft-Flag
+                       IF WS-KONTO-WAS-FOUND
+                               AND KontoRecord-Balance < ZERO
+                           MOVE "OVERDRAWN" TO WS-Overdraft-Flag
+                       END-IF
+
+                       STRING
+                           KundeID
+                           " | "
+                           Fornavn
+                           " | "
+                           Efternavn
+                           " | "
+                           KontoId
+                           " | "
+                           WS-Balance-Display
+                           " "
+                           Valuta
+                           " "
+                           WS-Overdraft-Flag
+                           INTO KundeOutLine
+                       END-STRING
+
+                       WRITE KundeOutLine
+                       IF WS-KundeOut-Status NOT = "00"
+                           DISPLAY "ERROR writing "
+                               "KundeoplysningerOut.txt - status "
+                               WS-KundeOut-Status
+                           CLOSE KundeFil
+                           CLOSE KontoFil
+                           CLOSE KundeOut
+                           CLOSE CsvOut
+                           CLOSE AuditFile
+                           STOP RUN WITH ERROR STATUS 1
+                       END-IF
+
+                       STRING
+                           QUOTE KundeID QUOTE "," QUOTE Fornavn
+                           QUOTE "," QUOTE Efternavn QUOTE ","
+                           QUOTE KontoId
+                           QUOTE "," WS-Balance-Display "," QUOTE
+                           Valuta QUOTE "," QUOTE
+                           WS-Overdraft-Flag QUOTE
+                           INTO CsvOutLine
+                       END-STRING
+                       WRITE CsvOutLine
+                       IF WS-CsvOut-Status NOT = "00"
+                           DISPLAY "ERROR writing "
+                               "KundeoplysningerOut.csv - status "
+                               WS-CsvOut-Status
+                           CLOSE KundeFil
+                           CLOSE KontoFil
+                           CLOSE KundeOut
+                           CLOSE CsvOut
+                           CLOSE AuditFile
+                           STOP RUN WITH ERROR STATUS 1
+                       END-IF
+
+                       ADD 1 TO WS-Records-Written
+                   END-IF
            END-READ
        END-PERFORM
 
+       DISPLAY "Records read from Kundeoplysninger.txt: "
+           WS-Records-Read
+       DISPLAY "Records written to KundeoplysningerOut.txt: "
+           WS-Records-Written
+       IF WS-MODE-DELTA
+           DISPLAY "Records skipped (unchanged since last run): "
+               WS-Records-Skipped
+       END-IF
+
+       IF WS-Records-Read NOT = WS-Records-Written + WS-Records-Skipped
+           DISPLAY "*** CONTROL TOTAL MISMATCH - run did not "
+               "complete cleanly ***"
+       END-IF
+
+       PERFORM WRITE-LAST-RUN-DATE
+
        CLOSE KundeFil
+       IF WS-KundeFil-Status NOT = "00"
+           DISPLAY "ERROR closing Kundeoplysninger.txt - status "
+               WS-KundeFil-Status
+       END-IF
+
+       CLOSE KontoFil
+       IF WS-KontoFil-Status NOT = "00"
+           DISPLAY "ERROR closing Kontooplysninger.txt - status "
+               WS-KontoFil-Status
+       END-IF
+
        CLOSE KundeOut
+       IF WS-KundeOut-Status NOT = "00"
+           DISPLAY "ERROR closing KundeoplysningerOut.txt - status "
+               WS-KundeOut-Status
+       END-IF
+
+       CLOSE CsvOut
+       IF WS-CsvOut-Status NOT = "00"
+           DISPLAY "ERROR closing KundeoplysningerOut.csv - status "
+               WS-CsvOut-Status
+       END-IF
+
+       CLOSE AuditFile
+       IF WS-AuditFile-Status NOT = "00"
+           DISPLAY "ERROR closing Opgave7Audit.txt - status "
+               WS-AuditFile-Status
+       END-IF
+
        STOP RUN.
+
+      * balances moved out to KontoFil when accounts were split from
+      * the customer master - KundeRecord-KontoId is just the single
+      * account each customer points to, so a direct keyed read is
+      * all that's needed here.
+       LOOKUP-KONTO-FOR-KUNDE.
+           MOVE "N" TO WS-Konto-Found
+           MOVE KundeRecord-KontoId TO KontoRecord-KontoID
+           READ KontoFil
+               INVALID KEY
+                   MOVE "N" TO WS-Konto-Found
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-Konto-Found
+           END-READ.
+
+      * one control record carrying the date of the last run - read
+      * before the main pass so a delta run knows how far back to
+      * compare KundeRecord-LastChanged against.
+       READ-LAST-RUN-DATE.
+           OPEN INPUT LastRunFile
+           IF WS-LastRunFile-Status = "00"
+               READ LastRunFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE LR-RunDate TO WS-Since-Date
+                       MOVE "Y" TO WS-Have-Last-Run
+               END-READ
+               CLOSE LastRunFile
+           END-IF.
+
+      * overwrites the control record with today's date so the next
+      * run's delta, if requested, starts from here.
+       WRITE-LAST-RUN-DATE.
+           OPEN OUTPUT LastRunFile
+           IF WS-LastRunFile-Status NOT = "00"
+               DISPLAY "ERROR opening Opgave7LastRun.txt - status "
+                   WS-LastRunFile-Status
+           ELSE
+               MOVE WS-Today TO LR-RunDate
+               WRITE LastRunRecord
+               IF WS-LastRunFile-Status NOT = "00"
+                   DISPLAY "ERROR writing Opgave7LastRun.txt - "
+                       "status " WS-LastRunFile-Status
+               END-IF
+               CLOSE LastRunFile
+           END-IF.
+
+       COPY "AUDITLOG.cpy".
+
+       COPY "FILECHECK.cpy".
