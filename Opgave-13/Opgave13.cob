@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave13.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KundeFil ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KundeRecord-KundeID
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-KundeFil-Status.
+           SELECT KontoFil ASSIGN TO "Kontooplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KontoRecord-KontoID
+               ALTERNATE RECORD KEY IS KontoRecord-KundeID
+                   WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KontoFil-Status.
+           SELECT StatementFile ASSIGN TO "Opgave13Statements.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-StatementFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KundeFil.
+       01  KundeRecord.
+           02 KundeRecord-KundeID       PIC X(10).
+           02 KundeRecord-Fornavn       PIC X(20).
+           02 KundeRecord-Efternavn     PIC X(20).
+           02 KundeRecord-KontoId       PIC X(10).
+           02 KundeRecord-Valuta        PIC X(3).
+           02 KundeRecord-LastChanged   PIC 9(8).
+       FD  KontoFil.
+       01  KontoRecord.
+           02 KontoRecord-KontoID       PIC X(10).
+           02 KontoRecord-KundeID       PIC X(10).
+           02 KontoRecord-KontoType     PIC X(20).
+           02 KontoRecord-Balance       PIC S9(10)V99.
+           02 KontoRecord-Valuta        PIC X(3).
+           02 KontoRecord-Status        PIC X(1).
+               88 KONTO-RECORD-ACTIVE  VALUE "A".
+               88 KONTO-RECORD-CLOSED  VALUE "C".
+               88 KONTO-RECORD-DORMANT VALUE "D".
+           02 KontoRecord-StatusDate   PIC 9(8).
+
+       FD  StatementFile.
+       01  StatementLine PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-KundeFil-Status      PIC X(2) VALUE "00".
+       01 WS-KontoFil-Status      PIC X(2) VALUE "00".
+       01 WS-StatementFile-Status PIC X(2) VALUE "00".
+
+       01 EOF-KUNDE PIC X VALUE "N".
+           88 END-KUNDE VALUE "Y".
+
+       01 EOF-KONTO PIC X VALUE "N".
+           88 END-KONTO VALUE "Y" FALSE "N".
+
+       01 WS-Run-Date PIC X(8) VALUE SPACES.
+
+       01 WS-Accounts-On-Statement PIC 9(5) VALUE ZERO.
+       01 WS-Konto-Rows-Seen       PIC 9(5) VALUE ZERO.
+       01 WS-Customer-Total        PIC S9(12)V99 VALUE ZERO.
+       01 WS-Customer-Total-Display PIC -999999999999.99.
+
+       01 WS-Balance-Display  PIC -9999999999.99.
+       01 WS-Overdraft-Flag   PIC X(10).
+
+       PROCEDURE DIVISION.
+       OPEN INPUT KundeFil
+       IF WS-KundeFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kundeoplysninger.txt - status "
+               WS-KundeFil-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN INPUT KontoFil
+       IF WS-KontoFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kontooplysninger.txt - status "
+               WS-KontoFil-Status
+           CLOSE KundeFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN OUTPUT StatementFile
+       IF WS-StatementFile-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave13Statements.txt - status "
+               WS-StatementFile-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+
+       PERFORM UNTIL END-KUNDE
+           READ KundeFil NEXT RECORD
+               AT END
+                   SET END-KUNDE TO TRUE
+               NOT AT END
+                   IF WS-KundeFil-Status NOT = "00"
+                       DISPLAY "ERROR reading Kundeoplysninger.txt -"
+                           " status " WS-KundeFil-Status
+                       CLOSE KundeFil
+                       CLOSE KontoFil
+                       CLOSE StatementFile
+                       STOP RUN WITH ERROR STATUS 1
+                   END-IF
+                   PERFORM WRITE-STATEMENT
+           END-READ
+       END-PERFORM
+
+       CLOSE KundeFil
+       CLOSE KontoFil
+       CLOSE StatementFile
+       STOP RUN.
+
+       WRITE-STATEMENT.
+           MOVE ZERO TO WS-Accounts-On-Statement
+           MOVE ZERO TO WS-Konto-Rows-Seen
+           MOVE ZERO TO WS-Customer-Total
+
+           STRING "Statement date: " WS-Run-Date
+               INTO StatementLine
+           END-STRING
+           PERFORM WRITE-STATEMENT-LINE
+
+           MOVE SPACES TO StatementLine
+           PERFORM WRITE-STATEMENT-LINE
+
+           STRING "Dear " KundeRecord-Fornavn " "
+               KundeRecord-Efternavn ","
+               INTO StatementLine
+           END-STRING
+           PERFORM WRITE-STATEMENT-LINE
+
+           MOVE SPACES TO StatementLine
+           PERFORM WRITE-STATEMENT-LINE
+
+      * address block - placeholder lines until a real address is
+      * carried on KundeFil.
+           MOVE "[Customer address line 1]" TO StatementLine
+           PERFORM WRITE-STATEMENT-LINE
+           MOVE "[Customer address line 2]" TO StatementLine
+           PERFORM WRITE-STATEMENT-LINE
+           MOVE "[Postal code and city]"    TO StatementLine
+           PERFORM WRITE-STATEMENT-LINE
+
+           MOVE SPACES TO StatementLine
+           PERFORM WRITE-STATEMENT-LINE
+
+           STRING "Customer ID: " KundeRecord-KundeID
+               INTO StatementLine
+           END-STRING
+           PERFORM WRITE-STATEMENT-LINE
+
+           MOVE "Here is a summary of your accounts with us:"
+               TO StatementLine
+           PERFORM WRITE-STATEMENT-LINE
+
+           MOVE SPACES TO StatementLine
+           PERFORM WRITE-STATEMENT-LINE
+
+           MOVE KundeRecord-KundeID TO KontoRecord-KundeID
+           SET END-KONTO TO FALSE
+           START KontoFil KEY IS EQUAL TO KontoRecord-KundeID
+               INVALID KEY
+                   SET END-KONTO TO TRUE
+           END-START
+
+           PERFORM UNTIL END-KONTO
+               READ KontoFil NEXT RECORD
+                   AT END
+                       SET END-KONTO TO TRUE
+                   NOT AT END
+                       IF KontoRecord-KundeID = KundeRecord-KundeID
+                           ADD 1 TO WS-Konto-Rows-Seen
+                           IF NOT KONTO-RECORD-CLOSED
+                               PERFORM WRITE-STATEMENT-KONTO-LINE
+                           END-IF
+                       ELSE
+                           SET END-KONTO TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-Konto-Rows-Seen = ZERO
+               MOVE "You have no accounts on file with us."
+                   TO StatementLine
+               PERFORM WRITE-STATEMENT-LINE
+           END-IF
+
+           MOVE SPACES TO StatementLine
+           PERFORM WRITE-STATEMENT-LINE
+
+           MOVE WS-Customer-Total TO WS-Customer-Total-Display
+           STRING "Total balance across all accounts: "
+               WS-Customer-Total-Display
+               INTO StatementLine
+           END-STRING
+           PERFORM WRITE-STATEMENT-LINE
+
+           MOVE "Thank you for banking with us."
+               TO StatementLine
+           PERFORM WRITE-STATEMENT-LINE
+
+           MOVE SPACES TO StatementLine
+           PERFORM WRITE-STATEMENT-LINE
+           MOVE "------------------------------------------------"
+               TO StatementLine
+           PERFORM WRITE-STATEMENT-LINE
+           MOVE SPACES TO StatementLine
+           PERFORM WRITE-STATEMENT-LINE.
+
+       WRITE-STATEMENT-KONTO-LINE.
+           ADD 1 TO WS-Accounts-On-Statement
+           ADD KontoRecord-Balance TO WS-Customer-Total
+
+           MOVE KontoRecord-Balance TO WS-Balance-Display
+           MOVE SPACES TO WS-Overdraft-Flag
+           IF KontoRecord-Balance < ZERO
+               MOVE "OVERDRAWN" TO WS-Overdraft-Flag
+           END-IF
+
+           STRING
+               "  Account " KontoRecord-KontoID
+               " (" KontoRecord-KontoType ") "
+               WS-Balance-Display " " KontoRecord-Valuta
+               " " WS-Overdraft-Flag
+               INTO StatementLine
+           END-STRING
+           PERFORM WRITE-STATEMENT-LINE.
+
+       WRITE-STATEMENT-LINE.
+           WRITE StatementLine
+           IF WS-StatementFile-Status NOT = "00"
+               DISPLAY "ERROR writing Opgave13Statements.txt -"
+                   " status " WS-StatementFile-Status
+               CLOSE KundeFil
+               CLOSE KontoFil
+               CLOSE StatementFile
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
