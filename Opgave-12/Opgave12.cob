@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave12.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KontoFil ASSIGN TO "Kontooplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KontoRecord-KontoID
+               ALTERNATE RECORD KEY IS KontoRecord-KundeID
+                   WITH DUPLICATES
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-KontoFil-Status.
+           SELECT KontoTransaktionFil ASSIGN TO "KontoTransaktion.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TransFil-Status.
+           SELECT InterestReport
+               ASSIGN TO "Opgave12InterestReport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ReportFile-Status.
+           SELECT HolidayFile ASSIGN TO "BankHolidays.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HolidayFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KontoFil.
+       01  KontoRecord.
+           02 KontoRecord-KontoID       PIC X(10).
+           02 KontoRecord-KundeID       PIC X(10).
+           02 KontoRecord-KontoType     PIC X(20).
+           02 KontoRecord-Balance       PIC S9(10)V99.
+           02 KontoRecord-Valuta        PIC X(3).
+           02 KontoRecord-Status        PIC X(1).
+               88 KONTO-RECORD-ACTIVE  VALUE "A".
+               88 KONTO-RECORD-CLOSED  VALUE "C".
+               88 KONTO-RECORD-DORMANT VALUE "D".
+           02 KontoRecord-StatusDate   PIC 9(8).
+
+       FD  KontoTransaktionFil.
+       01  KontoTransRecord.
+           COPY "KONTOTRANS.cpy".
+
+       FD  InterestReport.
+       01  InterestReportLine PIC X(100).
+
+       FD  HolidayFile.
+       01  HolidayRecord.
+           02 HolidayDate        PIC 9(8).
+           02 HolidayDescription PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-KontoFil-Status    PIC X(2) VALUE "00".
+       01 WS-TransFil-Status    PIC X(2) VALUE "00".
+       01 WS-ReportFile-Status  PIC X(2) VALUE "00".
+       01 WS-HolidayFile-Status PIC X(2) VALUE "00".
+
+      * fields CHECK-BUSINESS-DAY (BANKCAL.cpy) expects to be loaded.
+       01 WS-Calendar-Date            PIC 9(8).
+       01 WS-Calendar-Is-Business-Day PIC X VALUE "Y".
+           88 WS-IS-BUSINESS-DAY VALUE "Y".
+       01 WS-Calendar-Integer-Date    PIC 9(8).
+       01 WS-Calendar-DOW             PIC 9.
+       01 EOF-HOLIDAY                 PIC X VALUE "N".
+           88 END-HOLIDAY VALUE "Y" FALSE "N".
+
+       01 EOF-KONTO PIC X VALUE "N".
+           88 END-KONTO VALUE "Y".
+
+       01 WS-Run-Date PIC X(8) VALUE SPACES.
+
+      * rate keyed by KontoType - unrecognized account types fall
+      * through with a zero rate rather than aborting the run.
+       01 WS-Rate-Table.
+           02 WS-Rate-Entry OCCURS 5 TIMES.
+               03 WS-Rate-Type PIC X(20).
+               03 WS-Rate-Pct  PIC 9V9999.
+       01 WS-Rate-Count    PIC 9 VALUE ZERO.
+       01 WS-Rate-Idx      PIC 9.
+       01 WS-Rate-Found    PIC X VALUE "N".
+           88 WS-RATE-FOUND-IT VALUE "Y".
+       01 WS-This-Rate     PIC 9V9999 VALUE ZERO.
+
+       01 WS-Interest-Amount   PIC S9(10)V99 VALUE ZERO.
+       01 WS-Old-Balance       PIC S9(10)V99 VALUE ZERO.
+
+       01 WS-Balance-Display   PIC -9999999999.99.
+       01 WS-Interest-Display  PIC -9999999999.99.
+       01 WS-Rate-Display      PIC 9.9999.
+
+       01 WS-Accounts-Processed PIC 9(7) VALUE ZERO.
+       01 WS-Interest-Total     PIC S9(12)V99 VALUE ZERO.
+       01 WS-Interest-Total-Display PIC -999999999999.99.
+
+       PROCEDURE DIVISION.
+       ACCEPT WS-Calendar-Date FROM DATE YYYYMMDD
+       PERFORM CHECK-BUSINESS-DAY
+       IF NOT WS-IS-BUSINESS-DAY
+           DISPLAY "Today (" WS-Calendar-Date ") is a weekend or "
+               "bank holiday - interest run skipped"
+           STOP RUN
+       END-IF
+
+       OPEN I-O KontoFil
+       IF WS-KontoFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kontooplysninger.txt - status "
+               WS-KontoFil-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN EXTEND KontoTransaktionFil
+       IF WS-TransFil-Status NOT = "00"
+           DISPLAY "ERROR opening KontoTransaktion.txt - status "
+               WS-TransFil-Status
+           CLOSE KontoFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN OUTPUT InterestReport
+       IF WS-ReportFile-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave12InterestReport.txt -"
+               " status " WS-ReportFile-Status
+           CLOSE KontoFil
+           CLOSE KontoTransaktionFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+
+       PERFORM INITIALIZE-RATE-TABLE
+
+       PERFORM UNTIL END-KONTO
+           READ KontoFil NEXT RECORD
+               AT END
+                   SET END-KONTO TO TRUE
+               NOT AT END
+                   IF WS-KontoFil-Status NOT = "00"
+                       DISPLAY "ERROR reading Kontooplysninger.txt -"
+                           " status " WS-KontoFil-Status
+                       CLOSE KontoFil
+                       CLOSE KontoTransaktionFil
+                       CLOSE InterestReport
+                       STOP RUN WITH ERROR STATUS 1
+                   END-IF
+                   IF NOT KONTO-RECORD-CLOSED
+                       PERFORM ACCRUE-INTEREST-FOR-KONTO
+                   END-IF
+           END-READ
+       END-PERFORM
+
+       PERFORM WRITE-REPORT-TOTALS
+
+       CLOSE KontoFil
+       CLOSE KontoTransaktionFil
+       CLOSE InterestReport
+       STOP RUN.
+
+       INITIALIZE-RATE-TABLE.
+           MOVE 3 TO WS-Rate-Count
+           MOVE "SAVINGS"             TO WS-Rate-Type(1)
+           MOVE 0.0150                TO WS-Rate-Pct(1)
+           MOVE "BUDGET"              TO WS-Rate-Type(2)
+           MOVE 0.0025                TO WS-Rate-Pct(2)
+           MOVE "CHECKING"            TO WS-Rate-Type(3)
+           MOVE 0.0000                TO WS-Rate-Pct(3).
+
+       LOOKUP-RATE.
+           MOVE "N" TO WS-Rate-Found
+           MOVE ZERO TO WS-This-Rate
+
+           PERFORM VARYING WS-Rate-Idx FROM 1 BY 1
+                   UNTIL WS-Rate-Idx > WS-Rate-Count
+               IF WS-Rate-Type(WS-Rate-Idx) = KontoRecord-KontoType
+                   MOVE WS-Rate-Pct(WS-Rate-Idx) TO WS-This-Rate
+                   MOVE "Y" TO WS-Rate-Found
+               END-IF
+           END-PERFORM.
+
+       ACCRUE-INTEREST-FOR-KONTO.
+           ADD 1 TO WS-Accounts-Processed
+           MOVE KontoRecord-Balance TO WS-Old-Balance
+           PERFORM LOOKUP-RATE
+           COMPUTE WS-Interest-Amount ROUNDED
+               = WS-Old-Balance * WS-This-Rate
+
+           IF WS-Interest-Amount NOT = ZERO
+               ADD WS-Interest-Amount TO KontoRecord-Balance
+               REWRITE KontoRecord
+                   INVALID KEY
+                       DISPLAY "Rewrite failed for "
+                           KontoRecord-KontoID
+                   NOT INVALID KEY
+                       ADD WS-Interest-Amount TO WS-Interest-Total
+                       PERFORM WRITE-INTEREST-TRANSACTION
+               END-REWRITE
+           END-IF
+
+           PERFORM WRITE-REPORT-LINE.
+
+       WRITE-INTEREST-TRANSACTION.
+           MOVE KontoRecord-KontoID   TO TransKontoID
+           MOVE WS-Run-Date           TO TransDate
+           MOVE "C"                   TO TransType
+           MOVE WS-Interest-Amount    TO TransAmount
+           MOVE KontoRecord-Balance   TO TransBalanceAfter
+
+           WRITE KontoTransRecord
+           IF WS-TransFil-Status NOT = "00"
+               DISPLAY "ERROR writing KontoTransaktion.txt - status "
+                   WS-TransFil-Status
+               CLOSE KontoFil
+               CLOSE KontoTransaktionFil
+               CLOSE InterestReport
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
+
+       WRITE-REPORT-LINE.
+           MOVE WS-Old-Balance TO WS-Balance-Display
+           MOVE WS-This-Rate   TO WS-Rate-Display
+           MOVE WS-Interest-Amount TO WS-Interest-Display
+           STRING
+               "Konto "
+               KontoRecord-KontoID
+               " (" KontoRecord-KontoType ") balance "
+               WS-Balance-Display
+               " rate " WS-Rate-Display
+               " interest posted " WS-Interest-Display
+               INTO InterestReportLine
+           END-STRING
+
+           WRITE InterestReportLine
+           IF WS-ReportFile-Status NOT = "00"
+               DISPLAY "ERROR writing Opgave12InterestReport.txt -"
+                   " status " WS-ReportFile-Status
+               CLOSE KontoFil
+               CLOSE KontoTransaktionFil
+               CLOSE InterestReport
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
+
+       WRITE-REPORT-TOTALS.
+           MOVE SPACES TO InterestReportLine
+           WRITE InterestReportLine
+
+           MOVE WS-Interest-Total TO WS-Interest-Total-Display
+           STRING
+               "Accounts processed: "
+               WS-Accounts-Processed
+               INTO InterestReportLine
+           END-STRING
+           WRITE InterestReportLine
+
+           STRING
+               "Total interest posted: "
+               WS-Interest-Total-Display
+               INTO InterestReportLine
+           END-STRING
+           WRITE InterestReportLine.
+
+       COPY "BANKCAL.cpy".
