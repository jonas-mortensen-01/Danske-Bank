@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave11.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KontoFil ASSIGN TO "Kontooplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KontoRecord-KontoID
+               ALTERNATE RECORD KEY IS KontoRecord-KundeID
+                   WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KontoFil-Status.
+           SELECT KontoTransaktionFil ASSIGN TO "KontoTransaktion.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TransFil-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KontoFil.
+       01  KontoRecord.
+           02 KontoRecord-KontoID       PIC X(10).
+           02 KontoRecord-KundeID       PIC X(10).
+           02 KontoRecord-KontoType     PIC X(20).
+           02 KontoRecord-Balance       PIC S9(10)V99.
+           02 KontoRecord-Valuta        PIC X(3).
+           02 KontoRecord-Status        PIC X(1).
+               88 KONTO-RECORD-ACTIVE  VALUE "A".
+               88 KONTO-RECORD-CLOSED  VALUE "C".
+               88 KONTO-RECORD-DORMANT VALUE "D".
+           02 KontoRecord-StatusDate   PIC 9(8).
+
+       FD  KontoTransaktionFil.
+       01  KontoTransRecord.
+           COPY "KONTOTRANS.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-KontoFil-Status PIC X(2) VALUE "00".
+       01 WS-TransFil-Status PIC X(2) VALUE "00".
+
+       01 WS-Done       PIC X VALUE "N".
+           88 WS-IS-DONE VALUE "Y".
+
+       01 WS-Lookup-KontoID PIC X(10).
+       01 WS-Txn-Type       PIC X VALUE SPACE.
+           88 WS-TXN-DEBIT  VALUE "D" "d".
+           88 WS-TXN-CREDIT VALUE "C" "c".
+
+       01 WS-Txn-Date    PIC X(8).
+       01 WS-Txn-Amount  PIC S9(10)V99.
+
+       01 WS-Balance-Display PIC -9999999999.99.
+
+       PROCEDURE DIVISION.
+       OPEN I-O KontoFil
+       IF WS-KontoFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kontooplysninger.txt - status "
+               WS-KontoFil-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN EXTEND KontoTransaktionFil
+       IF WS-TransFil-Status NOT = "00"
+           DISPLAY "ERROR opening KontoTransaktion.txt - status "
+               WS-TransFil-Status
+           CLOSE KontoFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       PERFORM UNTIL WS-IS-DONE
+           DISPLAY "KontoID to post against (blank to exit): "
+           ACCEPT WS-Lookup-KontoID
+           IF WS-Lookup-KontoID = SPACES
+               SET WS-IS-DONE TO TRUE
+           ELSE
+               PERFORM POST-TRANSACTION
+           END-IF
+       END-PERFORM
+
+       CLOSE KontoFil
+       CLOSE KontoTransaktionFil
+       STOP RUN.
+
+       POST-TRANSACTION.
+           MOVE WS-Lookup-KontoID TO KontoRecord-KontoID
+           READ KontoFil
+               INVALID KEY
+                   DISPLAY "Account " WS-Lookup-KontoID " not found"
+               NOT INVALID KEY
+                   IF KONTO-RECORD-CLOSED
+                       DISPLAY "Account " WS-Lookup-KontoID
+                           " is closed - posting skipped"
+                   ELSE
+                       DISPLAY "D=Debit  C=Credit: "
+                       ACCEPT WS-Txn-Type
+                       IF NOT WS-TXN-DEBIT AND NOT WS-TXN-CREDIT
+                           DISPLAY "Invalid transaction type - "
+                               "posting skipped"
+                       ELSE
+                           DISPLAY "Amount: "
+                           ACCEPT WS-Txn-Amount
+                           DISPLAY "Date (YYYYMMDD): "
+                           ACCEPT WS-Txn-Date
+                           PERFORM APPLY-TRANSACTION
+                       END-IF
+                   END-IF
+           END-READ.
+
+       APPLY-TRANSACTION.
+           IF WS-TXN-DEBIT
+               SUBTRACT WS-Txn-Amount FROM KontoRecord-Balance
+           ELSE
+               ADD WS-Txn-Amount TO KontoRecord-Balance
+           END-IF
+
+           REWRITE KontoRecord
+               INVALID KEY
+                   DISPLAY "Rewrite failed for " KontoRecord-KontoID
+               NOT INVALID KEY
+                   PERFORM WRITE-TRANSACTION
+                   MOVE KontoRecord-Balance TO WS-Balance-Display
+                   DISPLAY "Account " KontoRecord-KontoID
+                       " new balance " WS-Balance-Display
+           END-REWRITE.
+
+       WRITE-TRANSACTION.
+           MOVE KontoRecord-KontoID   TO TransKontoID
+           MOVE WS-Txn-Date           TO TransDate
+           MOVE WS-Txn-Type           TO TransType
+           MOVE WS-Txn-Amount         TO TransAmount
+           MOVE KontoRecord-Balance   TO TransBalanceAfter
+
+           WRITE KontoTransRecord
+           IF WS-TransFil-Status NOT = "00"
+               DISPLAY "ERROR writing KontoTransaktion.txt - status "
+                   WS-TransFil-Status
+               CLOSE KontoFil
+               CLOSE KontoTransaktionFil
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
