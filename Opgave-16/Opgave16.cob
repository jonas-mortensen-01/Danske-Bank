@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave16.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KundeFil ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KundeRecord-KundeID
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KundeFil-Status.
+           SELECT KontoFil ASSIGN TO "Kontooplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KontoRecord-KontoID
+               ALTERNATE RECORD KEY IS KontoRecord-KundeID
+                   WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KontoFil-Status.
+           SELECT LargestReport
+               ASSIGN TO "Opgave16LargestAccounts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ReportFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KundeFil.
+       01  KundeRecord.
+           02 KundeRecord-KundeID       PIC X(10).
+           02 KundeRecord-Fornavn       PIC X(20).
+           02 KundeRecord-Efternavn     PIC X(20).
+           02 KundeRecord-KontoId       PIC X(10).
+           02 KundeRecord-Valuta        PIC X(3).
+           02 KundeRecord-LastChanged   PIC 9(8).
+
+       FD  KontoFil.
+       01  KontoRecord.
+           02 KontoRecord-KontoID       PIC X(10).
+           02 KontoRecord-KundeID       PIC X(10).
+           02 KontoRecord-KontoType     PIC X(20).
+           02 KontoRecord-Balance       PIC S9(10)V99.
+           02 KontoRecord-Valuta        PIC X(3).
+           02 KontoRecord-Status        PIC X(1).
+               88 KONTO-RECORD-ACTIVE  VALUE "A".
+               88 KONTO-RECORD-CLOSED  VALUE "C".
+               88 KONTO-RECORD-DORMANT VALUE "D".
+           02 KontoRecord-StatusDate   PIC 9(8).
+
+       FD  LargestReport.
+       01  LargestReportLine PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-KundeFil-Status   PIC X(2) VALUE "00".
+       01 WS-KontoFil-Status   PIC X(2) VALUE "00".
+       01 WS-ReportFile-Status PIC X(2) VALUE "00".
+
+       01 EOF-KONTO PIC X VALUE "N".
+           88 END-KONTO VALUE "Y".
+
+       01 WS-Top-N PIC 9(4) VALUE ZERO.
+
+      * one entry per non-closed account scanned, ranked largest
+      * balance first before the report is written - capped the same
+      * way Opgave14's net-worth table is, for the same reason.
+       01 WS-Account-Table.
+           02 WS-Account-Entry OCCURS 2000 TIMES.
+               03 AC-KontoID     PIC X(10).
+               03 AC-KundeID     PIC X(10).
+               03 AC-KontoType   PIC X(20).
+               03 AC-Balance     PIC S9(10)V99.
+               03 AC-Valuta      PIC X(3).
+               03 AC-Fornavn     PIC X(20).
+               03 AC-Efternavn   PIC X(20).
+       01 WS-Account-Count  PIC 9(4) VALUE ZERO.
+       01 WS-AC-Idx          PIC 9(4).
+       01 WS-AC-Best-Idx     PIC 9(4).
+       01 WS-AC-Scan-Idx     PIC 9(4).
+       01 WS-AC-Swap-Entry.
+           02 WS-AC-Swap-KontoID   PIC X(10).
+           02 WS-AC-Swap-KundeID   PIC X(10).
+           02 WS-AC-Swap-KontoType PIC X(20).
+           02 WS-AC-Swap-Balance   PIC S9(10)V99.
+           02 WS-AC-Swap-Valuta    PIC X(3).
+           02 WS-AC-Swap-Fornavn   PIC X(20).
+           02 WS-AC-Swap-Efternavn PIC X(20).
+
+       01 WS-Rank            PIC 9(4) VALUE ZERO.
+       01 WS-Balance-Display PIC -9999999999.99.
+
+       PROCEDURE DIVISION.
+       DISPLAY "How many of the largest accounts to list: "
+       ACCEPT WS-Top-N
+
+       OPEN INPUT KundeFil
+       IF WS-KundeFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kundeoplysninger.txt - status "
+               WS-KundeFil-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN INPUT KontoFil
+       IF WS-KontoFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kontooplysninger.txt - status "
+               WS-KontoFil-Status
+           CLOSE KundeFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN OUTPUT LargestReport
+       IF WS-ReportFile-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave16LargestAccounts.txt -"
+               " status " WS-ReportFile-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+      * one forward pass over KontoFil in KontoID order, the same way
+      * Opgave8's ORPHAN-CHECK and Opgave15's archive scan walk it.
+       MOVE LOW-VALUES TO KontoRecord-KontoID
+       START KontoFil KEY IS NOT LESS THAN KontoRecord-KontoID
+           INVALID KEY
+               SET END-KONTO TO TRUE
+       END-START
+
+       PERFORM UNTIL END-KONTO
+           READ KontoFil NEXT RECORD
+               AT END
+                   SET END-KONTO TO TRUE
+               NOT AT END
+                   IF WS-KontoFil-Status NOT = "00"
+                       DISPLAY "ERROR reading Kontooplysninger.txt -"
+                           " status " WS-KontoFil-Status
+                       CLOSE KundeFil
+                       CLOSE KontoFil
+                       CLOSE LargestReport
+                       STOP RUN WITH ERROR STATUS 1
+                   END-IF
+                   IF NOT KONTO-RECORD-CLOSED
+                       PERFORM ADD-ACCOUNT-TO-TABLE
+                   END-IF
+           END-READ
+       END-PERFORM
+
+       PERFORM RANK-ACCOUNT-TABLE
+       PERFORM WRITE-LARGEST-REPORT
+
+       CLOSE KundeFil
+       CLOSE KontoFil
+       CLOSE LargestReport
+       STOP RUN.
+
+      * a direct keyed read on KundeFil for the owning customer's
+      * name - an account whose KundeID no longer matches a customer
+      * is still ranked, just listed with a blank name, since
+      * Opgave8's ORPHAN-CHECK is the place that reports that as an
+      * exception, not this report.
+       ADD-ACCOUNT-TO-TABLE.
+           IF WS-Account-Count < 2000
+               ADD 1 TO WS-Account-Count
+               MOVE KontoRecord-KontoID
+                   TO AC-KontoID(WS-Account-Count)
+               MOVE KontoRecord-KundeID
+                   TO AC-KundeID(WS-Account-Count)
+               MOVE KontoRecord-KontoType
+                   TO AC-KontoType(WS-Account-Count)
+               MOVE KontoRecord-Balance
+                   TO AC-Balance(WS-Account-Count)
+               MOVE KontoRecord-Valuta
+                   TO AC-Valuta(WS-Account-Count)
+
+               MOVE SPACES TO AC-Fornavn(WS-Account-Count)
+               MOVE SPACES TO AC-Efternavn(WS-Account-Count)
+               MOVE KontoRecord-KundeID TO KundeRecord-KundeID
+               READ KundeFil
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE KundeRecord-Fornavn
+                           TO AC-Fornavn(WS-Account-Count)
+                       MOVE KundeRecord-Efternavn
+                           TO AC-Efternavn(WS-Account-Count)
+               END-READ
+           ELSE
+               DISPLAY "WARNING - account table full, "
+                   "account " KontoRecord-KontoID " not ranked"
+           END-IF.
+
+      * selection sort, largest balance first - table is capped at
+      * 2000 accounts so an O(n**2) sort is not a concern here.
+       RANK-ACCOUNT-TABLE.
+           PERFORM VARYING WS-AC-Idx FROM 1 BY 1
+                   UNTIL WS-AC-Idx > WS-Account-Count
+               MOVE WS-AC-Idx TO WS-AC-Best-Idx
+
+               PERFORM VARYING WS-AC-Scan-Idx FROM WS-AC-Idx BY 1
+                       UNTIL WS-AC-Scan-Idx > WS-Account-Count
+                   IF AC-Balance(WS-AC-Scan-Idx)
+                           > AC-Balance(WS-AC-Best-Idx)
+                       MOVE WS-AC-Scan-Idx TO WS-AC-Best-Idx
+                   END-IF
+               END-PERFORM
+
+               IF WS-AC-Best-Idx NOT = WS-AC-Idx
+                   MOVE WS-Account-Entry(WS-AC-Idx) TO WS-AC-Swap-Entry
+                   MOVE WS-Account-Entry(WS-AC-Best-Idx)
+                       TO WS-Account-Entry(WS-AC-Idx)
+                   MOVE WS-AC-Swap-Entry
+                       TO WS-Account-Entry(WS-AC-Best-Idx)
+               END-IF
+           END-PERFORM.
+
+       WRITE-LARGEST-REPORT.
+           STRING
+               "=== LARGEST ACCOUNTS BY BALANCE ==="
+               INTO LargestReportLine
+           END-STRING
+           PERFORM WRITE-LARGEST-LINE
+
+           MOVE ZERO TO WS-Rank
+           PERFORM VARYING WS-AC-Idx FROM 1 BY 1
+                   UNTIL WS-AC-Idx > WS-Account-Count
+                       OR WS-Rank >= WS-Top-N
+               ADD 1 TO WS-Rank
+               MOVE AC-Balance(WS-AC-Idx) TO WS-Balance-Display
+               STRING
+                   WS-Rank
+                   ". " AC-KontoID(WS-AC-Idx)
+                   " | " AC-Fornavn(WS-AC-Idx)
+                   " " AC-Efternavn(WS-AC-Idx)
+                   " | " AC-KontoType(WS-AC-Idx)
+                   " | " WS-Balance-Display
+                   " " AC-Valuta(WS-AC-Idx)
+                   INTO LargestReportLine
+               END-STRING
+               PERFORM WRITE-LARGEST-LINE
+           END-PERFORM
+
+           IF WS-Rank = ZERO
+               MOVE "No accounts on file" TO LargestReportLine
+               PERFORM WRITE-LARGEST-LINE
+           END-IF.
+
+       WRITE-LARGEST-LINE.
+           WRITE LargestReportLine
+           IF WS-ReportFile-Status NOT = "00"
+               DISPLAY "ERROR writing Opgave16LargestAccounts.txt -"
+                   " status " WS-ReportFile-Status
+               CLOSE KundeFil
+               CLOSE KontoFil
+               CLOSE LargestReport
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
