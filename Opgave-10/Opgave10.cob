@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave10.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KundeFil ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KundeRecord-KundeID
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KundeFil-Status.
+           SELECT KontoFil ASSIGN TO "Kontooplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KontoRecord-KontoID
+               ALTERNATE RECORD KEY IS KontoRecord-KundeID
+                   WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KontoFil-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KundeFil.
+       01  KundeRecord.
+           02 KundeRecord-KundeID       PIC X(10).
+           02 KundeRecord-Fornavn       PIC X(20).
+           02 KundeRecord-Efternavn     PIC X(20).
+           02 KundeRecord-KontoId       PIC X(10).
+           02 KundeRecord-Valuta        PIC X(3).
+           02 KundeRecord-LastChanged   PIC 9(8).
+       FD  KontoFil.
+       01  KontoRecord.
+           02 KontoRecord-KontoID       PIC X(10).
+           02 KontoRecord-KundeID       PIC X(10).
+           02 KontoRecord-KontoType     PIC X(20).
+           02 KontoRecord-Balance       PIC S9(10)V99.
+           02 KontoRecord-Valuta        PIC X(3).
+           02 KontoRecord-Status        PIC X(1).
+               88 KONTO-RECORD-ACTIVE  VALUE "A".
+               88 KONTO-RECORD-CLOSED  VALUE "C".
+               88 KONTO-RECORD-DORMANT VALUE "D".
+           02 KontoRecord-StatusDate   PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-KundeFil-Status PIC X(2) VALUE "00".
+       01 WS-KontoFil-Status PIC X(2) VALUE "00".
+
+       01 WS-Done       PIC X VALUE "N".
+           88 WS-IS-DONE VALUE "Y".
+
+       01 EOF-KONTO     PIC X VALUE "N".
+           88 END-KONTO VALUE "Y" FALSE "N".
+
+       01 WS-Lookup-KundeID PIC X(10).
+       01 WS-Balance-Display PIC -9999999999.99.
+       01 WS-Overdraft-Flag  PIC X(10).
+       01 WS-Accounts-Found  PIC 9(5) VALUE ZERO.
+       01 WS-Konto-Rows-Seen PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       OPEN INPUT KundeFil
+       IF WS-KundeFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kundeoplysninger.txt - status "
+               WS-KundeFil-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN INPUT KontoFil
+       IF WS-KontoFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kontooplysninger.txt - status "
+               WS-KontoFil-Status
+           CLOSE KundeFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       PERFORM UNTIL WS-IS-DONE
+           DISPLAY "KundeID to look up (blank to exit): "
+           ACCEPT WS-Lookup-KundeID
+           IF WS-Lookup-KundeID = SPACES
+               SET WS-IS-DONE TO TRUE
+           ELSE
+               PERFORM LOOKUP-KUNDE
+           END-IF
+       END-PERFORM
+
+       CLOSE KundeFil
+       CLOSE KontoFil
+       STOP RUN.
+
+       LOOKUP-KUNDE.
+           MOVE WS-Lookup-KundeID TO KundeRecord-KundeID
+           READ KundeFil
+               INVALID KEY
+                   DISPLAY "Customer " WS-Lookup-KundeID " not found"
+               NOT INVALID KEY
+                   PERFORM DISPLAY-KUNDE
+                   PERFORM DISPLAY-KONTO-ROWS
+           END-READ.
+
+       DISPLAY-KUNDE.
+           DISPLAY "KundeID: "   KundeRecord-KundeID
+           DISPLAY "Fornavn: "   KundeRecord-Fornavn
+           DISPLAY "Efternavn: " KundeRecord-Efternavn
+           DISPLAY "Valuta: "    KundeRecord-Valuta.
+
+       DISPLAY-KONTO-ROWS.
+           MOVE ZERO TO WS-Accounts-Found
+           MOVE ZERO TO WS-Konto-Rows-Seen
+           MOVE KundeRecord-KundeID TO KontoRecord-KundeID
+           SET END-KONTO TO FALSE
+           START KontoFil KEY IS EQUAL TO KontoRecord-KundeID
+               INVALID KEY
+                   SET END-KONTO TO TRUE
+           END-START
+
+           PERFORM UNTIL END-KONTO
+               READ KontoFil NEXT RECORD
+                   AT END
+                       SET END-KONTO TO TRUE
+                   NOT AT END
+                       IF KontoRecord-KundeID = KundeRecord-KundeID
+                           ADD 1 TO WS-Konto-Rows-Seen
+                           IF NOT KONTO-RECORD-CLOSED
+                               PERFORM DISPLAY-KONTO-LINE
+                           END-IF
+                       ELSE
+                           SET END-KONTO TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-Konto-Rows-Seen = ZERO
+               DISPLAY "    *** NO ACCOUNTS ON FILE ***"
+           END-IF.
+
+       DISPLAY-KONTO-LINE.
+           ADD 1 TO WS-Accounts-Found
+           MOVE KontoRecord-Balance TO WS-Balance-Display
+
+           MOVE SPACES TO WS-Overdraft-Flag
+           IF KontoRecord-Balance < ZERO
+               MOVE "OVERDRAWN" TO WS-Overdraft-Flag
+           END-IF
+
+           DISPLAY "    Konto: " KontoRecord-KontoID
+               " | " KontoRecord-KontoType
+               " | " WS-Balance-Display
+               " " KontoRecord-Valuta
+               " " WS-Overdraft-Flag.
