@@ -5,11 +5,41 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT KundeFil ASSIGN TO "Kundeoplysninger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KundeRecord-KundeID
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KundeFil-Status.
            SELECT KontoFil ASSIGN TO "Kontooplysninger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KontoRecord-KontoID
+               ALTERNATE RECORD KEY IS KontoRecord-KundeID
+                   WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KontoFil-Status.
            SELECT KundeOut ASSIGN TO "KundeoplysningerOut.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KundeOut-Status.
+           SELECT ExceptionFile ASSIGN TO "Opgave8Exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ExceptionFile-Status.
+           SELECT RejectFile ASSIGN TO "Opgave8Rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RejectFile-Status.
+           SELECT CheckpointFile ASSIGN TO "Opgave8Checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CheckpointFile-Status.
+           SELECT AuditFile ASSIGN TO "Opgave8Audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AuditFile-Status.
+           SELECT KontoFileList ASSIGN TO "Opgave8KontoFileList.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KontoFileList-Status.
+           SELECT ExtraKontoFil ASSIGN DYNAMIC WS-Extra-Konto-Filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ExtraKontoFil-Status.
+           SELECT AttentionFile ASSIGN TO "Opgave8Attention.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AttentionFile-Status.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,116 +51,1084 @@
            02 KundeRecord-Efternavn     PIC X(20).
            02 KundeRecord-KontoId       PIC X(10).
            02 KundeRecord-Valuta        PIC X(3).
+           02 KundeRecord-LastChanged   PIC 9(8).
        FD  KontoFil.
        01  KontoRecord.
            02 KontoRecord-KontoID       PIC X(10).
            02 KontoRecord-KundeID       PIC X(10).
            02 KontoRecord-KontoType     PIC X(20).
-           02 KontoRecord-Balance       PIC 9(10)V99.
+           02 KontoRecord-Balance       PIC S9(10)V99.
            02 KontoRecord-Valuta        PIC X(3).
+           02 KontoRecord-Status        PIC X(1).
+               88 KONTO-RECORD-ACTIVE  VALUE "A".
+               88 KONTO-RECORD-CLOSED  VALUE "C".
+               88 KONTO-RECORD-DORMANT VALUE "D".
+           02 KontoRecord-StatusDate   PIC 9(8).
 
        FD  KundeOut.
        01  KundeOutLine PIC X(200).
 
+       FD  ExceptionFile.
+       01  ExceptionLine PIC X(100).
+
+       FD  RejectFile.
+       01  RejectLine PIC X(100).
+
+      * CP-Status/CP-KundeID mark the resume position (INPROGRESS or
+      * COMPLETE); every field after them is a snapshot of this run's
+      * running totals as of that resume position, so a restart picks
+      * the summary and duplicate check up where the abended run left
+      * off instead of starting them over from the resume point.
+       FD  CheckpointFile.
+       01  CheckpointRecord.
+           02 CP-Status  PIC X(10).
+           02 CP-KundeID PIC X(10).
+           02 CP-Customer-Count PIC 9(7).
+           02 CP-Account-Count  PIC 9(7).
+           02 CP-Grand-Total    PIC S9(12)V99.
+           02 CP-Currency-Count PIC 99.
+           02 CP-Currency-Table.
+               03 CP-Currency-Entry OCCURS 10 TIMES.
+                   04 CP-Currency-Code  PIC X(3).
+                   04 CP-Currency-Total PIC S9(12)V99.
+           02 CP-KontoType-Count PIC 99.
+           02 CP-KontoType-Table.
+               03 CP-KontoType-Entry OCCURS 10 TIMES.
+                   04 CP-KontoType-Code  PIC X(20).
+                   04 CP-KontoType-Total PIC S9(12)V99.
+           02 CP-Seen-Count PIC 9(4).
+           02 CP-Seen-KundeID-Table.
+               03 CP-Seen-KundeID PIC X(10) OCCURS 2000 TIMES.
+
+       FD  AuditFile.
+       01  AuditLine PIC X(100).
+
+       FD  KontoFileList.
+       01  KontoFileListLine PIC X(40).
+
+      * one additional dataset, same layout as KontoRecord, folded
+      * into Kontooplysninger.txt before the main join runs.
+       FD  ExtraKontoFil.
+       01  ExtraKontoRecord.
+           02 ExtraKonto-KontoID       PIC X(10).
+           02 ExtraKonto-KundeID       PIC X(10).
+           02 ExtraKonto-KontoType     PIC X(20).
+           02 ExtraKonto-Balance       PIC S9(10)V99.
+           02 ExtraKonto-Valuta        PIC X(3).
+           02 ExtraKonto-Status        PIC X(1).
+           02 ExtraKonto-StatusDate    PIC 9(8).
+
+       FD  AttentionFile.
+       01  AttentionLine PIC X(100).
+
        WORKING-STORAGE SECTION.
        01 EOF-KUNDE    PIC X VALUE "N".
           88 END-KUNDE VALUE "Y".
 
        01 EOF-KONTO    PIC X VALUE "N".
-          88 END-KONTO VALUE "Y".
+          88 END-KONTO VALUE "Y" FALSE "N".
+
+       01 WS-KundeFil-Status PIC X(2) VALUE "00".
+       01 WS-KontoFil-Status PIC X(2) VALUE "00".
+       01 WS-KundeOut-Status PIC X(2) VALUE "00".
+       01 WS-ExceptionFile-Status PIC X(2) VALUE "00".
+       01 WS-RejectFile-Status PIC X(2) VALUE "00".
+       01 WS-CheckpointFile-Status PIC X(2) VALUE "00".
+       01 WS-AuditFile-Status PIC X(2) VALUE "00".
+       01 WS-KontoFileList-Status  PIC X(2) VALUE "00".
+       01 WS-ExtraKontoFil-Status  PIC X(2) VALUE "00".
+       01 WS-AttentionFile-Status  PIC X(2) VALUE "00".
+
+       01 EOF-KONTOLIST PIC X VALUE "N".
+           88 END-KONTOLIST VALUE "Y" FALSE "N".
+
+       01 EOF-EXTRAKONTO PIC X VALUE "N".
+           88 END-EXTRAKONTO VALUE "Y" FALSE "N".
+
+      * one line per extra dataset in Opgave8KontoFileList.txt - a
+      * missing or empty list means nothing extra to merge this run.
+       01 WS-Extra-Konto-Filename PIC X(40) VALUE SPACES.
+       01 WS-Dataset-Count PIC 9(5) VALUE ZERO.
+       01 WS-Merged-Count  PIC 9(7) VALUE ZERO.
+
+      * fields WRITE-AUDIT-LINE (AUDITLOG.cpy) expects to be loaded.
+       01 WS-Audit-KundeID      PIC X(10).
+       01 WS-Audit-Balance-Disp PIC -9999999999.99.
+       01 WS-Audit-Currency     PIC X(3).
+       01 WS-Audit-Date         PIC 9(8).
+       01 WS-Audit-Time         PIC 9(8).
+
+       01 EOF-CHECKPOINT PIC X VALUE "N".
+           88 END-CHECKPOINT VALUE "Y".
+
+       01 WS-Last-CP-Status PIC X(10) VALUE SPACES.
+       01 WS-Resume-KundeID PIC X(10) VALUE SPACES.
+       01 WS-Resuming       PIC X VALUE "N".
+           88 WS-IS-RESUMING VALUE "Y".
+
+       01 WS-Checkpoint-Every    PIC 9(3) VALUE 50.
+       01 WS-Checkpoint-Interval PIC 9(3) VALUE ZERO.
+
+       01 WS-Orphan-Count PIC 9(7) VALUE ZERO.
+       01 WS-Reject-Count PIC 9(7) VALUE ZERO.
+       01 WS-Closed-Count PIC 9(7) VALUE ZERO.
+
+      * flags a second KundeFil record for a KundeID already seen
+      * earlier in this run, the same way Opgave6 guards its load.
+       01 WS-Seen-KundeID-Table.
+           02 WS-Seen-KundeID PIC X(10) OCCURS 2000 TIMES.
+       01 WS-Seen-Count      PIC 9(4) VALUE ZERO.
+       01 WS-Seen-Idx        PIC 9(4).
+       01 WS-Duplicate-Flag  PIC X VALUE "N".
+           88 WS-IS-DUPLICATE VALUE "Y".
 
-       01 WS-Balance-NUM        PIC 9(7)V99.
-       01 WS-Balance-Text REDEFINES WS-Balance-NUM PIC X(9).
+      * page heading controls for KundeoplysningerOut.txt - a header
+      * is written before the first line and again every time
+      * WS-Lines-Per-Page lines have been written since the last one.
+       01 WS-Run-Date         PIC X(8) VALUE SPACES.
+       01 WS-Lines-Per-Page   PIC 9(3) VALUE 55.
+       01 WS-Line-Count       PIC 9(3) VALUE ZERO.
+       01 WS-Page-Number      PIC 9(4) VALUE ZERO.
+
+       01 WS-Currency-Check PIC X(3).
+           88 WS-VALID-CURRENCY VALUES "DKK" "EUR" "USD" "GBP"
+                                        "SEK" "NOK".
+
+       01 WS-Record-Valid PIC X VALUE "Y".
+           88 WS-RECORD-OK VALUE "Y".
+
+       01 WS-AccountNumber   PIC X(10).
+       01 WS-Account-Valid   PIC X VALUE "Y".
+           88 WS-ACCOUNT-NUMBER-OK VALUE "Y".
+       01 WS-AN-Idx           PIC 99.
+       01 WS-AN-Digit         PIC 9.
+       01 WS-AN-Sum           PIC 9(3).
+       01 WS-AN-Quotient      PIC 9.
+       01 WS-AN-Expected      PIC 9.
+
+       01 KontoOPL.
+           COPY "KONTOOPL.cpy".
+
+       01 WS-Balance-NUM        PIC S9(10)V99.
+       01 WS-Balance-Display    PIC -9999999999.99.
+       01 WS-Overdraft-Flag     PIC X(10).
+       01 WS-Status-Flag        PIC X(10).
 
        01 Fullname PIC X(40) VALUE " ".
-       01 Kunde-Fuldnavn PIC X(30).
+       01 Cleanname    PIC X(40) VALUE SPACES.
        01 IndexVar     PIC 99 VALUE 1.
        01 CleanIndex   PIC 99 VALUE 1.
        01 PreviousChar PIC X VALUE SPACE.
 
+       01 WS-Konto-Count-For-Kunde PIC 9(5) VALUE ZERO.
+       01 WS-Konto-Rows-Seen-For-Kunde PIC 9(5) VALUE ZERO.
+
+       01 WS-Customer-Count PIC 9(7) VALUE ZERO.
+       01 WS-Account-Count  PIC 9(7) VALUE ZERO.
+       01 WS-Grand-Total    PIC S9(12)V99 VALUE ZERO.
+       01 WS-Grand-Total-Display PIC -999999999999.99.
+
+       01 WS-Currency-Table.
+           02 WS-Currency-Entry OCCURS 10 TIMES.
+               03 WS-Currency-Code  PIC X(3).
+               03 WS-Currency-Total PIC S9(12)V99.
+       01 WS-Currency-Total-Display PIC -999999999999.99.
+       01 WS-Currency-Count PIC 99 VALUE ZERO.
+       01 WS-Cur-Idx        PIC 99.
+       01 WS-Found-Currency  PIC X VALUE "N".
+           88 WS-FOUND-IT VALUE "Y".
+
+       01 WS-KontoType-Table.
+           02 WS-KontoType-Entry OCCURS 10 TIMES.
+               03 WS-KontoType-Code  PIC X(20).
+               03 WS-KontoType-Total PIC S9(12)V99.
+       01 WS-KontoType-Total-Display PIC -999999999999.99.
+       01 WS-KontoType-Count PIC 99 VALUE ZERO.
+       01 WS-Type-Idx        PIC 99.
+       01 WS-Found-Type      PIC X VALUE "N".
+           88 WS-FOUND-TYPE-IT VALUE "Y".
+
+      * minimum balance an account of each KontoType is agreed to
+      * carry - a type not listed here falls back to WS-Default
+      * -MinBalance, the same unrecognized-type fallback LOOKUP-RATE
+      * uses in Opgave12.
+       01 WS-MinBalance-Table.
+           02 WS-MinBalance-Entry OCCURS 5 TIMES.
+               03 WS-MinBalance-Type    PIC X(20).
+               03 WS-MinBalance-Amount  PIC S9(10)V99.
+       01 WS-MinBalance-Count PIC 9 VALUE ZERO.
+       01 WS-MinBalance-Idx   PIC 9.
+       01 WS-Default-MinBalance PIC S9(10)V99 VALUE ZERO.
+       01 WS-This-MinBalance     PIC S9(10)V99.
+       01 WS-MinBalance-Display  PIC -9999999999.99.
+       01 WS-Attention-Count PIC 9(7) VALUE ZERO.
+
+      * fields PRECHECK-INPUT-FILE (FILECHECK.cpy) expects to be
+      * loaded - the CBL_CHECK_FILE_EXIST layout is the standard one.
+       01 WS-Precheck-Filename PIC X(40).
+       01 WS-Precheck-File-Info.
+           05 WS-Precheck-File-Info-Size PIC 9(8) COMP-X.
+           05 WS-Precheck-File-Info-Date.
+               10 WS-Precheck-File-Info-Day    PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Month  PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Year   PIC 9(4) COMP-X.
+           05 WS-Precheck-File-Info-Time.
+               10 WS-Precheck-File-Info-Hours       PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Minutes     PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Seconds     PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Hundredths  PIC 9(2) COMP-X.
+       01 WS-Precheck-RC PIC S9(9) COMP-5.
+
        PROCEDURE DIVISION.
+       PERFORM INITIALIZE-MINBALANCE-TABLE
+
+       MOVE "Kundeoplysninger.txt" TO WS-Precheck-Filename
+       PERFORM PRECHECK-INPUT-FILE
+       MOVE "Kontooplysninger.txt" TO WS-Precheck-Filename
+       PERFORM PRECHECK-INPUT-FILE
+
        OPEN INPUT KundeFil
-       OPEN INPUT KontoFil
-       OPEN OUTPUT KundeOut
+       IF WS-KundeFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kundeoplysninger.txt - status "
+               WS-KundeFil-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+      * opened I-O, not INPUT, so MERGE-KONTOFIL-DATASETS below can
+      * fold any extra datasets into it before the join reads it.
+       OPEN I-O KontoFil
+       IF WS-KontoFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kontooplysninger.txt - status "
+               WS-KontoFil-Status
+           CLOSE KundeFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       PERFORM MERGE-KONTOFIL-DATASETS
+
+       ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+
+      * pick up where the last run left off, if it abended mid-file -
+      * read before KundeOut is opened below, since whether that open
+      * truncates or extends the file depends on WS-IS-RESUMING.
+       PERFORM READ-CHECKPOINT
+
+       IF WS-IS-RESUMING
+           OPEN EXTEND KundeOut
+       ELSE
+           OPEN OUTPUT KundeOut
+       END-IF
+       IF WS-KundeOut-Status NOT = "00"
+           DISPLAY "ERROR opening KundeoplysningerOut.txt - status "
+               WS-KundeOut-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN OUTPUT ExceptionFile
+       IF WS-ExceptionFile-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave8Exceptions.txt - status "
+               WS-ExceptionFile-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           CLOSE KundeOut
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN OUTPUT RejectFile
+       IF WS-RejectFile-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave8Rejects.txt - status "
+               WS-RejectFile-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           CLOSE KundeOut
+           CLOSE ExceptionFile
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN EXTEND AuditFile
+       IF WS-AuditFile-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave8Audit.txt - status "
+               WS-AuditFile-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           CLOSE KundeOut
+           CLOSE ExceptionFile
+           CLOSE RejectFile
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN OUTPUT AttentionFile
+       IF WS-AttentionFile-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave8Attention.txt - status "
+               WS-AttentionFile-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           CLOSE KundeOut
+           CLOSE ExceptionFile
+           CLOSE RejectFile
+           CLOSE AuditFile
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN OUTPUT CheckpointFile
+       IF WS-CheckpointFile-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave8Checkpoint.txt - status "
+               WS-CheckpointFile-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           CLOSE KundeOut
+           CLOSE ExceptionFile
+           CLOSE RejectFile
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       IF WS-IS-RESUMING
+           DISPLAY "Resuming after KundeID " WS-Resume-KundeID
+           MOVE WS-Resume-KundeID TO KundeRecord-KundeID
+           START KundeFil KEY IS GREATER THAN KundeRecord-KundeID
+               INVALID KEY
+                   SET END-KUNDE TO TRUE
+           END-START
+       END-IF
 
        PERFORM UNTIL END-KUNDE
-           READ KundeFil
+           READ KundeFil NEXT RECORD
                AT END
                    SET END-KUNDE TO TRUE
                NOT AT END
-                   MOVE SPACES TO KundeOutLine
-                   MOVE SPACES TO Kunde-Fuldnavn
-                   MOVE 1 TO IndexVar
-                   MOVE 1 TO PreviousChar
-                   MOVE 1 TO CleanIndex
-
-                   STRING 
-                       KundeRecord-Fornavn DELIMITED BY SIZE
-                       KundeRecord-Efternavn DELIMITED BY SIZE
-                   INTO Fullname
-
-                   PERFORM VARYING IndexVar FROM 1 
-                           BY 1 UNTIL IndexVar > 40
-                       IF Fullname(IndexVar:1) NOT = SPACE 
-                           OR PreviousChar NOT = SPACE
-                           MOVE Fullname(IndexVar:1) 
-                               TO Kunde-Fuldnavn(CleanIndex:1)
-                           ADD 1 TO CleanIndex
+                   IF WS-KundeFil-Status NOT = "00"
+                       DISPLAY "ERROR reading Kundeoplysninger.txt -"
+                           " status " WS-KundeFil-Status
+                       CLOSE KundeFil
+                       CLOSE KontoFil
+                       CLOSE KundeOut
+                       CLOSE ExceptionFile
+                       CLOSE RejectFile
+                       CLOSE CheckpointFile
+                       CLOSE AuditFile
+                       STOP RUN WITH ERROR STATUS 1
+                   END-IF
+                   PERFORM CHECK-DUPLICATE-KUNDE
+                   IF WS-IS-DUPLICATE
+                       PERFORM WRITE-DUPLICATE-REJECT
+                   ELSE
+                       PERFORM PROCESS-KUNDE
+                   END-IF
+                   PERFORM WRITE-CHECKPOINT-IF-DUE
+           END-READ
+       END-PERFORM
+
+       PERFORM ORPHAN-CHECK
+       PERFORM WRITE-SUMMARY
+       PERFORM WRITE-COMPLETE-CHECKPOINT
+
+       CLOSE KundeFil
+       CLOSE KontoFil
+       CLOSE KundeOut
+       CLOSE ExceptionFile
+       CLOSE RejectFile
+       CLOSE CheckpointFile
+       CLOSE AuditFile
+       CLOSE AttentionFile
+       STOP RUN.
+
+      * optional list of additional per-branch/per-currency KontoFil
+      * datasets to fold into Kontooplysninger.txt before this run's
+      * join, one dataset name per line - a missing or empty list
+      * means there is nothing extra to merge, not an error, the
+      * same as BANKCAL.cpy treats a missing holiday file.
+       MERGE-KONTOFIL-DATASETS.
+           OPEN INPUT KontoFileList
+           IF WS-KontoFileList-Status = "00"
+               SET END-KONTOLIST TO FALSE
+               PERFORM UNTIL END-KONTOLIST
+                   READ KontoFileList
+                       AT END
+                           SET END-KONTOLIST TO TRUE
+                       NOT AT END
+                           IF KontoFileListLine NOT = SPACES
+                               MOVE KontoFileListLine
+                                   TO WS-Extra-Konto-Filename
+                               PERFORM MERGE-ONE-KONTOFIL-DATASET
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE KontoFileList
+           END-IF.
+
+      * a dataset named in the list but not found on disk is skipped
+      * with a warning rather than aborting the whole run over one
+      * missing branch feed.
+       MERGE-ONE-KONTOFIL-DATASET.
+           OPEN INPUT ExtraKontoFil
+           IF WS-ExtraKontoFil-Status NOT = "00"
+               DISPLAY "WARNING - KontoFil dataset "
+                   WS-Extra-Konto-Filename " not found, skipped"
+           ELSE
+               ADD 1 TO WS-Dataset-Count
+               SET END-EXTRAKONTO TO FALSE
+               PERFORM UNTIL END-EXTRAKONTO
+                   READ ExtraKontoFil
+                       AT END
+                           SET END-EXTRAKONTO TO TRUE
+                       NOT AT END
+                           PERFORM MERGE-EXTRA-KONTO-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE ExtraKontoFil
+           END-IF.
+
+      * an account already on file is refreshed in place; one not
+      * yet on file is added - so re-running the same extra dataset
+      * does not fail with a duplicate key the second time.
+       MERGE-EXTRA-KONTO-RECORD.
+           MOVE ExtraKonto-KontoID    TO KontoRecord-KontoID
+           MOVE ExtraKonto-KundeID    TO KontoRecord-KundeID
+           MOVE ExtraKonto-KontoType  TO KontoRecord-KontoType
+           MOVE ExtraKonto-Balance    TO KontoRecord-Balance
+           MOVE ExtraKonto-Valuta     TO KontoRecord-Valuta
+           MOVE ExtraKonto-Status     TO KontoRecord-Status
+           MOVE ExtraKonto-StatusDate TO KontoRecord-StatusDate
+           ADD 1 TO WS-Merged-Count
+
+           REWRITE KontoRecord
+               INVALID KEY
+                   WRITE KontoRecord
+                       INVALID KEY
+                           DISPLAY "ERROR merging account "
+                               KontoRecord-KontoID
+                               " from " WS-Extra-Konto-Filename
+                           CLOSE KundeFil
+                           CLOSE KontoFil
+                           STOP RUN WITH ERROR STATUS 1
+                   END-WRITE
+           END-REWRITE.
+
+      * per-KontoType agreed minimum balance - an account of a type
+      * not listed here is checked against WS-Default-MinBalance
+      * instead of being skipped.
+       INITIALIZE-MINBALANCE-TABLE.
+           MOVE 3 TO WS-MinBalance-Count
+           MOVE "SAVINGS"   TO WS-MinBalance-Type(1)
+           MOVE 500.00      TO WS-MinBalance-Amount(1)
+           MOVE "BUDGET"    TO WS-MinBalance-Type(2)
+           MOVE 0.00        TO WS-MinBalance-Amount(2)
+           MOVE "CHECKING"  TO WS-MinBalance-Type(3)
+           MOVE 0.00        TO WS-MinBalance-Amount(3)
+           MOVE 0.00        TO WS-Default-MinBalance.
+
+      * accounts below their type's agreed minimum are written to
+      * Opgave8Attention.txt so the condition does not get lost in
+      * the full KundeoplysningerOut.txt listing.
+       CHECK-MINIMUM-BALANCE.
+           MOVE "N" TO WS-Found-Type
+           MOVE WS-Default-MinBalance TO WS-This-MinBalance
+
+           PERFORM VARYING WS-MinBalance-Idx FROM 1 BY 1
+                   UNTIL WS-MinBalance-Idx > WS-MinBalance-Count
+               IF WS-MinBalance-Type(WS-MinBalance-Idx) = KontoType
+                   MOVE WS-MinBalance-Amount(WS-MinBalance-Idx)
+                       TO WS-This-MinBalance
+                   MOVE "Y" TO WS-Found-Type
+               END-IF
+           END-PERFORM
+
+           IF KontoBalance < WS-This-MinBalance
+               PERFORM WRITE-ATTENTION-LINE
+           END-IF.
+
+       WRITE-ATTENTION-LINE.
+           ADD 1 TO WS-Attention-Count
+           MOVE KontoBalance TO WS-MinBalance-Display
+           MOVE SPACES TO AttentionLine
+           STRING
+               "Account " KontoID
+               " (KundeID " KontoKundeID ", " KontoType ") balance "
+               WS-MinBalance-Display
+               " " KontoValuta
+               " is below minimum for its type"
+               INTO AttentionLine
+           END-STRING
+
+           WRITE AttentionLine
+           IF WS-AttentionFile-Status NOT = "00"
+               DISPLAY "ERROR writing Opgave8Attention.txt - status "
+                   WS-AttentionFile-Status
+               CLOSE KundeFil
+               CLOSE KontoFil
+               CLOSE KundeOut
+               CLOSE ExceptionFile
+               CLOSE RejectFile
+               CLOSE CheckpointFile
+               CLOSE AuditFile
+               CLOSE AttentionFile
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
+
+      * one forward pass over KontoFil in KontoID order, checking
+      * each account's KundeID against KundeFil by direct key read -
+      * any account that never matched a customer during the main
+      * join shows up here instead of silently disappearing.
+       ORPHAN-CHECK.
+           SET END-KONTO TO FALSE
+           MOVE LOW-VALUES TO KontoRecord-KontoID
+           START KontoFil KEY IS NOT LESS THAN KontoRecord-KontoID
+               INVALID KEY
+                   SET END-KONTO TO TRUE
+           END-START
+
+           PERFORM UNTIL END-KONTO
+               READ KontoFil NEXT RECORD
+                   AT END
+                       SET END-KONTO TO TRUE
+                   NOT AT END
+                       MOVE KontoRecord-KundeID TO KundeRecord-KundeID
+                       READ KundeFil
+                           INVALID KEY
+                               PERFORM WRITE-ORPHAN-LINE
+                       END-READ
+               END-READ
+           END-PERFORM.
+
+       WRITE-ORPHAN-LINE.
+           ADD 1 TO WS-Orphan-Count
+           STRING
+               "Orphaned account "
+               KontoRecord-KontoID
+               " references unknown KundeID "
+               KontoRecord-KundeID
+               INTO ExceptionLine
+           END-STRING
+
+           WRITE ExceptionLine
+           IF WS-ExceptionFile-Status NOT = "00"
+               DISPLAY "ERROR writing Opgave8Exceptions.txt - status "
+                   WS-ExceptionFile-Status
+               CLOSE KundeFil
+               CLOSE KontoFil
+               CLOSE KundeOut
+               CLOSE ExceptionFile
+               CLOSE RejectFile
+               CLOSE CheckpointFile
+               CLOSE AuditFile
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
+
+       PROCESS-KUNDE.
+           ADD 1 TO WS-Customer-Count
+
+           MOVE SPACES TO KundeOutLine
+           MOVE ZERO TO WS-Konto-Count-For-Kunde
+           MOVE ZERO TO WS-Konto-Rows-Seen-For-Kunde
+
+           STRING
+               KundeRecord-Fornavn DELIMITED BY SIZE
+               KundeRecord-Efternavn DELIMITED BY SIZE
+           INTO Fullname
+           END-STRING
+
+           PERFORM CLEAN-FULLNAME
+
+           STRING
+               KundeRecord-KundeID
+               " | "
+               Cleanname
+               INTO KundeOutLine
+           END-STRING
+
+           PERFORM WRITE-KUNDE-LINE
+
+      * direct keyed access on the KontoFil alternate key - no
+      * rescan of the whole account file for this one customer.
+           MOVE KundeRecord-KundeID TO KontoRecord-KundeID
+           SET END-KONTO TO FALSE
+           START KontoFil KEY IS EQUAL TO KontoRecord-KundeID
+               INVALID KEY
+                   SET END-KONTO TO TRUE
+           END-START
+
+           IF WS-KontoFil-Status NOT = "00" AND WS-KontoFil-Status
+                   NOT = "23"
+               DISPLAY "ERROR positioning Kontooplysninger.txt -"
+                   " status " WS-KontoFil-Status
+               CLOSE KundeFil
+               CLOSE KontoFil
+               CLOSE KundeOut
+               STOP RUN WITH ERROR STATUS 1
+           END-IF
+
+           PERFORM UNTIL END-KONTO
+               READ KontoFil NEXT RECORD
+                   AT END
+                       SET END-KONTO TO TRUE
+                   NOT AT END
+                       IF WS-KontoFil-Status NOT = "00"
+                           DISPLAY "ERROR reading Kontooplysninger.txt"
+                               " - status " WS-KontoFil-Status
+                           CLOSE KundeFil
+                           CLOSE KontoFil
+                           CLOSE KundeOut
+                           STOP RUN WITH ERROR STATUS 1
                        END-IF
-                       MOVE Fullname(IndexVar:1) TO PreviousChar
-                   END-PERFORM
-       
+                       IF KontoRecord-KundeID = KundeRecord-KundeID
+                           PERFORM WRITE-KONTO-LINE
+                       ELSE
+                           SET END-KONTO TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-Konto-Rows-Seen-For-Kunde = ZERO
+               MOVE "    *** NO ACCOUNTS ON FILE ***" TO KundeOutLine
+               PERFORM WRITE-KUNDE-LINE
+           END-IF
+
+           MOVE SPACES TO KundeOutLine
+           PERFORM WRITE-KUNDE-LINE.
+
+       WRITE-KONTO-LINE.
+           ADD 1 TO WS-Konto-Rows-Seen-For-Kunde
+           MOVE KontoRecord-KundeID TO WS-Audit-KundeID
+           MOVE KontoRecord-Balance TO WS-Audit-Balance-Disp
+           MOVE KontoRecord-Valuta  TO WS-Audit-Currency
+           PERFORM WRITE-AUDIT-LINE
+
+      * a closed account is left off the listing entirely - not
+      * printed, not counted, not rolled into any subtotal - the
+      * same as if it were no longer on file.
+           IF KONTO-RECORD-CLOSED
+               ADD 1 TO WS-Closed-Count
+           ELSE
+               MOVE "Y" TO WS-Record-Valid
+               MOVE KontoRecord-Valuta TO WS-Currency-Check
+               IF NOT WS-VALID-CURRENCY
+                   MOVE "N" TO WS-Record-Valid
+               END-IF
+               IF KontoRecord-Balance NOT NUMERIC
+                   MOVE "N" TO WS-Record-Valid
+               END-IF
+
+               MOVE KontoRecord-KontoID TO WS-AccountNumber
+               PERFORM VALIDATE-ACCOUNT-NUMBER
+               IF NOT WS-ACCOUNT-NUMBER-OK
+                   MOVE "N" TO WS-Record-Valid
+               END-IF
+
+               IF NOT WS-RECORD-OK
+                   PERFORM WRITE-REJECT-LINE
+               ELSE
+                   ADD 1 TO WS-Konto-Count-For-Kunde
+                   ADD 1 TO WS-Account-Count
+
+                   MOVE KontoRecord-KontoID   TO KontoID
+                   MOVE KontoRecord-KundeID   TO KontoKundeID
+                   MOVE KontoRecord-KontoType TO KontoType
+                   MOVE KontoRecord-Balance   TO KontoBalance
+                   MOVE KontoRecord-Valuta    TO KontoValuta
+                   MOVE KontoRecord-Status    TO KontoStatus
+
+                   MOVE KontoBalance TO WS-Balance-NUM
+                   MOVE KontoBalance TO WS-Balance-Display
+
+                   MOVE SPACES TO WS-Overdraft-Flag
+                   IF KontoBalance < ZERO
+                       MOVE "OVERDRAWN" TO WS-Overdraft-Flag
+                   END-IF
+
+                   MOVE SPACES TO WS-Status-Flag
+                   IF KONTO-DORMANT
+                       MOVE "DORMANT" TO WS-Status-Flag
+                   END-IF
+
                    STRING
-                       KundeRecord-KundeID
+                       "    Konto: "
+                       KontoID
                        " | "
-                       Kunde-Fuldnavn
+                       KontoType
+                       " | "
+                       WS-Balance-Display
+                       " "
+                       KontoValuta
+                       " "
+                       WS-Overdraft-Flag
+                       " "
+                       WS-Status-Flag
                        INTO KundeOutLine
                    END-STRING
 
-                   WRITE KundeOutLine
+                   PERFORM WRITE-KUNDE-LINE
+                   PERFORM ADD-TO-CURRENCY-TOTAL
+                   PERFORM ADD-TO-TYPE-TOTAL
+                   PERFORM CHECK-MINIMUM-BALANCE
+               END-IF
+           END-IF.
+
+       WRITE-REJECT-LINE.
+           ADD 1 TO WS-Reject-Count
+           STRING
+               "Rejected account "
+               KontoRecord-KontoID
+               " - invalid currency or non-numeric balance"
+               INTO RejectLine
+           END-STRING
+
+           WRITE RejectLine
+           IF WS-RejectFile-Status NOT = "00"
+               DISPLAY "ERROR writing Opgave8Rejects.txt - status "
+                   WS-RejectFile-Status
+               CLOSE KundeFil
+               CLOSE KontoFil
+               CLOSE KundeOut
+               CLOSE ExceptionFile
+               CLOSE RejectFile
+               CLOSE CheckpointFile
+               CLOSE AuditFile
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
+
+       CHECK-DUPLICATE-KUNDE.
+           MOVE "N" TO WS-Duplicate-Flag
+
+           PERFORM VARYING WS-Seen-Idx FROM 1 BY 1
+                   UNTIL WS-Seen-Idx > WS-Seen-Count
+               IF WS-Seen-KundeID(WS-Seen-Idx) = KundeRecord-KundeID
+                   MOVE "Y" TO WS-Duplicate-Flag
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-IS-DUPLICATE AND WS-Seen-Count < 2000
+               ADD 1 TO WS-Seen-Count
+               MOVE KundeRecord-KundeID
+                   TO WS-Seen-KundeID(WS-Seen-Count)
+           END-IF.
+
+       WRITE-DUPLICATE-REJECT.
+           ADD 1 TO WS-Reject-Count
+           STRING
+               "Rejected customer "
+               KundeRecord-KundeID
+               " - duplicate KundeID already seen in this run"
+               INTO RejectLine
+           END-STRING
+
+           WRITE RejectLine
+           IF WS-RejectFile-Status NOT = "00"
+               DISPLAY "ERROR writing Opgave8Rejects.txt - status "
+                   WS-RejectFile-Status
+               CLOSE KundeFil
+               CLOSE KontoFil
+               CLOSE KundeOut
+               CLOSE ExceptionFile
+               CLOSE RejectFile
+               CLOSE CheckpointFile
+               CLOSE AuditFile
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
+
+       ADD-TO-CURRENCY-TOTAL.
+           MOVE "N" TO WS-Found-Currency
+
+           PERFORM VARYING WS-Cur-Idx FROM 1 BY 1
+                   UNTIL WS-Cur-Idx > WS-Currency-Count
+               IF WS-Currency-Code(WS-Cur-Idx) = KontoValuta
+                   ADD WS-Balance-NUM
+                       TO WS-Currency-Total(WS-Cur-Idx)
+                   MOVE "Y" TO WS-Found-Currency
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-FOUND-IT AND WS-Currency-Count < 10
+               ADD 1 TO WS-Currency-Count
+               MOVE KontoValuta
+                   TO WS-Currency-Code(WS-Currency-Count)
+               MOVE WS-Balance-NUM
+                   TO WS-Currency-Total(WS-Currency-Count)
+           END-IF
+
+           ADD WS-Balance-NUM TO WS-Grand-Total.
+
+       ADD-TO-TYPE-TOTAL.
+           MOVE "N" TO WS-Found-Type
+
+           PERFORM VARYING WS-Type-Idx FROM 1 BY 1
+                   UNTIL WS-Type-Idx > WS-KontoType-Count
+               IF WS-KontoType-Code(WS-Type-Idx) = KontoType
+                   ADD WS-Balance-NUM
+                       TO WS-KontoType-Total(WS-Type-Idx)
+                   MOVE "Y" TO WS-Found-Type
+               END-IF
+           END-PERFORM
 
+           IF NOT WS-FOUND-TYPE-IT AND WS-KontoType-Count < 10
+               ADD 1 TO WS-KontoType-Count
+               MOVE KontoType
+                   TO WS-KontoType-Code(WS-KontoType-Count)
+               MOVE WS-Balance-NUM
+                   TO WS-KontoType-Total(WS-KontoType-Count)
+           END-IF.
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO KundeOutLine
+           PERFORM WRITE-KUNDE-LINE
+
+           STRING
+               "=== SUMMARY ==="
+               INTO KundeOutLine
+           END-STRING
+           PERFORM WRITE-KUNDE-LINE
+
+           PERFORM VARYING WS-Cur-Idx FROM 1 BY 1
+                   UNTIL WS-Cur-Idx > WS-Currency-Count
+               MOVE WS-Currency-Total(WS-Cur-Idx)
+                   TO WS-Currency-Total-Display
+               STRING
+                   "Subtotal "
+                   WS-Currency-Code(WS-Cur-Idx)
+                   ": "
+                   WS-Currency-Total-Display
+                   INTO KundeOutLine
+               END-STRING
+               PERFORM WRITE-KUNDE-LINE
+           END-PERFORM
+
+           MOVE WS-Grand-Total TO WS-Grand-Total-Display
+           STRING
+               "Grand total (all currencies): "
+               WS-Grand-Total-Display
+               INTO KundeOutLine
+           END-STRING
+           PERFORM WRITE-KUNDE-LINE
+
+           MOVE SPACES TO KundeOutLine
+           PERFORM WRITE-KUNDE-LINE
+
+           STRING
+               "=== ACCOUNT TYPE SUBTOTALS ==="
+               INTO KundeOutLine
+           END-STRING
+           PERFORM WRITE-KUNDE-LINE
+
+           PERFORM VARYING WS-Type-Idx FROM 1 BY 1
+                   UNTIL WS-Type-Idx > WS-KontoType-Count
+               MOVE WS-KontoType-Total(WS-Type-Idx)
+                   TO WS-KontoType-Total-Display
+               STRING
+                   "Subtotal "
+                   WS-KontoType-Code(WS-Type-Idx)
+                   ": "
+                   WS-KontoType-Total-Display
+                   INTO KundeOutLine
+               END-STRING
+               PERFORM WRITE-KUNDE-LINE
+           END-PERFORM
+
+           STRING
+               "Customers processed: "
+               WS-Customer-Count
+               INTO KundeOutLine
+           END-STRING
+           PERFORM WRITE-KUNDE-LINE
+
+           STRING
+               "Accounts processed: "
+               WS-Account-Count
+               INTO KundeOutLine
+           END-STRING
+           PERFORM WRITE-KUNDE-LINE
+
+           STRING
+               "Orphaned accounts (see Opgave8Exceptions.txt): "
+               WS-Orphan-Count
+               INTO KundeOutLine
+           END-STRING
+           PERFORM WRITE-KUNDE-LINE
+
+           STRING
+               "Rejected accounts (see Opgave8Rejects.txt): "
+               WS-Reject-Count
+               INTO KundeOutLine
+           END-STRING
+           PERFORM WRITE-KUNDE-LINE
+
+           STRING
+               "Closed accounts skipped: "
+               WS-Closed-Count
+               INTO KundeOutLine
+           END-STRING
+           PERFORM WRITE-KUNDE-LINE
+
+           STRING
+               "Extra KontoFil datasets merged: "
+               WS-Dataset-Count
+               " (" WS-Merged-Count " accounts)"
+               INTO KundeOutLine
+           END-STRING
+           PERFORM WRITE-KUNDE-LINE
+
+           STRING
+               "Accounts below minimum balance (see "
+               "Opgave8Attention.txt): " WS-Attention-Count
+               INTO KundeOutLine
+           END-STRING
+           PERFORM WRITE-KUNDE-LINE.
+
+       WRITE-KUNDE-LINE.
+           IF WS-Line-Count = ZERO OR WS-Line-Count >= WS-Lines-Per-Page
+               PERFORM WRITE-PAGE-HEADER
+           END-IF
+
+           WRITE KundeOutLine
+           IF WS-KundeOut-Status NOT = "00"
+               DISPLAY "ERROR writing KundeoplysningerOut.txt -"
+                   " status " WS-KundeOut-Status
+               CLOSE KundeFil
+               CLOSE KontoFil
+               CLOSE KundeOut
+               STOP RUN WITH ERROR STATUS 1
+           END-IF
+           ADD 1 TO WS-Line-Count.
+
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WS-Page-Number
+           MOVE ZERO TO WS-Line-Count
+
+           STRING
+               "KUNDE- OG KONTOOVERSIGT"
+               "   Run date: " WS-Run-Date
+               "   Page: " WS-Page-Number
+               INTO KundeOutLine
+           END-STRING
+           WRITE KundeOutLine
+           IF WS-KundeOut-Status NOT = "00"
+               DISPLAY "ERROR writing KundeoplysningerOut.txt -"
+                   " status " WS-KundeOut-Status
+               CLOSE KundeFil
+               CLOSE KontoFil
+               CLOSE KundeOut
+               STOP RUN WITH ERROR STATUS 1
+           END-IF
+           ADD 1 TO WS-Line-Count
+
+           MOVE SPACES TO KundeOutLine
+           WRITE KundeOutLine
+           ADD 1 TO WS-Line-Count.
+
+      * read any checkpoint left by a prior run that never reached
+      * the COMPLETE record - LINE SEQUENTIAL has no keyed access, so
+      * the file is read to the end and the last record wins. No
+      * checkpoint file, or a COMPLETE one, both mean "start fresh",
+      * so the running totals restored below are discarded again by
+      * RESET-RUN-ACCUMULATORS unless the last record is INPROGRESS.
+       READ-CHECKPOINT.
+           OPEN INPUT CheckpointFile
+           IF WS-CheckpointFile-Status = "00"
+               PERFORM UNTIL END-CHECKPOINT
+                   READ CheckpointFile
+                       AT END
+                           SET END-CHECKPOINT TO TRUE
+                       NOT AT END
+                           MOVE CP-Status   TO WS-Last-CP-Status
+                           MOVE CP-KundeID  TO WS-Resume-KundeID
+                           MOVE CP-Customer-Count  TO WS-Customer-Count
+                           MOVE CP-Account-Count   TO WS-Account-Count
+                           MOVE CP-Grand-Total     TO WS-Grand-Total
+                           MOVE CP-Currency-Count  TO WS-Currency-Count
+                           MOVE CP-Currency-Table  TO WS-Currency-Table
+                           MOVE CP-KontoType-Count TO WS-KontoType-Count
+                           MOVE CP-KontoType-Table TO WS-KontoType-Table
+                           MOVE CP-Seen-Count      TO WS-Seen-Count
+                           MOVE CP-Seen-KundeID-Table
+                               TO WS-Seen-KundeID-Table
+                   END-READ
+               END-PERFORM
+               CLOSE CheckpointFile
+
+               IF WS-Last-CP-Status = "INPROGRESS"
+                   MOVE "Y" TO WS-Resuming
+               ELSE
+                   PERFORM RESET-RUN-ACCUMULATORS
+               END-IF
+           END-IF.
+
+      * undoes the restore above when the checkpoint file on disk
+      * belongs to a prior, already-COMPLETE run (or is unreadable) -
+      * this run is starting fresh and must not carry that run's
+      * totals into its own summary and duplicate check. The table
+      * entries beyond each count are never read by anything else in
+      * this program, so zeroing the counts is enough to reset them.
+       RESET-RUN-ACCUMULATORS.
+           MOVE ZERO TO WS-Customer-Count
+           MOVE ZERO TO WS-Account-Count
+           MOVE ZERO TO WS-Grand-Total
+           MOVE ZERO TO WS-Currency-Count
+           MOVE ZERO TO WS-KontoType-Count
+           MOVE ZERO TO WS-Seen-Count.
+
+      * snapshots this run's running totals into the checkpoint record
+      * about to be written, so a restart can restore them instead of
+      * re-deriving them from only the customers read after resuming.
+       SAVE-CHECKPOINT-STATE.
+           MOVE WS-Customer-Count     TO CP-Customer-Count
+           MOVE WS-Account-Count      TO CP-Account-Count
+           MOVE WS-Grand-Total        TO CP-Grand-Total
+           MOVE WS-Currency-Count     TO CP-Currency-Count
+           MOVE WS-Currency-Table     TO CP-Currency-Table
+           MOVE WS-KontoType-Count    TO CP-KontoType-Count
+           MOVE WS-KontoType-Table    TO CP-KontoType-Table
+           MOVE WS-Seen-Count         TO CP-Seen-Count
+           MOVE WS-Seen-KundeID-Table TO CP-Seen-KundeID-Table.
+
+      * a new checkpoint record every WS-Checkpoint-Every customers,
+      * so a rerun after an abend loses at most that many records of
+      * work instead of the whole file.
+       WRITE-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-Checkpoint-Interval
+           IF WS-Checkpoint-Interval >= WS-Checkpoint-Every
+               MOVE ZERO TO WS-Checkpoint-Interval
+               MOVE "INPROGRESS" TO CP-Status
+               MOVE KundeRecord-KundeID TO CP-KundeID
+               PERFORM SAVE-CHECKPOINT-STATE
+               WRITE CheckpointRecord
+               IF WS-CheckpointFile-Status NOT = "00"
+                   DISPLAY "ERROR writing Opgave8Checkpoint.txt -"
+                       " status " WS-CheckpointFile-Status
+                   CLOSE KundeFil
                    CLOSE KontoFil
-                   OPEN INPUT KontoFil
-                   MOVE "N" TO EOF-KONTO
-
-                   PERFORM UNTIL END-KONTO
-                       READ KontoFil
-                           AT END
-                               MOVE "Y" TO EOF-KONTO
-                           NOT AT END
-                               DISPLAY KontoRecord-KundeID
-                               DISPLAY KundeRecord-KundeID
-
-                               IF KontoRecord-KundeID 
-                                 = KundeRecord-KundeID(1:10)
-
-                                  MOVE KontoRecord-Balance 
-                                       TO WS-Balance-NUM
-
-                                  STRING
-                                      "    Konto: "
-                                      KontoRecord-KontoId
-                                      " | "
-                                      KontoRecord-KontoType
-                                      " | "
-                                      WS-Balance-Text
-                                      " "
-                                      KontoRecord-Valuta
-                                      INTO KundeOutLine
-                                  END-STRING
-
-                                  WRITE KundeOutLine
-                               END-IF
-                       END-READ
-                   END-PERFORM
+                   CLOSE KundeOut
+                   CLOSE ExceptionFile
+                   CLOSE RejectFile
+                   CLOSE CheckpointFile
+                   CLOSE AuditFile
+                   STOP RUN WITH ERROR STATUS 1
+               END-IF
+           END-IF.
 
-                   MOVE SPACES TO KundeOutLine
-                   WRITE KundeOutLine
+      * marks the run as having finished the whole file, so the next
+      * run's READ-CHECKPOINT does not try to resume from it.
+       WRITE-COMPLETE-CHECKPOINT.
+           MOVE "COMPLETE" TO CP-Status
+           MOVE KundeRecord-KundeID TO CP-KundeID
+           PERFORM SAVE-CHECKPOINT-STATE
+           WRITE CheckpointRecord
+           IF WS-CheckpointFile-Status NOT = "00"
+               DISPLAY "ERROR writing Opgave8Checkpoint.txt - status "
+                   WS-CheckpointFile-Status
+               CLOSE KundeFil
+               CLOSE KontoFil
+               CLOSE KundeOut
+               CLOSE ExceptionFile
+               CLOSE RejectFile
+               CLOSE CheckpointFile
+               CLOSE AuditFile
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
 
-           END-READ
-       END-PERFORM
+       COPY "CLEANNAME.cpy".
 
-       CLOSE KundeFil
-       CLOSE KontoFil
-       CLOSE KundeOut
-       STOP RUN.
+       COPY "VALIDKONTO.cpy".
+
+       COPY "AUDITLOG.cpy".
+
+       COPY "FILECHECK.cpy".
