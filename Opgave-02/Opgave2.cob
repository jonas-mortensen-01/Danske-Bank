@@ -9,11 +9,16 @@
        01 Valutakode PIC X(3) VALUE " ".
 
        PROCEDURE DIVISION.
-       MOVE "1234567890" TO Kunde-id.
-       MOVE "Lars" TO Fornavn.
-       MOVE "Hansen" TO Efternavn.
-       MOVE 1234567.89 TO Kontonummer.
-       MOVE "DKK" TO Valutakode.
+       DISPLAY "Kunde-id: ".
+       ACCEPT Kunde-id.
+       DISPLAY "Fornavn: ".
+       ACCEPT Fornavn.
+       DISPLAY "Efternavn: ".
+       ACCEPT Efternavn.
+       DISPLAY "Kontonummer: ".
+       ACCEPT Kontonummer.
+       DISPLAY "Valutakode: ".
+       ACCEPT Valutakode.
 
        DISPLAY "Kunde data".
        DISPLAY Kunde-id. 
