@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave9.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KundeFil ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KundeRecord-KundeID
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KundeFil-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KundeFil.
+       01  KundeRecord.
+           02 KundeRecord-KundeID       PIC X(10).
+           02 KundeRecord-Fornavn       PIC X(20).
+           02 KundeRecord-Efternavn     PIC X(20).
+           02 KundeRecord-KontoId       PIC X(10).
+           02 KundeRecord-Valuta        PIC X(3).
+           02 KundeRecord-LastChanged   PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-KundeFil-Status PIC X(2) VALUE "00".
+
+       01 WS-Done       PIC X VALUE "N".
+          88 WS-IS-DONE VALUE "Y".
+
+       01 WS-Transaction PIC X VALUE SPACE.
+           88 WS-TXN-ADD    VALUE "A" "a".
+           88 WS-TXN-CHANGE VALUE "C" "c".
+           88 WS-TXN-DELETE VALUE "D" "d".
+           88 WS-TXN-EXIT   VALUE "X" "x".
+
+       01 WS-Field         PIC X VALUE SPACE.
+       01 WS-Today         PIC 9(8).
+
+       PROCEDURE DIVISION.
+       ACCEPT WS-Today FROM DATE YYYYMMDD
+       OPEN I-O KundeFil
+       IF WS-KundeFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kundeoplysninger.txt - status "
+               WS-KundeFil-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       PERFORM UNTIL WS-IS-DONE
+           DISPLAY "A=Add  C=Change  D=Delete  X=Exit"
+           ACCEPT WS-Transaction
+
+           EVALUATE TRUE
+               WHEN WS-TXN-ADD
+                   PERFORM ADD-KUNDE
+               WHEN WS-TXN-CHANGE
+                   PERFORM CHANGE-KUNDE
+               WHEN WS-TXN-DELETE
+                   PERFORM DELETE-KUNDE
+               WHEN WS-TXN-EXIT
+                   SET WS-IS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "Invalid selection"
+           END-EVALUATE
+       END-PERFORM
+
+       CLOSE KundeFil
+       IF WS-KundeFil-Status NOT = "00"
+           DISPLAY "ERROR closing Kundeoplysninger.txt - status "
+               WS-KundeFil-Status
+       END-IF
+       STOP RUN.
+
+       ADD-KUNDE.
+           DISPLAY "KundeID: "
+           ACCEPT KundeRecord-KundeID
+           DISPLAY "Fornavn: "
+           ACCEPT KundeRecord-Fornavn
+           DISPLAY "Efternavn: "
+           ACCEPT KundeRecord-Efternavn
+           DISPLAY "KontoID: "
+           ACCEPT KundeRecord-KontoId
+           DISPLAY "Valuta: "
+           ACCEPT KundeRecord-Valuta
+           MOVE WS-Today TO KundeRecord-LastChanged
+
+           WRITE KundeRecord
+               INVALID KEY
+                   DISPLAY "Customer " KundeRecord-KundeID
+                       " already exists - not added"
+               NOT INVALID KEY
+                   DISPLAY "Customer " KundeRecord-KundeID " added"
+           END-WRITE.
+
+       CHANGE-KUNDE.
+           DISPLAY "KundeID to change: "
+           ACCEPT KundeRecord-KundeID
+
+           READ KundeFil
+               INVALID KEY
+                   DISPLAY "Customer " KundeRecord-KundeID
+                       " not found"
+               NOT INVALID KEY
+                   DISPLAY "Fornavn (" KundeRecord-Fornavn
+                       ") - Enter to keep, else new value: "
+                   ACCEPT WS-Field
+                   IF WS-Field NOT = SPACE
+                       ACCEPT KundeRecord-Fornavn
+                   END-IF
+
+                   DISPLAY "Efternavn (" KundeRecord-Efternavn
+                       ") - Enter to keep, else new value: "
+                   ACCEPT WS-Field
+                   IF WS-Field NOT = SPACE
+                       ACCEPT KundeRecord-Efternavn
+                   END-IF
+
+                   DISPLAY "KontoInfo (" KundeRecord-KontoId
+                       ") - Enter to keep, else new value: "
+                   ACCEPT WS-Field
+                   IF WS-Field NOT = SPACE
+                       ACCEPT KundeRecord-KontoId
+                   END-IF
+
+                   MOVE WS-Today TO KundeRecord-LastChanged
+
+                   REWRITE KundeRecord
+                       INVALID KEY
+                           DISPLAY "Rewrite failed for "
+                               KundeRecord-KundeID
+                       NOT INVALID KEY
+                           DISPLAY "Customer " KundeRecord-KundeID
+                               " changed"
+                   END-REWRITE
+           END-READ.
+
+       DELETE-KUNDE.
+           DISPLAY "KundeID to delete: "
+           ACCEPT KundeRecord-KundeID
+
+           READ KundeFil
+               INVALID KEY
+                   DISPLAY "Customer " KundeRecord-KundeID
+                       " not found"
+               NOT INVALID KEY
+                   DELETE KundeFil
+                       INVALID KEY
+                           DISPLAY "Delete failed for "
+                               KundeRecord-KundeID
+                       NOT INVALID KEY
+                           DISPLAY "Customer " KundeRecord-KundeID
+                               " deleted"
+                   END-DELETE
+           END-READ.
