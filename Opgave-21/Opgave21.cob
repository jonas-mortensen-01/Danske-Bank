@@ -0,0 +1,416 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave21.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KundeFil ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KundeRecord-KundeID
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-KundeFil-Status.
+           SELECT KontoFil ASSIGN TO "Kontooplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KontoRecord-KontoID
+               ALTERNATE RECORD KEY IS KontoRecord-KundeID
+                   WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KontoFil-Status.
+           SELECT SnapshotFile ASSIGN TO "Opgave21Snapshot.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SnapshotFile-Status.
+           SELECT ReconReport ASSIGN TO "Opgave21Recon.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ReconReport-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KundeFil.
+       01  KundeRecord.
+           02 KundeRecord-KundeID       PIC X(10).
+           02 KundeRecord-Fornavn       PIC X(20).
+           02 KundeRecord-Efternavn     PIC X(20).
+           02 KundeRecord-KontoId       PIC X(10).
+           02 KundeRecord-Valuta        PIC X(3).
+           02 KundeRecord-LastChanged   PIC 9(8).
+
+       FD  KontoFil.
+       01  KontoRecord.
+           02 KontoRecord-KontoID       PIC X(10).
+           02 KontoRecord-KundeID       PIC X(10).
+           02 KontoRecord-KontoType     PIC X(20).
+           02 KontoRecord-Balance       PIC S9(10)V99.
+           02 KontoRecord-Valuta        PIC X(3).
+           02 KontoRecord-Status        PIC X(1).
+               88 KONTO-RECORD-ACTIVE  VALUE "A".
+               88 KONTO-RECORD-CLOSED  VALUE "C".
+               88 KONTO-RECORD-DORMANT VALUE "D".
+           02 KontoRecord-StatusDate   PIC 9(8).
+
+      * one line per customer, written at the end of every run and
+      * read back in at the start of the next one - this is tonight's
+      * total becoming tomorrow's prior-day total, there is no
+      * separate generation-dated copy kept.
+       FD  SnapshotFile.
+       01  SnapshotRecord.
+           02 Snap-KundeID      PIC X(10).
+           02 Snap-AccountCount PIC 9(5).
+           02 Snap-TotalBalance PIC S9(12)V99.
+
+       FD  ReconReport.
+       01  ReconLine PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-KundeFil-Status     PIC X(2) VALUE "00".
+       01 WS-KontoFil-Status     PIC X(2) VALUE "00".
+       01 WS-SnapshotFile-Status PIC X(2) VALUE "00".
+       01 WS-ReconReport-Status  PIC X(2) VALUE "00".
+
+       01 EOF-KUNDE PIC X VALUE "N".
+           88 END-KUNDE VALUE "Y".
+
+       01 EOF-KONTO PIC X VALUE "N".
+           88 END-KONTO VALUE "Y" FALSE "N".
+
+       01 EOF-SNAPSHOT PIC X VALUE "N".
+           88 END-SNAPSHOT VALUE "Y" FALSE "N".
+
+       01 WS-Has-Prior-Snapshot PIC X VALUE "N".
+           88 WS-HAS-PRIOR VALUE "Y".
+
+      * how far a customer's account count or total balance may move
+      * between two nights before it is worth a human look - widened
+      * beyond zero so that one account legitimately opened or closed
+      * overnight does not flag on its own; maintained here until
+      * there is a real tolerance-maintenance transaction.
+       01 WS-Count-Tolerance    PIC 9(3)      VALUE 1.
+       01 WS-Balance-Tolerance  PIC S9(10)V99 VALUE 10000.00.
+
+      * tonight's consolidated totals, one entry per customer with at
+      * least one account, built by the same join-and-accumulate shape
+      * Opgave14 uses for its net-worth report.
+       01 WS-Recon-Table.
+           02 WS-Recon-Entry OCCURS 500 TIMES.
+               03 RC-KundeID      PIC X(10).
+               03 RC-AccountCount PIC 9(5).
+               03 RC-TotalBalance PIC S9(12)V99.
+       01 WS-Recon-Count PIC 9(4) VALUE ZERO.
+       01 WS-Recon-Idx   PIC 9(4).
+
+       01 WS-This-Count   PIC 9(5).
+       01 WS-This-Total   PIC S9(12)V99.
+
+       01 WS-Match-Idx    PIC 9(4).
+       01 WS-Match-Found  PIC X VALUE "N".
+           88 WS-MATCH-WAS-FOUND VALUE "Y".
+
+       01 WS-Count-Diff   PIC S9(5).
+       01 WS-Balance-Diff PIC S9(12)V99.
+
+       01 WS-Customers-Checked  PIC 9(5) VALUE ZERO.
+       01 WS-Exceptions-Flagged PIC 9(5) VALUE ZERO.
+       01 WS-Missing-Customers  PIC 9(5) VALUE ZERO.
+       01 WS-New-Customers      PIC 9(5) VALUE ZERO.
+
+       01 WS-Count-Display   PIC ZZZZ9.
+       01 WS-Balance-Display PIC -999999999999.99.
+
+       PROCEDURE DIVISION.
+       OPEN INPUT KundeFil
+       IF WS-KundeFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kundeoplysninger.txt - status "
+               WS-KundeFil-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN INPUT KontoFil
+       IF WS-KontoFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kontooplysninger.txt - status "
+               WS-KontoFil-Status
+           CLOSE KundeFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN OUTPUT ReconReport
+       IF WS-ReconReport-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave21Recon.txt - status "
+               WS-ReconReport-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       PERFORM BUILD-TONIGHT-TOTALS
+       PERFORM COMPARE-AGAINST-PRIOR-SNAPSHOT
+       PERFORM WRITE-RECON-SUMMARY
+       PERFORM WRITE-TONIGHT-SNAPSHOT
+
+       CLOSE KundeFil
+       CLOSE KontoFil
+       CLOSE ReconReport
+       STOP RUN.
+
+      * same per-customer join as Opgave14's ACCUMULATE-CUSTOMER-NET-
+      * WORTH, but counting accounts and summing balance as posted -
+      * no currency conversion here, since this reconciles a load
+      * against itself, not a consolidated valuation like Opgave14's.
+       BUILD-TONIGHT-TOTALS.
+           PERFORM UNTIL END-KUNDE
+               READ KundeFil NEXT RECORD
+                   AT END
+                       SET END-KUNDE TO TRUE
+                   NOT AT END
+                       PERFORM ACCUMULATE-ONE-CUSTOMER
+               END-READ
+           END-PERFORM.
+
+       ACCUMULATE-ONE-CUSTOMER.
+           MOVE ZERO TO WS-This-Count
+           MOVE ZERO TO WS-This-Total
+
+           MOVE KundeRecord-KundeID TO KontoRecord-KundeID
+           SET END-KONTO TO FALSE
+           START KontoFil KEY IS EQUAL TO KontoRecord-KundeID
+               INVALID KEY
+                   SET END-KONTO TO TRUE
+           END-START
+
+           PERFORM UNTIL END-KONTO
+               READ KontoFil NEXT RECORD
+                   AT END
+                       SET END-KONTO TO TRUE
+                   NOT AT END
+                       IF KontoRecord-KundeID = KundeRecord-KundeID
+                           ADD 1 TO WS-This-Count
+                           ADD KontoRecord-Balance TO WS-This-Total
+                       ELSE
+                           SET END-KONTO TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-Recon-Count < 500
+               ADD 1 TO WS-Recon-Count
+               MOVE KundeRecord-KundeID TO RC-KundeID(WS-Recon-Count)
+               MOVE WS-This-Count   TO RC-AccountCount(WS-Recon-Count)
+               MOVE WS-This-Total   TO RC-TotalBalance(WS-Recon-Count)
+           ELSE
+               DISPLAY "WARNING - reconciliation table full, "
+                   "customer " KundeRecord-KundeID " not checked"
+           END-IF.
+
+      * the prior run's snapshot may not exist yet - that is the
+      * normal state on the very first night, not an error, so it is
+      * checked for here rather than through FILECHECK.cpy's
+      * abort-if-missing contract.
+       COMPARE-AGAINST-PRIOR-SNAPSHOT.
+           OPEN INPUT SnapshotFile
+           IF WS-SnapshotFile-Status = "00"
+               MOVE "Y" TO WS-Has-Prior-Snapshot
+           ELSE
+               IF WS-SnapshotFile-Status = "35"
+                   MOVE "N" TO WS-Has-Prior-Snapshot
+                   MOVE SPACES TO ReconLine
+                   STRING
+                       "No prior-night snapshot on file - "
+                       "nothing to reconcile against tonight"
+                       INTO ReconLine
+                   END-STRING
+                   PERFORM WRITE-RECON-LINE
+               ELSE
+                   DISPLAY "ERROR opening Opgave21Snapshot.txt -"
+                       " status " WS-SnapshotFile-Status
+                   CLOSE KundeFil
+                   CLOSE KontoFil
+                   CLOSE ReconReport
+                   STOP RUN WITH ERROR STATUS 1
+               END-IF
+           END-IF
+
+           IF WS-HAS-PRIOR
+               SET END-SNAPSHOT TO FALSE
+               PERFORM UNTIL END-SNAPSHOT
+                   READ SnapshotFile
+                       AT END
+                           SET END-SNAPSHOT TO TRUE
+                       NOT AT END
+                           PERFORM CHECK-ONE-PRIOR-CUSTOMER
+                   END-READ
+               END-PERFORM
+               CLOSE SnapshotFile
+           END-IF.
+
+       CHECK-ONE-PRIOR-CUSTOMER.
+           ADD 1 TO WS-Customers-Checked
+           PERFORM FIND-TONIGHT-ENTRY
+
+           IF WS-MATCH-WAS-FOUND
+               PERFORM COMPARE-ONE-CUSTOMER
+           ELSE
+               ADD 1 TO WS-Missing-Customers
+               MOVE SPACES TO ReconLine
+               STRING
+                   "MISSING - KundeID " Snap-KundeID
+                   " had " Snap-AccountCount
+                   " account(s) last night, none found tonight"
+                   INTO ReconLine
+               END-STRING
+               PERFORM WRITE-RECON-LINE
+           END-IF.
+
+       FIND-TONIGHT-ENTRY.
+           MOVE "N" TO WS-Match-Found
+           PERFORM VARYING WS-Match-Idx FROM 1 BY 1
+                   UNTIL WS-Match-Idx > WS-Recon-Count
+                       OR WS-MATCH-WAS-FOUND
+               IF RC-KundeID(WS-Match-Idx) = Snap-KundeID
+                   MOVE "Y" TO WS-Match-Found
+               END-IF
+           END-PERFORM.
+
+       COMPARE-ONE-CUSTOMER.
+           COMPUTE WS-Count-Diff =
+               RC-AccountCount(WS-Match-Idx) - Snap-AccountCount
+           IF WS-Count-Diff < 0
+               COMPUTE WS-Count-Diff = WS-Count-Diff * -1
+           END-IF
+
+           COMPUTE WS-Balance-Diff =
+               RC-TotalBalance(WS-Match-Idx) - Snap-TotalBalance
+           IF WS-Balance-Diff < 0
+               COMPUTE WS-Balance-Diff = WS-Balance-Diff * -1
+           END-IF
+
+           IF WS-Count-Diff > WS-Count-Tolerance
+                   OR WS-Balance-Diff > WS-Balance-Tolerance
+               ADD 1 TO WS-Exceptions-Flagged
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+
+       WRITE-EXCEPTION-LINE.
+           MOVE RC-AccountCount(WS-Match-Idx) TO WS-Count-Display
+           MOVE RC-TotalBalance(WS-Match-Idx) TO WS-Balance-Display
+           MOVE SPACES TO ReconLine
+           STRING
+               "EXCEPTION - KundeID " RC-KundeID(WS-Match-Idx)
+               " accounts " Snap-AccountCount
+               " -> " WS-Count-Display
+               " balance " Snap-TotalBalance
+               " -> " WS-Balance-Display
+               INTO ReconLine
+           END-STRING
+           PERFORM WRITE-RECON-LINE.
+
+       WRITE-RECON-SUMMARY.
+           PERFORM COUNT-NEW-CUSTOMERS
+
+           MOVE SPACES TO ReconLine
+           PERFORM WRITE-RECON-LINE
+
+           STRING "=== SUMMARY ===" INTO ReconLine END-STRING
+           PERFORM WRITE-RECON-LINE
+
+           STRING
+               "Customers on prior snapshot: " WS-Customers-Checked
+               INTO ReconLine
+           END-STRING
+           PERFORM WRITE-RECON-LINE
+
+           STRING
+               "Exceptions flagged: " WS-Exceptions-Flagged
+               INTO ReconLine
+           END-STRING
+           PERFORM WRITE-RECON-LINE
+
+           STRING
+               "Customers missing tonight: " WS-Missing-Customers
+               INTO ReconLine
+           END-STRING
+           PERFORM WRITE-RECON-LINE
+
+           STRING
+               "New customers since last snapshot: " WS-New-Customers
+               INTO ReconLine
+           END-STRING
+           PERFORM WRITE-RECON-LINE.
+
+      * a customer tonight with no prior snapshot to compare against
+      * is expected growth, not an exception - counted here only for
+      * visibility in the summary.
+       COUNT-NEW-CUSTOMERS.
+           MOVE ZERO TO WS-New-Customers
+           IF WS-HAS-PRIOR
+               PERFORM VARYING WS-Recon-Idx FROM 1 BY 1
+                       UNTIL WS-Recon-Idx > WS-Recon-Count
+                   PERFORM FIND-PRIOR-ENTRY
+                   IF NOT WS-MATCH-WAS-FOUND
+                       ADD 1 TO WS-New-Customers
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      * re-opens the snapshot just closed to look a single KundeID up
+      * again - the table holding tonight's totals is already built,
+      * but last night's totals were only ever read forward once, so
+      * this does a second sequential pass rather than keeping both
+      * nights resident in memory at the same time.
+       FIND-PRIOR-ENTRY.
+           MOVE "N" TO WS-Match-Found
+           OPEN INPUT SnapshotFile
+           IF WS-SnapshotFile-Status = "00"
+               SET END-SNAPSHOT TO FALSE
+               PERFORM UNTIL END-SNAPSHOT OR WS-MATCH-WAS-FOUND
+                   READ SnapshotFile
+                       AT END
+                           SET END-SNAPSHOT TO TRUE
+                       NOT AT END
+                           IF Snap-KundeID = RC-KundeID(WS-Recon-Idx)
+                               MOVE "Y" TO WS-Match-Found
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SnapshotFile
+           END-IF.
+
+       WRITE-RECON-LINE.
+           WRITE ReconLine
+           IF WS-ReconReport-Status NOT = "00"
+               DISPLAY "ERROR writing Opgave21Recon.txt - status "
+                   WS-ReconReport-Status
+               CLOSE KundeFil
+               CLOSE KontoFil
+               CLOSE ReconReport
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
+
+      * overwrites the snapshot with tonight's totals so the next run
+      * compares against tonight instead of the night before that.
+       WRITE-TONIGHT-SNAPSHOT.
+           OPEN OUTPUT SnapshotFile
+           IF WS-SnapshotFile-Status NOT = "00"
+               DISPLAY "ERROR opening Opgave21Snapshot.txt for "
+                   "output - status " WS-SnapshotFile-Status
+               CLOSE KundeFil
+               CLOSE KontoFil
+               CLOSE ReconReport
+               STOP RUN WITH ERROR STATUS 1
+           END-IF
+
+           PERFORM VARYING WS-Recon-Idx FROM 1 BY 1
+                   UNTIL WS-Recon-Idx > WS-Recon-Count
+               MOVE RC-KundeID(WS-Recon-Idx)      TO Snap-KundeID
+               MOVE RC-AccountCount(WS-Recon-Idx) TO Snap-AccountCount
+               MOVE RC-TotalBalance(WS-Recon-Idx) TO Snap-TotalBalance
+               WRITE SnapshotRecord
+               IF WS-SnapshotFile-Status NOT = "00"
+                   DISPLAY "ERROR writing Opgave21Snapshot.txt -"
+                       " status " WS-SnapshotFile-Status
+                   CLOSE KundeFil
+                   CLOSE KontoFil
+                   CLOSE ReconReport
+                   CLOSE SnapshotFile
+                   STOP RUN WITH ERROR STATUS 1
+               END-IF
+           END-PERFORM
+
+           CLOSE SnapshotFile.
