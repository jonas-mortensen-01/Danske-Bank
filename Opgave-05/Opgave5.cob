@@ -9,9 +9,8 @@
        MOVE "1234567890" TO KundeID.
        MOVE "Lars" TO Fornavn.
        MOVE "Hansen" TO Efternavn.
-       MOVE "12341234" TO KontoNummer.
-       MOVE 999.99 TO Balance.
-       MOVE "DKK" TO ValutaKode.
+       MOVE "1234123412" TO KontoId.
+       MOVE "DKK" TO Valuta.
 
        DISPLAY KundeOPL.
        STOP RUN.
