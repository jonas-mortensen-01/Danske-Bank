@@ -0,0 +1,431 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave19.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KundeFil ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KundeRecord-KundeID
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KundeFil-Status.
+           SELECT KontoFil ASSIGN TO "Kontooplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KontoRecord-KontoID
+               ALTERNATE RECORD KEY IS KontoRecord-KundeID
+                   WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KontoFil-Status.
+           SELECT IntakeFile ASSIGN TO "Opgave19Intake.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IntakeFile-Status.
+           SELECT OpeningsReport ASSIGN TO "Opgave19Report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OpeningsReport-Status.
+           SELECT AuditFile ASSIGN TO "Opgave19Audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AuditFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KundeFil.
+       01  KundeRecord.
+           02 KundeRecord-KundeID       PIC X(10).
+           02 KundeRecord-Fornavn       PIC X(20).
+           02 KundeRecord-Efternavn     PIC X(20).
+           02 KundeRecord-KontoId       PIC X(10).
+           02 KundeRecord-Valuta        PIC X(3).
+           02 KundeRecord-LastChanged   PIC 9(8).
+
+       FD  KontoFil.
+       01  KontoRecord.
+           02 KontoRecord-KontoID       PIC X(10).
+           02 KontoRecord-KundeID       PIC X(10).
+           02 KontoRecord-KontoType     PIC X(20).
+           02 KontoRecord-Balance       PIC S9(10)V99.
+           02 KontoRecord-Valuta        PIC X(3).
+           02 KontoRecord-Status        PIC X(1).
+               88 KONTO-RECORD-ACTIVE  VALUE "A".
+               88 KONTO-RECORD-CLOSED  VALUE "C".
+               88 KONTO-RECORD-DORMANT VALUE "D".
+           02 KontoRecord-StatusDate   PIC 9(8).
+
+      * one account-opening request per line: the customer the new
+      * account belongs to, its type, opening balance and currency -
+      * everything else on KontoRecord (KontoID, Status, StatusDate)
+      * is assigned by this program, not supplied by the feed.
+       FD  IntakeFile.
+       01  IntakeRecord.
+           02 Intake-KundeID       PIC X(10).
+           02 Intake-KontoType     PIC X(20).
+           02 Intake-Balance       PIC S9(10)V99.
+           02 Intake-Valuta        PIC X(3).
+
+       FD  OpeningsReport.
+       01  OpeningsLine PIC X(100).
+
+       FD  AuditFile.
+       01  AuditLine PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-KundeFil-Status       PIC X(2) VALUE "00".
+       01 WS-KontoFil-Status       PIC X(2) VALUE "00".
+       01 WS-IntakeFile-Status     PIC X(2) VALUE "00".
+       01 WS-OpeningsReport-Status PIC X(2) VALUE "00".
+       01 WS-AuditFile-Status      PIC X(2) VALUE "00".
+
+       01 EOF-INTAKE PIC X VALUE "N".
+           88 END-INTAKE VALUE "Y" FALSE "N".
+
+       01 EOF-KONTO  PIC X VALUE "N".
+           88 END-KONTO VALUE "Y" FALSE "N".
+
+      * the next account number to hand out - found once, by scanning
+      * the existing master for the highest base-9-digits in use, and
+      * advanced in memory as this run opens accounts, rather than
+      * rescanning KontoFil for every request.
+       01 WS-Max-Konto-Base  PIC 9(9) VALUE ZERO.
+       01 WS-Scan-Base       PIC 9(9).
+       01 WS-Next-Konto-Base PIC 9(9) VALUE ZERO.
+
+       01 WS-Currency-Check PIC X(3).
+           88 WS-VALID-CURRENCY VALUES "DKK" "EUR" "USD" "GBP"
+                                        "SEK" "NOK".
+
+       01 WS-Intake-Valid PIC X VALUE "Y".
+           88 WS-INTAKE-OK VALUE "Y".
+
+       01 KontoOPL.
+           COPY "KONTOOPL.cpy".
+
+      * fields VALIDATE-ACCOUNT-NUMBER (VALIDKONTO.cpy) expects to be
+      * loaded - also used here to compute the check digit for a
+      * newly generated account number, not only to validate one.
+       01 WS-AccountNumber   PIC X(10).
+       01 WS-Account-Valid   PIC X VALUE "Y".
+           88 WS-ACCOUNT-NUMBER-OK VALUE "Y".
+       01 WS-AN-Idx           PIC 99.
+       01 WS-AN-Digit         PIC 9.
+       01 WS-AN-Sum           PIC 9(3).
+       01 WS-AN-Quotient      PIC 9.
+       01 WS-AN-Expected      PIC 9.
+
+       01 WS-Today PIC 9(8).
+
+       01 WS-Opened-Count   PIC 9(7) VALUE ZERO.
+       01 WS-Rejected-Count PIC 9(7) VALUE ZERO.
+
+       01 WS-Balance-Display PIC -9999999999.99.
+
+      * fields WRITE-AUDIT-LINE (AUDITLOG.cpy) expects to be loaded.
+       01 WS-Audit-KundeID      PIC X(10).
+       01 WS-Audit-Balance-Disp PIC -9999999999.99.
+       01 WS-Audit-Currency     PIC X(3).
+       01 WS-Audit-Date         PIC 9(8).
+       01 WS-Audit-Time         PIC 9(8).
+
+      * fields PRECHECK-INPUT-FILE (FILECHECK.cpy) expects to be
+      * loaded - the CBL_CHECK_FILE_EXIST layout is the standard one.
+       01 WS-Precheck-Filename PIC X(40).
+       01 WS-Precheck-File-Info.
+           05 WS-Precheck-File-Info-Size PIC 9(8) COMP-X.
+           05 WS-Precheck-File-Info-Date.
+               10 WS-Precheck-File-Info-Day    PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Month  PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Year   PIC 9(4) COMP-X.
+           05 WS-Precheck-File-Info-Time.
+               10 WS-Precheck-File-Info-Hours       PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Minutes     PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Seconds     PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Hundredths  PIC 9(2) COMP-X.
+       01 WS-Precheck-RC PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION.
+       MOVE "Kundeoplysninger.txt" TO WS-Precheck-Filename
+       PERFORM PRECHECK-INPUT-FILE
+       MOVE "Kontooplysninger.txt" TO WS-Precheck-Filename
+       PERFORM PRECHECK-INPUT-FILE
+       MOVE "Opgave19Intake.txt" TO WS-Precheck-Filename
+       PERFORM PRECHECK-INPUT-FILE
+
+       OPEN INPUT KundeFil
+       IF WS-KundeFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kundeoplysninger.txt - status "
+               WS-KundeFil-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN I-O KontoFil
+       IF WS-KontoFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kontooplysninger.txt - status "
+               WS-KontoFil-Status
+           CLOSE KundeFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       PERFORM FIND-NEXT-KONTO-BASE
+
+       OPEN INPUT IntakeFile
+       IF WS-IntakeFile-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave19Intake.txt - status "
+               WS-IntakeFile-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN OUTPUT OpeningsReport
+       IF WS-OpeningsReport-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave19Report.txt - status "
+               WS-OpeningsReport-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           CLOSE IntakeFile
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN EXTEND AuditFile
+       IF WS-AuditFile-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave19Audit.txt - status "
+               WS-AuditFile-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           CLOSE IntakeFile
+           CLOSE OpeningsReport
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       ACCEPT WS-Today FROM DATE YYYYMMDD
+
+       PERFORM UNTIL END-INTAKE
+           READ IntakeFile
+               AT END
+                   SET END-INTAKE TO TRUE
+               NOT AT END
+                   PERFORM PROCESS-INTAKE-RECORD
+           END-READ
+       END-PERFORM
+
+       PERFORM WRITE-OPENINGS-SUMMARY
+
+       CLOSE KundeFil
+       CLOSE KontoFil
+       CLOSE IntakeFile
+       CLOSE OpeningsReport
+       CLOSE AuditFile
+       STOP RUN.
+
+      * one forward pass over the existing master, the same scan
+      * shape as Opgave8's ORPHAN-CHECK, to find the highest account
+      * number base (the first 9 digits, before the check digit) in
+      * use, so the first account opened this run continues the
+      * sequence rather than colliding with one already on file.
+       FIND-NEXT-KONTO-BASE.
+           SET END-KONTO TO FALSE
+           MOVE LOW-VALUES TO KontoRecord-KontoID
+           START KontoFil KEY IS NOT LESS THAN KontoRecord-KontoID
+               INVALID KEY
+                   SET END-KONTO TO TRUE
+           END-START
+
+           PERFORM UNTIL END-KONTO
+               READ KontoFil NEXT RECORD
+                   AT END
+                       SET END-KONTO TO TRUE
+                   NOT AT END
+                       IF KontoRecord-KontoID(1:9) IS NUMERIC
+                           MOVE KontoRecord-KontoID(1:9)
+                               TO WS-Scan-Base
+                           IF WS-Scan-Base > WS-Max-Konto-Base
+                               MOVE WS-Scan-Base TO WS-Max-Konto-Base
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           COMPUTE WS-Next-Konto-Base = WS-Max-Konto-Base + 1.
+
+       PROCESS-INTAKE-RECORD.
+           MOVE "Y" TO WS-Intake-Valid
+
+           MOVE Intake-KundeID TO KundeRecord-KundeID
+           READ KundeFil
+               INVALID KEY
+                   MOVE "N" TO WS-Intake-Valid
+                   PERFORM WRITE-UNKNOWN-KUNDE-REJECT
+           END-READ
+
+           IF WS-INTAKE-OK
+               MOVE Intake-Valuta TO WS-Currency-Check
+               IF NOT WS-VALID-CURRENCY
+                   MOVE "N" TO WS-Intake-Valid
+                   PERFORM WRITE-INVALID-CURRENCY-REJECT
+               END-IF
+           END-IF
+
+           IF WS-INTAKE-OK AND Intake-Balance NOT NUMERIC
+               MOVE "N" TO WS-Intake-Valid
+               PERFORM WRITE-INVALID-BALANCE-REJECT
+           END-IF
+
+           IF WS-INTAKE-OK
+               PERFORM OPEN-NEW-ACCOUNT
+           END-IF.
+
+       WRITE-UNKNOWN-KUNDE-REJECT.
+           ADD 1 TO WS-Rejected-Count
+           MOVE SPACES TO OpeningsLine
+           STRING
+               "REJECTED - KundeID " Intake-KundeID
+               " not found in Kundeoplysninger.txt"
+               INTO OpeningsLine
+           END-STRING
+           PERFORM WRITE-OPENINGS-LINE.
+
+       WRITE-INVALID-CURRENCY-REJECT.
+           ADD 1 TO WS-Rejected-Count
+           MOVE SPACES TO OpeningsLine
+           STRING
+               "REJECTED - KundeID " Intake-KundeID
+               " has invalid currency " Intake-Valuta
+               INTO OpeningsLine
+           END-STRING
+           PERFORM WRITE-OPENINGS-LINE.
+
+       WRITE-INVALID-BALANCE-REJECT.
+           ADD 1 TO WS-Rejected-Count
+           MOVE SPACES TO OpeningsLine
+           STRING
+               "REJECTED - KundeID " Intake-KundeID
+               " has a non-numeric initial balance"
+               INTO OpeningsLine
+           END-STRING
+           PERFORM WRITE-OPENINGS-LINE.
+
+      * builds the new KontoRecord in the KONTOOPL.cpy staging area
+      * first, the same intermediate-record idiom Opgave8 uses before
+      * it ever touches the FD record, then writes it to the master.
+       OPEN-NEW-ACCOUNT.
+           PERFORM GENERATE-NEXT-KONTOID
+
+           MOVE WS-AccountNumber  TO KontoID
+           MOVE Intake-KundeID    TO KontoKundeID
+           MOVE Intake-KontoType  TO KontoType
+           MOVE Intake-Balance    TO KontoBalance
+           MOVE Intake-Valuta     TO KontoValuta
+           MOVE "A"               TO KontoStatus
+           MOVE WS-Today          TO KontoStatusDate
+
+           MOVE KontoID           TO KontoRecord-KontoID
+           MOVE KontoKundeID      TO KontoRecord-KundeID
+           MOVE KontoType         TO KontoRecord-KontoType
+           MOVE KontoBalance      TO KontoRecord-Balance
+           MOVE KontoValuta       TO KontoRecord-Valuta
+           MOVE KontoStatus       TO KontoRecord-Status
+           MOVE KontoStatusDate   TO KontoRecord-StatusDate
+
+           WRITE KontoRecord
+               INVALID KEY
+                   ADD 1 TO WS-Rejected-Count
+                   MOVE SPACES TO OpeningsLine
+                   STRING
+                       "REJECTED - generated KontoID "
+                       KontoRecord-KontoID " already on file"
+                       INTO OpeningsLine
+                   END-STRING
+                   PERFORM WRITE-OPENINGS-LINE
+               NOT INVALID KEY
+                   ADD 1 TO WS-Opened-Count
+                   ADD 1 TO WS-Next-Konto-Base
+                   PERFORM WRITE-OPENED-LINE
+
+                   MOVE KontoKundeID TO WS-Audit-KundeID
+                   MOVE KontoBalance TO WS-Audit-Balance-Disp
+                   MOVE KontoValuta  TO WS-Audit-Currency
+                   PERFORM WRITE-AUDIT-LINE
+           END-WRITE.
+
+       WRITE-OPENED-LINE.
+           MOVE KontoBalance TO WS-Balance-Display
+           MOVE SPACES TO OpeningsLine
+           STRING
+               "OPENED - KontoID " KontoRecord-KontoID
+               " for KundeID " KontoKundeID
+               " type " KontoType
+               " balance " WS-Balance-Display " " KontoValuta
+               INTO OpeningsLine
+           END-STRING
+           PERFORM WRITE-OPENINGS-LINE.
+
+      * generates the next account number: the in-memory base padded
+      * to 9 digits, plus a check digit computed the same way
+      * VALIDATE-ACCOUNT-NUMBER (VALIDKONTO.cpy) verifies one, so a
+      * freshly opened account passes its own validation the first
+      * time anyone checks it.
+       GENERATE-NEXT-KONTOID.
+           MOVE WS-Next-Konto-Base TO WS-AccountNumber(1:9)
+           PERFORM COMPUTE-KONTO-CHECKDIGIT
+           PERFORM VALIDATE-ACCOUNT-NUMBER
+           IF NOT WS-ACCOUNT-NUMBER-OK
+               DISPLAY "ERROR - generated account number "
+                   WS-AccountNumber " failed check-digit validation"
+               CLOSE KundeFil
+               CLOSE KontoFil
+               CLOSE IntakeFile
+               CLOSE OpeningsReport
+               CLOSE AuditFile
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
+
+       COMPUTE-KONTO-CHECKDIGIT.
+           MOVE ZERO TO WS-AN-Sum
+           PERFORM VARYING WS-AN-Idx FROM 1 BY 1
+                   UNTIL WS-AN-Idx > 9
+               MOVE WS-AccountNumber(WS-AN-Idx:1) TO WS-AN-Digit
+               COMPUTE WS-AN-Sum = WS-AN-Sum
+                   + (WS-AN-Digit * WS-AN-Idx)
+           END-PERFORM
+
+           DIVIDE WS-AN-Sum BY 10
+               GIVING WS-AN-Quotient
+               REMAINDER WS-AN-Expected
+
+           MOVE WS-AN-Expected TO WS-AccountNumber(10:1).
+
+       WRITE-OPENINGS-LINE.
+           WRITE OpeningsLine
+           IF WS-OpeningsReport-Status NOT = "00"
+               DISPLAY "ERROR writing Opgave19Report.txt - status "
+                   WS-OpeningsReport-Status
+               CLOSE KundeFil
+               CLOSE KontoFil
+               CLOSE IntakeFile
+               CLOSE OpeningsReport
+               CLOSE AuditFile
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
+
+       WRITE-OPENINGS-SUMMARY.
+           MOVE SPACES TO OpeningsLine
+           PERFORM WRITE-OPENINGS-LINE
+
+           STRING "=== SUMMARY ===" INTO OpeningsLine END-STRING
+           PERFORM WRITE-OPENINGS-LINE
+
+           STRING
+               "Accounts opened: " WS-Opened-Count
+               INTO OpeningsLine
+           END-STRING
+           PERFORM WRITE-OPENINGS-LINE
+
+           STRING
+               "Requests rejected: " WS-Rejected-Count
+               INTO OpeningsLine
+           END-STRING
+           PERFORM WRITE-OPENINGS-LINE.
+
+       COPY "VALIDKONTO.cpy".
+
+       COPY "AUDITLOG.cpy".
+
+       COPY "FILECHECK.cpy".
