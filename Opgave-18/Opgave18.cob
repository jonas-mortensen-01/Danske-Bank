@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave18.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SourceFile ASSIGN DYNAMIC WS-Scan-Filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SourceFile-Status.
+           SELECT XrefReport ASSIGN TO "Opgave18FieldXref.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XrefReport-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SourceFile.
+       01  SourceLine PIC X(80).
+
+       FD  XrefReport.
+       01  XrefLine PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SourceFile-Status PIC X(2) VALUE "00".
+       01 WS-XrefReport-Status PIC X(2) VALUE "00".
+
+       01 EOF-SOURCELINE PIC X VALUE "N".
+           88 END-SOURCELINE VALUE "Y" FALSE "N".
+
+      * the fields in KUNDEOPL.cpy and the KontoRecord layout that an
+      * impact analysis before a width or rename change needs to
+      * trace - one entry per field, with its length so a sliding
+      * window scan of each source line can compare like for like.
+       01 WS-Field-Table.
+           02 WS-Field-Entry OCCURS 10 TIMES.
+               03 WS-Field-Name PIC X(20).
+               03 WS-Field-Len  PIC 99.
+       01 WS-Field-Count PIC 99 VALUE ZERO.
+       01 WS-Field-Idx   PIC 99.
+
+      * every program and copybook in the tree that can reference one
+      * of those fields - a copybook has no PROGRAM-ID of its own, so
+      * it is labelled [copybook] in the report instead.
+       01 WS-Source-Table.
+           02 WS-Source-Entry OCCURS 30 TIMES.
+               03 WS-Source-Label PIC X(25).
+               03 WS-Source-Path  PIC X(60).
+       01 WS-Source-Count PIC 99 VALUE ZERO.
+       01 WS-Source-Idx   PIC 99.
+
+       01 WS-Scan-Filename      PIC X(60).
+       01 WS-Upper-Line         PIC X(80).
+       01 WS-Scan-Len           PIC 99.
+       01 WS-Scan-Limit         PIC 99.
+       01 WS-Scan-Pos           PIC 99.
+       01 WS-Found-Switch PIC X VALUE "N".
+           88 WS-FIELD-FOUND VALUE "Y".
+
+       01 WS-Hit-Count PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PERFORM INITIALIZE-FIELD-TABLE
+       PERFORM INITIALIZE-SOURCE-TABLE
+
+       OPEN OUTPUT XrefReport
+       IF WS-XrefReport-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave18FieldXref.txt - status "
+               WS-XrefReport-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       PERFORM VARYING WS-Field-Idx FROM 1 BY 1
+               UNTIL WS-Field-Idx > WS-Field-Count
+           PERFORM WRITE-FIELD-HEADER
+           MOVE ZERO TO WS-Hit-Count
+           PERFORM VARYING WS-Source-Idx FROM 1 BY 1
+                   UNTIL WS-Source-Idx > WS-Source-Count
+               PERFORM SCAN-ONE-SOURCE-FOR-FIELD
+           END-PERFORM
+           IF WS-Hit-Count = ZERO
+               MOVE "    (no references found)" TO XrefLine
+               PERFORM WRITE-XREF-LINE
+           END-IF
+       END-PERFORM
+
+       CLOSE XrefReport
+       STOP RUN.
+
+       INITIALIZE-FIELD-TABLE.
+           MOVE 10 TO WS-Field-Count
+           MOVE "KUNDEID"     TO WS-Field-Name(1)
+           MOVE 07            TO WS-Field-Len(1)
+           MOVE "FORNAVN"     TO WS-Field-Name(2)
+           MOVE 07            TO WS-Field-Len(2)
+           MOVE "EFTERNAVN"   TO WS-Field-Name(3)
+           MOVE 09            TO WS-Field-Len(3)
+           MOVE "KONTOID"     TO WS-Field-Name(4)
+           MOVE 07            TO WS-Field-Len(4)
+           MOVE "VALUTA"      TO WS-Field-Name(5)
+           MOVE 06            TO WS-Field-Len(5)
+           MOVE "LASTCHANGED" TO WS-Field-Name(6)
+           MOVE 11            TO WS-Field-Len(6)
+           MOVE "KONTOTYPE"   TO WS-Field-Name(7)
+           MOVE 09            TO WS-Field-Len(7)
+           MOVE "BALANCE"     TO WS-Field-Name(8)
+           MOVE 07            TO WS-Field-Len(8)
+           MOVE "STATUS"      TO WS-Field-Name(9)
+           MOVE 06            TO WS-Field-Len(9)
+           MOVE "STATUSDATE"  TO WS-Field-Name(10)
+           MOVE 10            TO WS-Field-Len(10).
+
+       INITIALIZE-SOURCE-TABLE.
+           MOVE 28 TO WS-Source-Count
+           MOVE "HELLO"    TO WS-Source-Label(1)
+           MOVE "../Opgave-01/Hello.cob" TO WS-Source-Path(1)
+           MOVE "Opgave2"  TO WS-Source-Label(2)
+           MOVE "../Opgave-02/Opgave2.cob" TO WS-Source-Path(2)
+           MOVE "Opgave3"  TO WS-Source-Label(3)
+           MOVE "../Opgave-03/Opgave3.cob" TO WS-Source-Path(3)
+           MOVE "Opgave4"  TO WS-Source-Label(4)
+           MOVE "../Opgave-04/Opgave4.cob" TO WS-Source-Path(4)
+           MOVE "Opgave5"  TO WS-Source-Label(5)
+           MOVE "../Opgave-05/Opgave5.cob" TO WS-Source-Path(5)
+           MOVE "Opgave6"  TO WS-Source-Label(6)
+           MOVE "../Opgave-06/Opgave6.cob" TO WS-Source-Path(6)
+           MOVE "Opgave7"  TO WS-Source-Label(7)
+           MOVE "../Opgave-07/Opgave7.cob" TO WS-Source-Path(7)
+           MOVE "Opgave8"  TO WS-Source-Label(8)
+           MOVE "../Opgave-08/Opgave8.cob" TO WS-Source-Path(8)
+           MOVE "Opgave9"  TO WS-Source-Label(9)
+           MOVE "../Opgave-09/Opgave9.cob" TO WS-Source-Path(9)
+           MOVE "Opgave10" TO WS-Source-Label(10)
+           MOVE "../Opgave-10/Opgave10.cob" TO WS-Source-Path(10)
+           MOVE "Opgave11" TO WS-Source-Label(11)
+           MOVE "../Opgave-11/Opgave11.cob" TO WS-Source-Path(11)
+           MOVE "Opgave12" TO WS-Source-Label(12)
+           MOVE "../Opgave-12/Opgave12.cob" TO WS-Source-Path(12)
+           MOVE "Opgave13" TO WS-Source-Label(13)
+           MOVE "../Opgave-13/Opgave13.cob" TO WS-Source-Path(13)
+           MOVE "Opgave14" TO WS-Source-Label(14)
+           MOVE "../Opgave-14/Opgave14.cob" TO WS-Source-Path(14)
+           MOVE "Opgave15" TO WS-Source-Label(15)
+           MOVE "../Opgave-15/Opgave15.cob" TO WS-Source-Path(15)
+           MOVE "Opgave16" TO WS-Source-Label(16)
+           MOVE "../Opgave-16/Opgave16.cob" TO WS-Source-Path(16)
+           MOVE "Opgave17" TO WS-Source-Label(17)
+           MOVE "../Opgave-17/Opgave17.cob" TO WS-Source-Path(17)
+           MOVE "[copybook] KUNDEOPL"   TO WS-Source-Label(18)
+           MOVE "../Copybooks/KUNDEOPL.cpy" TO WS-Source-Path(18)
+           MOVE "[copybook] KONTOOPL"   TO WS-Source-Label(19)
+           MOVE "../Copybooks/KONTOOPL.cpy" TO WS-Source-Path(19)
+           MOVE "[copybook] KONTOTRANS" TO WS-Source-Label(20)
+           MOVE "../Copybooks/KONTOTRANS.cpy" TO WS-Source-Path(20)
+           MOVE "[copybook] CLEANNAME"  TO WS-Source-Label(21)
+           MOVE "../Copybooks/CLEANNAME.cpy" TO WS-Source-Path(21)
+           MOVE "[copybook] VALIDKONTO" TO WS-Source-Label(22)
+           MOVE "../Copybooks/VALIDKONTO.cpy" TO WS-Source-Path(22)
+           MOVE "[copybook] AUDITLOG"   TO WS-Source-Label(23)
+           MOVE "../Copybooks/AUDITLOG.cpy" TO WS-Source-Path(23)
+           MOVE "[copybook] FILECHECK"  TO WS-Source-Label(24)
+           MOVE "../Copybooks/FILECHECK.cpy" TO WS-Source-Path(24)
+           MOVE "[copybook] BANKCAL"    TO WS-Source-Label(25)
+           MOVE "../Copybooks/BANKCAL.cpy" TO WS-Source-Path(25)
+           MOVE "Opgave19" TO WS-Source-Label(26)
+           MOVE "../Opgave-19/Opgave19.cob" TO WS-Source-Path(26)
+           MOVE "Opgave20" TO WS-Source-Label(27)
+           MOVE "../Opgave-20/Opgave20.cob" TO WS-Source-Path(27)
+           MOVE "Opgave21" TO WS-Source-Label(28)
+           MOVE "../Opgave-21/Opgave21.cob" TO WS-Source-Path(28).
+
+       SCAN-ONE-SOURCE-FOR-FIELD.
+           MOVE WS-Source-Path(WS-Source-Idx) TO WS-Scan-Filename
+           MOVE "N" TO WS-Found-Switch
+
+           OPEN INPUT SourceFile
+           IF WS-SourceFile-Status = "00"
+               SET END-SOURCELINE TO FALSE
+               PERFORM UNTIL END-SOURCELINE
+                   READ SourceFile
+                       AT END
+                           SET END-SOURCELINE TO TRUE
+                       NOT AT END
+                           PERFORM CHECK-LINE-FOR-FIELD
+                   END-READ
+               END-PERFORM
+               CLOSE SourceFile
+
+               IF WS-FIELD-FOUND
+                   ADD 1 TO WS-Hit-Count
+                   MOVE SPACES TO XrefLine
+                   STRING
+                       "    referenced in: "
+                       WS-Source-Label(WS-Source-Idx)
+                       INTO XrefLine
+                   END-STRING
+                   PERFORM WRITE-XREF-LINE
+               END-IF
+           END-IF.
+
+      * a plain sliding-window substring scan of the upper-cased line
+      * against the field name - good enough for an impact-analysis
+      * aid, which is what a hand grep would give anyway.
+       CHECK-LINE-FOR-FIELD.
+           IF NOT WS-FIELD-FOUND
+               MOVE FUNCTION UPPER-CASE(SourceLine) TO WS-Upper-Line
+               MOVE WS-Field-Len(WS-Field-Idx) TO WS-Scan-Len
+               COMPUTE WS-Scan-Limit = 81 - WS-Scan-Len
+
+               PERFORM VARYING WS-Scan-Pos FROM 1 BY 1
+                       UNTIL WS-Scan-Pos > WS-Scan-Limit
+                           OR WS-FIELD-FOUND
+                   IF WS-Upper-Line(WS-Scan-Pos:WS-Scan-Len) =
+                           WS-Field-Name(WS-Field-Idx)(1:WS-Scan-Len)
+                       MOVE "Y" TO WS-Found-Switch
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       WRITE-FIELD-HEADER.
+           MOVE SPACES TO XrefLine
+           STRING
+               "=== Field: "
+               WS-Field-Name(WS-Field-Idx)
+               " ==="
+               INTO XrefLine
+           END-STRING
+           PERFORM WRITE-XREF-LINE.
+
+       WRITE-XREF-LINE.
+           WRITE XrefLine
+           IF WS-XrefReport-Status NOT = "00"
+               DISPLAY "ERROR writing Opgave18FieldXref.txt - status "
+                   WS-XrefReport-Status
+               CLOSE XrefReport
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
