@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave14.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KundeFil ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KundeRecord-KundeID
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-KundeFil-Status.
+           SELECT KontoFil ASSIGN TO "Kontooplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KontoRecord-KontoID
+               ALTERNATE RECORD KEY IS KontoRecord-KundeID
+                   WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KontoFil-Status.
+           SELECT NetWorthReport ASSIGN TO "Opgave14NetWorth.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ReportFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KundeFil.
+       01  KundeRecord.
+           02 KundeRecord-KundeID       PIC X(10).
+           02 KundeRecord-Fornavn       PIC X(20).
+           02 KundeRecord-Efternavn     PIC X(20).
+           02 KundeRecord-KontoId       PIC X(10).
+           02 KundeRecord-Valuta        PIC X(3).
+           02 KundeRecord-LastChanged   PIC 9(8).
+       FD  KontoFil.
+       01  KontoRecord.
+           02 KontoRecord-KontoID       PIC X(10).
+           02 KontoRecord-KundeID       PIC X(10).
+           02 KontoRecord-KontoType     PIC X(20).
+           02 KontoRecord-Balance       PIC S9(10)V99.
+           02 KontoRecord-Valuta        PIC X(3).
+           02 KontoRecord-Status        PIC X(1).
+               88 KONTO-RECORD-ACTIVE  VALUE "A".
+               88 KONTO-RECORD-CLOSED  VALUE "C".
+               88 KONTO-RECORD-DORMANT VALUE "D".
+           02 KontoRecord-StatusDate   PIC 9(8).
+
+       FD  NetWorthReport.
+       01  NetWorthLine PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-KundeFil-Status   PIC X(2) VALUE "00".
+       01 WS-KontoFil-Status   PIC X(2) VALUE "00".
+       01 WS-ReportFile-Status PIC X(2) VALUE "00".
+
+       01 EOF-KUNDE PIC X VALUE "N".
+           88 END-KUNDE VALUE "Y".
+
+       01 EOF-KONTO PIC X VALUE "N".
+           88 END-KONTO VALUE "Y" FALSE "N".
+
+      * exchange rates to DKK - maintained here until there is a
+      * real rate-maintenance transaction; unrecognized currencies
+      * convert at a zero rate rather than aborting the run.
+       01 WS-FX-Table.
+           02 WS-FX-Entry OCCURS 6 TIMES.
+               03 WS-FX-Currency    PIC X(3).
+               03 WS-FX-RateToDKK   PIC 9(3)V9999.
+       01 WS-FX-Count  PIC 9 VALUE ZERO.
+       01 WS-FX-Idx    PIC 9.
+       01 WS-This-Rate PIC 9(3)V9999 VALUE ZERO.
+
+       01 WS-Customer-Total-DKK PIC S9(12)V99.
+
+      * per-customer consolidated totals, accumulated during the
+      * join then ranked largest-first before the report is written.
+       01 WS-NetWorth-Table.
+           02 WS-NetWorth-Entry OCCURS 500 TIMES.
+               03 NW-KundeID    PIC X(10).
+               03 NW-Fornavn    PIC X(20).
+               03 NW-Efternavn  PIC X(20).
+               03 NW-TotalDKK   PIC S9(12)V99.
+       01 WS-NetWorth-Count    PIC 9(4) VALUE ZERO.
+       01 WS-NW-Idx            PIC 9(4).
+       01 WS-NW-Best-Idx       PIC 9(4).
+       01 WS-NW-Scan-Idx       PIC 9(4).
+       01 WS-NW-Swap-KundeID   PIC X(10).
+       01 WS-NW-Swap-Fornavn   PIC X(20).
+       01 WS-NW-Swap-Efternavn PIC X(20).
+       01 WS-NW-Swap-Total     PIC S9(12)V99.
+
+       01 WS-Rank             PIC 9(4) VALUE ZERO.
+       01 WS-Total-Display    PIC -999999999999.99.
+
+       PROCEDURE DIVISION.
+       OPEN INPUT KundeFil
+       IF WS-KundeFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kundeoplysninger.txt - status "
+               WS-KundeFil-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN INPUT KontoFil
+       IF WS-KontoFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kontooplysninger.txt - status "
+               WS-KontoFil-Status
+           CLOSE KundeFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN OUTPUT NetWorthReport
+       IF WS-ReportFile-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave14NetWorth.txt - status "
+               WS-ReportFile-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       PERFORM INITIALIZE-FX-TABLE
+
+       PERFORM UNTIL END-KUNDE
+           READ KundeFil NEXT RECORD
+               AT END
+                   SET END-KUNDE TO TRUE
+               NOT AT END
+                   IF WS-KundeFil-Status NOT = "00"
+                       DISPLAY "ERROR reading Kundeoplysninger.txt -"
+                           " status " WS-KundeFil-Status
+                       CLOSE KundeFil
+                       CLOSE KontoFil
+                       CLOSE NetWorthReport
+                       STOP RUN WITH ERROR STATUS 1
+                   END-IF
+                   PERFORM ACCUMULATE-CUSTOMER-NET-WORTH
+           END-READ
+       END-PERFORM
+
+       PERFORM RANK-NET-WORTH-TABLE
+       PERFORM WRITE-NET-WORTH-REPORT
+
+       CLOSE KundeFil
+       CLOSE KontoFil
+       CLOSE NetWorthReport
+       STOP RUN.
+
+       INITIALIZE-FX-TABLE.
+           MOVE 6 TO WS-FX-Count
+           MOVE "DKK" TO WS-FX-Currency(1)
+           MOVE 1.0000 TO WS-FX-RateToDKK(1)
+           MOVE "EUR" TO WS-FX-Currency(2)
+           MOVE 7.4500 TO WS-FX-RateToDKK(2)
+           MOVE "USD" TO WS-FX-Currency(3)
+           MOVE 6.9000 TO WS-FX-RateToDKK(3)
+           MOVE "GBP" TO WS-FX-Currency(4)
+           MOVE 8.7000 TO WS-FX-RateToDKK(4)
+           MOVE "SEK" TO WS-FX-Currency(5)
+           MOVE 0.6600 TO WS-FX-RateToDKK(5)
+           MOVE "NOK" TO WS-FX-Currency(6)
+           MOVE 0.6500 TO WS-FX-RateToDKK(6).
+
+       LOOKUP-FX-RATE.
+           MOVE ZERO TO WS-This-Rate
+
+           PERFORM VARYING WS-FX-Idx FROM 1 BY 1
+                   UNTIL WS-FX-Idx > WS-FX-Count
+               IF WS-FX-Currency(WS-FX-Idx) = KontoRecord-Valuta
+                   MOVE WS-FX-RateToDKK(WS-FX-Idx) TO WS-This-Rate
+               END-IF
+           END-PERFORM.
+
+       ACCUMULATE-CUSTOMER-NET-WORTH.
+           MOVE ZERO TO WS-Customer-Total-DKK
+
+           MOVE KundeRecord-KundeID TO KontoRecord-KundeID
+           SET END-KONTO TO FALSE
+           START KontoFil KEY IS EQUAL TO KontoRecord-KundeID
+               INVALID KEY
+                   SET END-KONTO TO TRUE
+           END-START
+
+           PERFORM UNTIL END-KONTO
+               READ KontoFil NEXT RECORD
+                   AT END
+                       SET END-KONTO TO TRUE
+                   NOT AT END
+                       IF KontoRecord-KundeID = KundeRecord-KundeID
+                           IF NOT KONTO-RECORD-CLOSED
+                               PERFORM LOOKUP-FX-RATE
+                               COMPUTE WS-Customer-Total-DKK =
+                                   WS-Customer-Total-DKK
+                                   + (KontoRecord-Balance
+                                       * WS-This-Rate)
+                           END-IF
+                       ELSE
+                           SET END-KONTO TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-NetWorth-Count < 500
+               ADD 1 TO WS-NetWorth-Count
+               MOVE KundeRecord-KundeID
+                   TO NW-KundeID(WS-NetWorth-Count)
+               MOVE KundeRecord-Fornavn
+                   TO NW-Fornavn(WS-NetWorth-Count)
+               MOVE KundeRecord-Efternavn
+                   TO NW-Efternavn(WS-NetWorth-Count)
+               MOVE WS-Customer-Total-DKK
+                   TO NW-TotalDKK(WS-NetWorth-Count)
+           ELSE
+               DISPLAY "WARNING - net worth table full, "
+                   "customer " KundeRecord-KundeID " not ranked"
+           END-IF.
+
+      * selection sort, largest total first - table is capped at
+      * 500 customers so an O(n**2) sort is not a concern here.
+       RANK-NET-WORTH-TABLE.
+           PERFORM VARYING WS-NW-Idx FROM 1 BY 1
+                   UNTIL WS-NW-Idx > WS-NetWorth-Count
+               MOVE WS-NW-Idx TO WS-NW-Best-Idx
+
+               PERFORM VARYING WS-NW-Scan-Idx FROM WS-NW-Idx BY 1
+                       UNTIL WS-NW-Scan-Idx > WS-NetWorth-Count
+                   IF NW-TotalDKK(WS-NW-Scan-Idx)
+                           > NW-TotalDKK(WS-NW-Best-Idx)
+                       MOVE WS-NW-Scan-Idx TO WS-NW-Best-Idx
+                   END-IF
+               END-PERFORM
+
+               IF WS-NW-Best-Idx NOT = WS-NW-Idx
+                   MOVE NW-KundeID(WS-NW-Idx)   TO WS-NW-Swap-KundeID
+                   MOVE NW-Fornavn(WS-NW-Idx)   TO WS-NW-Swap-Fornavn
+                   MOVE NW-Efternavn(WS-NW-Idx) TO WS-NW-Swap-Efternavn
+                   MOVE NW-TotalDKK(WS-NW-Idx)  TO WS-NW-Swap-Total
+
+                   MOVE NW-KundeID(WS-NW-Best-Idx)
+                       TO NW-KundeID(WS-NW-Idx)
+                   MOVE NW-Fornavn(WS-NW-Best-Idx)
+                       TO NW-Fornavn(WS-NW-Idx)
+                   MOVE NW-Efternavn(WS-NW-Best-Idx)
+                       TO NW-Efternavn(WS-NW-Idx)
+                   MOVE NW-TotalDKK(WS-NW-Best-Idx)
+                       TO NW-TotalDKK(WS-NW-Idx)
+
+                   MOVE WS-NW-Swap-KundeID
+                       TO NW-KundeID(WS-NW-Best-Idx)
+                   MOVE WS-NW-Swap-Fornavn
+                       TO NW-Fornavn(WS-NW-Best-Idx)
+                   MOVE WS-NW-Swap-Efternavn
+                       TO NW-Efternavn(WS-NW-Best-Idx)
+                   MOVE WS-NW-Swap-Total
+                       TO NW-TotalDKK(WS-NW-Best-Idx)
+               END-IF
+           END-PERFORM.
+
+       WRITE-NET-WORTH-REPORT.
+           STRING
+               "=== CONSOLIDATED NET WORTH (DKK) ==="
+               INTO NetWorthLine
+           END-STRING
+           PERFORM WRITE-NET-WORTH-LINE
+
+           MOVE ZERO TO WS-Rank
+           PERFORM VARYING WS-NW-Idx FROM 1 BY 1
+                   UNTIL WS-NW-Idx > WS-NetWorth-Count
+               ADD 1 TO WS-Rank
+               MOVE NW-TotalDKK(WS-NW-Idx) TO WS-Total-Display
+               STRING
+                   WS-Rank ". " NW-KundeID(WS-NW-Idx)
+                   " " NW-Fornavn(WS-NW-Idx)
+                   " " NW-Efternavn(WS-NW-Idx)
+                   " - " WS-Total-Display " DKK"
+                   INTO NetWorthLine
+               END-STRING
+               PERFORM WRITE-NET-WORTH-LINE
+           END-PERFORM.
+
+       WRITE-NET-WORTH-LINE.
+           WRITE NetWorthLine
+           IF WS-ReportFile-Status NOT = "00"
+               DISPLAY "ERROR writing Opgave14NetWorth.txt - status "
+                   WS-ReportFile-Status
+               CLOSE KundeFil
+               CLOSE KontoFil
+               CLOSE NetWorthReport
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
