@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave20.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KundeFil ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KundeRecord-KundeID
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KundeFil-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KundeFil.
+       01  KundeRecord.
+           02 KundeRecord-KundeID       PIC X(10).
+           02 KundeRecord-Fornavn       PIC X(20).
+           02 KundeRecord-Efternavn     PIC X(20).
+           02 KundeRecord-KontoId       PIC X(10).
+           02 KundeRecord-Valuta        PIC X(3).
+           02 KundeRecord-LastChanged   PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-KundeFil-Status PIC X(2) VALUE "00".
+
+       01 WS-Done       PIC X VALUE "N".
+           88 WS-IS-DONE VALUE "Y".
+
+       01 EOF-KUNDE     PIC X VALUE "N".
+           88 END-KUNDE VALUE "Y" FALSE "N".
+
+       01 Firstname PIC X(20) VALUE SPACES.
+       01 Lastname  PIC X(20) VALUE SPACES.
+       01 Fullname  PIC X(40) VALUE SPACES.
+       01 Cleanname    PIC X(40) VALUE SPACES.
+       01 IndexVar     PIC 99 VALUE 1.
+       01 CleanIndex   PIC 99 VALUE 1.
+       01 PreviousChar PIC X VALUE SPACE.
+
+      * the normalized search name, held here once CLEAN-FULLNAME has
+      * collapsed it, so the same Cleanname working-storage can be
+      * re-used to clean each candidate record's own name in turn.
+       01 WS-Search-Name PIC X(40).
+
+       01 WS-Match-Count PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       OPEN INPUT KundeFil
+       IF WS-KundeFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kundeoplysninger.txt - status "
+               WS-KundeFil-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       PERFORM UNTIL WS-IS-DONE
+           DISPLAY "Fornavn to search (blank to exit): "
+           ACCEPT Firstname
+           IF Firstname = SPACES
+               SET WS-IS-DONE TO TRUE
+           ELSE
+               DISPLAY "Efternavn to search: "
+               ACCEPT Lastname
+               PERFORM SEARCH-BY-NAME
+           END-IF
+       END-PERFORM
+
+       CLOSE KundeFil
+       STOP RUN.
+
+      * builds and collapses the search name the same way Opgave3
+      * and Opgave8's PROCESS-KUNDE already build Fullname/Cleanname,
+      * then scans the whole master from the top - there is no
+      * alternate key on name, so every record's own name has to be
+      * cleaned the same way before it can be compared.
+       SEARCH-BY-NAME.
+           MOVE SPACES TO Fullname
+           STRING
+               Firstname DELIMITED BY SIZE
+               Lastname DELIMITED BY SIZE
+           INTO Fullname
+           END-STRING
+
+           PERFORM CLEAN-FULLNAME
+           MOVE Cleanname TO WS-Search-Name
+           MOVE ZERO TO WS-Match-Count
+
+           SET END-KUNDE TO FALSE
+           MOVE LOW-VALUES TO KundeRecord-KundeID
+           START KundeFil KEY IS NOT LESS THAN KundeRecord-KundeID
+               INVALID KEY
+                   SET END-KUNDE TO TRUE
+           END-START
+
+           PERFORM UNTIL END-KUNDE
+               READ KundeFil NEXT RECORD
+                   AT END
+                       SET END-KUNDE TO TRUE
+                   NOT AT END
+                       PERFORM CHECK-KUNDE-NAME-MATCH
+               END-READ
+           END-PERFORM
+
+           IF WS-Match-Count = ZERO
+               DISPLAY "No matching customer found for "
+                   WS-Search-Name
+           END-IF.
+
+       CHECK-KUNDE-NAME-MATCH.
+           MOVE SPACES TO Fullname
+           STRING
+               KundeRecord-Fornavn DELIMITED BY SIZE
+               KundeRecord-Efternavn DELIMITED BY SIZE
+           INTO Fullname
+           END-STRING
+
+           PERFORM CLEAN-FULLNAME
+
+           IF Cleanname = WS-Search-Name
+               ADD 1 TO WS-Match-Count
+               DISPLAY "KundeID: " KundeRecord-KundeID
+                   " Name: " Cleanname
+           END-IF.
+
+       COPY "CLEANNAME.cpy".
