@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave15.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KontoFil ASSIGN TO "Kontooplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KontoRecord-KontoID
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KontoFil-Status.
+           SELECT KontoArchiveFil ASSIGN TO "KontoArkiv.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ArchiveFil-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KontoFil.
+       01  KontoRecord.
+           02 KontoRecord-KontoID       PIC X(10).
+           02 KontoRecord-KundeID       PIC X(10).
+           02 KontoRecord-KontoType     PIC X(20).
+           02 KontoRecord-Balance       PIC S9(10)V99.
+           02 KontoRecord-Valuta        PIC X(3).
+           02 KontoRecord-Status        PIC X(1).
+               88 KONTO-RECORD-ACTIVE  VALUE "A".
+               88 KONTO-RECORD-CLOSED  VALUE "C".
+               88 KONTO-RECORD-DORMANT VALUE "D".
+           02 KontoRecord-StatusDate   PIC 9(8).
+
+       FD  KontoArchiveFil.
+       01  KontoArchiveRecord.
+           02 ArchiveKontoID       PIC X(10).
+           02 ArchiveKundeID       PIC X(10).
+           02 ArchiveKontoType     PIC X(20).
+           02 ArchiveBalance       PIC S9(10)V99.
+           02 ArchiveValuta        PIC X(3).
+           02 ArchiveStatus        PIC X(1).
+           02 ArchiveStatusDate    PIC 9(8).
+           02 ArchiveRunDate       PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-KontoFil-Status    PIC X(2) VALUE "00".
+       01 WS-ArchiveFil-Status  PIC X(2) VALUE "00".
+
+       01 EOF-KONTO PIC X VALUE "N".
+           88 END-KONTO VALUE "Y".
+
+       01 WS-Run-Date    PIC 9(8) VALUE ZERO.
+       01 WS-Cutoff-Date PIC 9(8) VALUE ZERO.
+
+       01 WS-Archived-Count PIC 9(7) VALUE ZERO.
+       01 WS-Scanned-Count  PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       DISPLAY "Archive closed/dormant accounts with a status date"
+       DISPLAY "on or before this cutoff (YYYYMMDD): "
+       ACCEPT WS-Cutoff-Date
+
+       ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+
+       OPEN I-O KontoFil
+       IF WS-KontoFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kontooplysninger.txt - status "
+               WS-KontoFil-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN EXTEND KontoArchiveFil
+       IF WS-ArchiveFil-Status NOT = "00"
+           DISPLAY "ERROR opening KontoArkiv.txt - status "
+               WS-ArchiveFil-Status
+           CLOSE KontoFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+      * a single forward pass in KontoID order - the same way
+      * Opgave8's ORPHAN-CHECK walks the whole file.
+       MOVE LOW-VALUES TO KontoRecord-KontoID
+       START KontoFil KEY IS NOT LESS THAN KontoRecord-KontoID
+           INVALID KEY
+               SET END-KONTO TO TRUE
+       END-START
+
+       PERFORM UNTIL END-KONTO
+           READ KontoFil NEXT RECORD
+               AT END
+                   SET END-KONTO TO TRUE
+               NOT AT END
+                   IF WS-KontoFil-Status NOT = "00"
+                       DISPLAY "ERROR reading Kontooplysninger.txt -"
+                           " status " WS-KontoFil-Status
+                       CLOSE KontoFil
+                       CLOSE KontoArchiveFil
+                       STOP RUN WITH ERROR STATUS 1
+                   END-IF
+                   ADD 1 TO WS-Scanned-Count
+                   PERFORM ARCHIVE-IF-ELIGIBLE
+           END-READ
+       END-PERFORM
+
+       DISPLAY "Accounts scanned: " WS-Scanned-Count
+       DISPLAY "Accounts archived and purged: " WS-Archived-Count
+
+       CLOSE KontoFil
+       IF WS-KontoFil-Status NOT = "00"
+           DISPLAY "ERROR closing Kontooplysninger.txt - status "
+               WS-KontoFil-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       CLOSE KontoArchiveFil
+       IF WS-ArchiveFil-Status NOT = "00"
+           DISPLAY "ERROR closing KontoArkiv.txt - status "
+               WS-ArchiveFil-Status
+       END-IF
+
+       STOP RUN.
+
+      * only a closed or dormant account whose status date is on or
+      * before the cutoff is old enough to move out of the live
+      * master - an active account, or one closed/flagged too
+      * recently, is left alone.
+       ARCHIVE-IF-ELIGIBLE.
+           IF (KONTO-RECORD-CLOSED OR KONTO-RECORD-DORMANT)
+                   AND KontoRecord-StatusDate NOT = ZERO
+                   AND KontoRecord-StatusDate <= WS-Cutoff-Date
+               PERFORM WRITE-ARCHIVE-RECORD
+               DELETE KontoFil
+                   INVALID KEY
+                       DISPLAY "Delete failed for "
+                           KontoRecord-KontoID
+                   NOT INVALID KEY
+                       ADD 1 TO WS-Archived-Count
+               END-DELETE
+           END-IF.
+
+       WRITE-ARCHIVE-RECORD.
+           MOVE KontoRecord-KontoID     TO ArchiveKontoID
+           MOVE KontoRecord-KundeID     TO ArchiveKundeID
+           MOVE KontoRecord-KontoType   TO ArchiveKontoType
+           MOVE KontoRecord-Balance     TO ArchiveBalance
+           MOVE KontoRecord-Valuta      TO ArchiveValuta
+           MOVE KontoRecord-Status      TO ArchiveStatus
+           MOVE KontoRecord-StatusDate  TO ArchiveStatusDate
+           MOVE WS-Run-Date             TO ArchiveRunDate
+
+           WRITE KontoArchiveRecord
+           IF WS-ArchiveFil-Status NOT = "00"
+               DISPLAY "ERROR writing KontoArkiv.txt - status "
+                   WS-ArchiveFil-Status
+               CLOSE KontoFil
+               CLOSE KontoArchiveFil
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
