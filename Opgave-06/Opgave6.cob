@@ -5,55 +5,324 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT KundeFil ASSIGN TO "Kundeoplysninger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KundeRecord-KundeID
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-KundeFil-Status.
+           SELECT KontoFil ASSIGN TO "Kontooplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KontoRecord-KontoID
+               ALTERNATE RECORD KEY IS KontoRecord-KundeID
+                   WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-KontoFil-Status.
+           SELECT RejectFile ASSIGN TO "Opgave6Rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RejectFile-Status.
+           SELECT AuditFile ASSIGN TO "Opgave6Audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AuditFile-Status.
 
        DATA DIVISION.
        FILE SECTION.
        FD  KundeFil.
        01  KundeRecord.
-           02 KundeRecord-KundeID       PIC X(20).
+           02 KundeRecord-KundeID       PIC X(10).
            02 KundeRecord-Fornavn       PIC X(20).
            02 KundeRecord-Efternavn     PIC X(20).
-           02 KundeRecord-KontoInfo.
-               03 KundeRecord-KontoInfo-KontoNummer PIC X(20).
-               03 KundeRecord-KontoInfo-Balance     PIC 9(7)V99.
-               03 KundeRecord-KontoInfo-ValutaKode  PIC X(3).
+           02 KundeRecord-KontoId       PIC X(10).
+           02 KundeRecord-Valuta        PIC X(3).
+           02 KundeRecord-LastChanged   PIC 9(8).
+
+       FD  KontoFil.
+       01  KontoRecord.
+           02 KontoRecord-KontoID       PIC X(10).
+           02 KontoRecord-KundeID       PIC X(10).
+           02 KontoRecord-KontoType     PIC X(20).
+           02 KontoRecord-Balance       PIC S9(10)V99.
+           02 KontoRecord-Valuta        PIC X(3).
+           02 KontoRecord-Status        PIC X(1).
+               88 KONTO-RECORD-ACTIVE  VALUE "A".
+               88 KONTO-RECORD-CLOSED  VALUE "C".
+               88 KONTO-RECORD-DORMANT VALUE "D".
+           02 KontoRecord-StatusDate   PIC 9(8).
+
+       FD  RejectFile.
+       01  RejectLine PIC X(100).
+
+       FD  AuditFile.
+       01  AuditLine PIC X(100).
 
        WORKING-STORAGE SECTION.
        01 EOF-FLAG      PIC X VALUE "N".
            88 END-OF-FILE VALUE "Y".
 
+       01 WS-KundeFil-Status   PIC X(2) VALUE "00".
+       01 WS-KontoFil-Status   PIC X(2) VALUE "00".
+       01 WS-RejectFile-Status PIC X(2) VALUE "00".
+       01 WS-AuditFile-Status  PIC X(2) VALUE "00".
+
+       01 WS-Konto-Found PIC X VALUE "N".
+           88 WS-KONTO-WAS-FOUND VALUE "Y".
+
+      * fields WRITE-AUDIT-LINE (AUDITLOG.cpy) expects to be loaded.
+       01 WS-Audit-KundeID      PIC X(10).
+       01 WS-Audit-Balance-Disp PIC -9999999999.99.
+       01 WS-Audit-Currency     PIC X(3).
+       01 WS-Audit-Date         PIC 9(8).
+       01 WS-Audit-Time         PIC 9(8).
+
+       01 WS-Currency-Check PIC X(3).
+           88 WS-VALID-CURRENCY VALUES "DKK" "EUR" "USD" "GBP"
+                                        "SEK" "NOK".
+
+       01 WS-Record-Valid PIC X VALUE "Y".
+           88 WS-RECORD-OK VALUE "Y".
+
+       01 WS-Reject-Count PIC 9(7) VALUE ZERO.
+
+      * flags a second record for a KundeID already seen earlier in
+      * this run - duplicates are tracked in-memory since KundeFil
+      * is only ever read forward, never re-scanned, during the load.
+       01 WS-Seen-KundeID-Table.
+           02 WS-Seen-KundeID PIC X(10) OCCURS 2000 TIMES.
+       01 WS-Seen-Count      PIC 9(4) VALUE ZERO.
+       01 WS-Seen-Idx        PIC 9(4).
+       01 WS-Duplicate-Flag  PIC X VALUE "N".
+           88 WS-IS-DUPLICATE VALUE "Y".
+
+       01 WS-AccountNumber   PIC X(10).
+       01 WS-Account-Valid   PIC X VALUE "Y".
+           88 WS-ACCOUNT-NUMBER-OK VALUE "Y".
+       01 WS-AN-Idx           PIC 99.
+       01 WS-AN-Digit         PIC 9.
+       01 WS-AN-Sum           PIC 9(3).
+       01 WS-AN-Quotient      PIC 9.
+       01 WS-AN-Expected      PIC 9.
+
        01 KundeOPL.
            COPY "KUNDEOPL.cpy".
 
+      * fields PRECHECK-INPUT-FILE (FILECHECK.cpy) expects to be
+      * loaded - the CBL_CHECK_FILE_EXIST layout is the standard one.
+       01 WS-Precheck-Filename PIC X(40).
+       01 WS-Precheck-File-Info.
+           05 WS-Precheck-File-Info-Size PIC 9(8) COMP-X.
+           05 WS-Precheck-File-Info-Date.
+               10 WS-Precheck-File-Info-Day    PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Month  PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Year   PIC 9(4) COMP-X.
+           05 WS-Precheck-File-Info-Time.
+               10 WS-Precheck-File-Info-Hours       PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Minutes     PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Seconds     PIC 9(2) COMP-X.
+               10 WS-Precheck-File-Info-Hundredths  PIC 9(2) COMP-X.
+       01 WS-Precheck-RC PIC S9(9) COMP-5.
+
        PROCEDURE DIVISION.
+       MOVE "Kundeoplysninger.txt" TO WS-Precheck-Filename
+       PERFORM PRECHECK-INPUT-FILE
+       MOVE "Kontooplysninger.txt" TO WS-Precheck-Filename
+       PERFORM PRECHECK-INPUT-FILE
+
        OPEN INPUT KundeFil
-    
+       IF WS-KundeFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kundeoplysninger.txt - status "
+               WS-KundeFil-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN INPUT KontoFil
+       IF WS-KontoFil-Status NOT = "00"
+           DISPLAY "ERROR opening Kontooplysninger.txt - status "
+               WS-KontoFil-Status
+           CLOSE KundeFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN OUTPUT RejectFile
+       IF WS-RejectFile-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave6Rejects.txt - status "
+               WS-RejectFile-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       OPEN EXTEND AuditFile
+       IF WS-AuditFile-Status NOT = "00"
+           DISPLAY "ERROR opening Opgave6Audit.txt - status "
+               WS-AuditFile-Status
+           CLOSE KundeFil
+           CLOSE KontoFil
+           CLOSE RejectFile
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
        PERFORM UNTIL END-OF-FILE
-           READ KundeFil
+           READ KundeFil NEXT RECORD
                AT END
                    SET END-OF-FILE TO TRUE
                NOT AT END
-                   MOVE KundeRecord-KundeID          TO KundeId
-                   MOVE KundeRecord-Fornavn          TO Fornavn
-                   MOVE KundeRecord-Efternavn        
-                       TO Efternavn
-                   MOVE KundeRecord-KontoInfo-KontoNummer
-                       TO KontoNummer
-                   MOVE KundeRecord-KontoInfo-Balance
-                       TO Balance
-                   MOVE KundeRecord-KontoInfo-ValutaKode
-                       TO ValutaKode
-    
-                   DISPLAY "ID: "       KundeID
-                   DISPLAY "Firstname: " Fornavn
-                   DISPLAY "Lastname: "  Efternavn
-                   DISPLAY "Account: "   KontoNummer
-                   DISPLAY "Balance: "   Balance
-                   DISPLAY "Currency: "  ValutaKode
-                   DISPLAY "----------------------------------------"
+                   IF WS-KundeFil-Status NOT = "00"
+                       DISPLAY "ERROR reading Kundeoplysninger.txt -"
+                           " status " WS-KundeFil-Status
+                       CLOSE KundeFil
+                       CLOSE KontoFil
+                       CLOSE RejectFile
+                       CLOSE AuditFile
+                       STOP RUN WITH ERROR STATUS 1
+                   END-IF
+
+                   PERFORM LOOKUP-KONTO-FOR-KUNDE
+
+                   MOVE KundeRecord-KundeID TO WS-Audit-KundeID
+                   IF WS-KONTO-WAS-FOUND
+                       MOVE KontoRecord-Balance TO WS-Audit-Balance-Disp
+                   ELSE
+                       MOVE ZERO TO WS-Audit-Balance-Disp
+                   END-IF
+                   MOVE KundeRecord-Valuta TO WS-Audit-Currency
+                   PERFORM WRITE-AUDIT-LINE
+
+                   PERFORM CHECK-DUPLICATE-KUNDE
+
+                   IF WS-IS-DUPLICATE
+                       ADD 1 TO WS-Reject-Count
+                       STRING
+                           "Rejected customer "
+                           KundeRecord-KundeID
+                           " - duplicate KundeID already seen "
+                           "in this run"
+                           INTO RejectLine
+                       END-STRING
+                       WRITE RejectLine
+                       IF WS-RejectFile-Status NOT = "00"
+                           DISPLAY "ERROR writing Opgave6Rejects.txt"
+                               " - status " WS-RejectFile-Status
+                           CLOSE KundeFil
+                           CLOSE KontoFil
+                           CLOSE RejectFile
+                           CLOSE AuditFile
+                           STOP RUN WITH ERROR STATUS 1
+                       END-IF
+                   ELSE
+                       MOVE "Y" TO WS-Record-Valid
+                       MOVE KundeRecord-Valuta
+                           TO WS-Currency-Check
+                       IF NOT WS-VALID-CURRENCY
+                           MOVE "N" TO WS-Record-Valid
+                       END-IF
+                       IF NOT WS-KONTO-WAS-FOUND
+                           MOVE "N" TO WS-Record-Valid
+                       END-IF
+                       IF WS-KONTO-WAS-FOUND
+                           AND KontoRecord-Balance NOT NUMERIC
+                           MOVE "N" TO WS-Record-Valid
+                       END-IF
+
+                       MOVE KundeRecord-KontoId TO WS-AccountNumber
+                       PERFORM VALIDATE-ACCOUNT-NUMBER
+                       IF NOT WS-ACCOUNT-NUMBER-OK
+                           MOVE "N" TO WS-Record-Valid
+                       END-IF
+
+                       IF WS-RECORD-OK
+                           MOVE KundeRecord-KundeID      TO KundeId
+                           MOVE KundeRecord-Fornavn      TO Fornavn
+                           MOVE KundeRecord-Efternavn
+                               TO Efternavn
+                           MOVE KundeRecord-KontoId      TO KontoId
+                           MOVE KundeRecord-Valuta        TO Valuta
+
+                           DISPLAY "ID: "       KundeID
+                           DISPLAY "Firstname: " Fornavn
+                           DISPLAY "Lastname: "  Efternavn
+                           DISPLAY "Account: "   KontoId
+                           DISPLAY "Balance: "   KontoRecord-Balance
+                           DISPLAY "Currency: "  Valuta
+                           DISPLAY "----------------------------"
+                       ELSE
+                           ADD 1 TO WS-Reject-Count
+                           STRING
+                               "Rejected customer "
+                               KundeRecord-KundeID
+                               " - invalid currency or balance"
+                               INTO RejectLine
+                           END-STRING
+                           WRITE RejectLine
+                           IF WS-RejectFile-Status NOT = "00"
+                               DISPLAY "ERROR writing "
+                                   "Opgave6Rejects.txt - status "
+                                   WS-RejectFile-Status
+                               CLOSE KundeFil
+                               CLOSE KontoFil
+                               CLOSE RejectFile
+                               CLOSE AuditFile
+                               STOP RUN WITH ERROR STATUS 1
+                           END-IF
+                       END-IF
+                   END-IF
            END-READ
        END-PERFORM
-    
+
+       DISPLAY "Records rejected: " WS-Reject-Count
+
        CLOSE KundeFil
+       IF WS-KundeFil-Status NOT = "00"
+           DISPLAY "ERROR closing Kundeoplysninger.txt - status "
+               WS-KundeFil-Status
+           STOP RUN WITH ERROR STATUS 1
+       END-IF
+
+       CLOSE KontoFil
+       IF WS-KontoFil-Status NOT = "00"
+           DISPLAY "ERROR closing Kontooplysninger.txt - status "
+               WS-KontoFil-Status
+       END-IF
+
+       CLOSE RejectFile
+       IF WS-RejectFile-Status NOT = "00"
+           DISPLAY "ERROR closing Opgave6Rejects.txt - status "
+               WS-RejectFile-Status
+       END-IF
+
+       CLOSE AuditFile
+       IF WS-AuditFile-Status NOT = "00"
+           DISPLAY "ERROR closing Opgave6Audit.txt - status "
+               WS-AuditFile-Status
+       END-IF
+
        STOP RUN.
+
+       LOOKUP-KONTO-FOR-KUNDE.
+           MOVE "N" TO WS-Konto-Found
+           MOVE KundeRecord-KontoId TO KontoRecord-KontoID
+           READ KontoFil
+               INVALID KEY
+                   MOVE "N" TO WS-Konto-Found
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-Konto-Found
+           END-READ.
+
+       CHECK-DUPLICATE-KUNDE.
+           MOVE "N" TO WS-Duplicate-Flag
+
+           PERFORM VARYING WS-Seen-Idx FROM 1 BY 1
+                   UNTIL WS-Seen-Idx > WS-Seen-Count
+               IF WS-Seen-KundeID(WS-Seen-Idx) = KundeRecord-KundeID
+                   MOVE "Y" TO WS-Duplicate-Flag
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-IS-DUPLICATE AND WS-Seen-Count < 2000
+               ADD 1 TO WS-Seen-Count
+               MOVE KundeRecord-KundeID
+                   TO WS-Seen-KundeID(WS-Seen-Count)
+           END-IF.
+
+       COPY "VALIDKONTO.cpy".
+
+       COPY "AUDITLOG.cpy".
+
+       COPY "FILECHECK.cpy".
