@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------*
+      * KUNDEOPL.cpy - customer (Kunde) record layout. Balance no  *
+      * longer lives here - it moved to KontoFil (KONTOOPL.cpy)    *
+      * when accounts were split out into their own file; KontoId  *
+      * is just the customer's reference into that file.           *
+      *-----------------------------------------------------------*
+           02 KundeID PIC X(10) VALUE SPACES.
+           02 Fornavn PIC X(20) VALUE SPACES.
+           02 Efternavn PIC X(20) VALUE SPACES.
+           02 KontoId PIC X(10) VALUE SPACES.
+           02 Valuta PIC X(3) VALUE SPACES.
+           02 KundeLastChanged PIC 9(8) VALUE ZEROS.
