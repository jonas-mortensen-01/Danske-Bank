@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------*
+      * KONTOOPL.cpy - account (Konto) record layout               *
+      *-----------------------------------------------------------*
+           02 KontoID PIC X(10) VALUE SPACES.
+           02 KontoKundeID PIC X(10) VALUE SPACES.
+           02 KontoType PIC X(20) VALUE SPACES.
+           02 KontoBalance PIC S9(10)V99 VALUE ZEROS.
+           02 KontoValuta PIC X(3) VALUE SPACES.
+           02 KontoStatus PIC X(1) VALUE "A".
+               88 KONTO-ACTIVE  VALUE "A".
+               88 KONTO-CLOSED  VALUE "C".
+               88 KONTO-DORMANT VALUE "D".
+           02 KontoStatusDate PIC 9(8) VALUE ZEROS.
