@@ -0,0 +1,43 @@
+      *-----------------------------------------------------------*
+      * AUDITLOG.cpy - appends one audit trail line recording a   *
+      * KundeID, timestamp and the key fields (balance, currency) *
+      * the including program saw for that customer/account this  *
+      * run. Copied into PROCEDURE DIVISION, the same way          *
+      * CLEANNAME.cpy and VALIDKONTO.cpy are.                      *
+      *                                                             *
+      * Contract - the including program must declare, and load    *
+      * before PERFORM WRITE-AUDIT-LINE:                           *
+      *   WS-Audit-KundeID      PIC X(10)                          *
+      *   WS-Audit-Balance-Disp PIC -9999999999.99                 *
+      *   WS-Audit-Currency     PIC X(3)                           *
+      *   WS-Audit-Date         PIC 9(8)                           *
+      *   WS-Audit-Time         PIC 9(8)                           *
+      * and must have an AuditFile opened EXTEND with FD record    *
+      * AuditLine PIC X(100) and status field WS-AuditFile-Status. *
+      *                                                             *
+      * A failure to write the audit line is logged but does not   *
+      * stop the run - the audit trail is a supplement to the main *
+      * job, not a gate on it.                                     *
+      *-----------------------------------------------------------*
+       WRITE-AUDIT-LINE.
+           ACCEPT WS-Audit-Date FROM DATE YYYYMMDD
+           ACCEPT WS-Audit-Time FROM TIME
+
+           STRING
+               WS-Audit-Date
+               " "
+               WS-Audit-Time
+               " KundeID="
+               WS-Audit-KundeID
+               " Balance="
+               WS-Audit-Balance-Disp
+               " Valuta="
+               WS-Audit-Currency
+               INTO AuditLine
+           END-STRING
+
+           WRITE AuditLine
+           IF WS-AuditFile-Status NOT = "00"
+               DISPLAY "WARNING: could not write audit record for "
+                   WS-Audit-KundeID " - status " WS-AuditFile-Status
+           END-IF.
