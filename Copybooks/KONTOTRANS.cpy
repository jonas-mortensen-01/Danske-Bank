@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------*
+      * KONTOTRANS.cpy - posted-transaction history record layout. *
+      * One record per transaction posted against a KontoID,       *
+      * carrying the balance that resulted so KontoTransaktion.txt *
+      * is a full audit trail, not just the account's latest       *
+      * snapshot.                                                  *
+      *-----------------------------------------------------------*
+           02 TransKontoID       PIC X(10) VALUE SPACES.
+           02 TransDate          PIC X(08) VALUE SPACES.
+           02 TransType          PIC X(01) VALUE SPACE.
+           02 TransAmount        PIC S9(10)V99 VALUE ZEROS.
+           02 TransBalanceAfter  PIC S9(10)V99 VALUE ZEROS.
