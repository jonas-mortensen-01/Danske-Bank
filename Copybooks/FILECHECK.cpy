@@ -0,0 +1,35 @@
+      *-----------------------------------------------------------*
+      * FILECHECK.cpy - verifies one input file exists and holds  *
+      * at least one byte before the including program attempts   *
+      * OPEN INPUT on it. Copied into PROCEDURE DIVISION, the same *
+      * way CLEANNAME.cpy, VALIDKONTO.cpy and AUDITLOG.cpy are.    *
+      *                                                             *
+      * Contract - the including program must declare:             *
+      *   WS-Precheck-Filename  PIC X(40)                          *
+      *   WS-Precheck-File-Info (the CBL_CHECK_FILE_EXIST layout)  *
+      *   WS-Precheck-RC        PIC S9(9) COMP-5                   *
+      * move the name of the file to check into                    *
+      * WS-Precheck-Filename, then PERFORM PRECHECK-INPUT-FILE      *
+      * before OPEN INPUT is attempted on that file. A missing or   *
+      * zero-length file stops the run here, with a message naming *
+      * the file, rather than letting OPEN INPUT fail later or a    *
+      * zero-length file run quietly to a misleading empty         *
+      * completion.                                                 *
+      *-----------------------------------------------------------*
+       PRECHECK-INPUT-FILE.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-Precheck-Filename
+               WS-Precheck-File-Info
+               RETURNING WS-Precheck-RC
+           END-CALL
+
+           IF WS-Precheck-RC NOT = 0
+               DISPLAY "ERROR: input file " WS-Precheck-Filename
+                   " is missing - run aborted"
+               STOP RUN WITH ERROR STATUS 1
+           END-IF
+
+           IF WS-Precheck-File-Info-Size = 0
+               DISPLAY "ERROR: input file " WS-Precheck-Filename
+                   " exists but is empty - run aborted"
+               STOP RUN WITH ERROR STATUS 1
+           END-IF.
