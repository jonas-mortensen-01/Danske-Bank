@@ -0,0 +1,38 @@
+      *-----------------------------------------------------------*
+      * VALIDKONTO.cpy - validates an account number against our   *
+      * numbering scheme: 10 numeric digits, the 10th being a      *
+      * check digit equal to (sum of digit(n) * n, n = 1 to 9)     *
+      * mod 10. The including program must move the candidate     *
+      * account number, right-trimmed/truncated to 10 characters,  *
+      * into WS-AccountNumber before PERFORMing                    *
+      * VALIDATE-ACCOUNT-NUMBER, and must declare WS-AccountNumber *
+      * PIC X(10), WS-Account-Valid PIC X with 88                  *
+      * WS-ACCOUNT-NUMBER-OK VALUE "Y", WS-AN-Idx PIC 99 (the loop  *
+      * runs one past 9 before the UNTIL test stops it, so PIC 9   *
+      * is not wide enough), WS-AN-Digit, WS-AN-Quotient,           *
+      * WS-AN-Expected PIC 9 plus WS-AN-Sum PIC 9(3) in             *
+      * WORKING-STORAGE.                                             *
+      *-----------------------------------------------------------*
+       VALIDATE-ACCOUNT-NUMBER.
+           MOVE "Y" TO WS-Account-Valid
+
+           IF WS-AccountNumber NOT NUMERIC
+               MOVE "N" TO WS-Account-Valid
+           ELSE
+               MOVE ZERO TO WS-AN-Sum
+               PERFORM VARYING WS-AN-Idx FROM 1 BY 1
+                       UNTIL WS-AN-Idx > 9
+                   MOVE WS-AccountNumber(WS-AN-Idx:1) TO WS-AN-Digit
+                   COMPUTE WS-AN-Sum = WS-AN-Sum
+                       + (WS-AN-Digit * WS-AN-Idx)
+               END-PERFORM
+
+               DIVIDE WS-AN-Sum BY 10
+                   GIVING WS-AN-Quotient
+                   REMAINDER WS-AN-Expected
+
+               MOVE WS-AccountNumber(10:1) TO WS-AN-Digit
+               IF WS-AN-Digit NOT = WS-AN-Expected
+                   MOVE "N" TO WS-Account-Valid
+               END-IF
+           END-IF.
