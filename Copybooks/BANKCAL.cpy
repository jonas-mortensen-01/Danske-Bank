@@ -0,0 +1,61 @@
+      *-----------------------------------------------------------*
+      * BANKCAL.cpy - decides whether a given date is a valid      *
+      * business day: not a Saturday or Sunday, and not listed in  *
+      * BankHolidays.txt. Copied into PROCEDURE DIVISION, the same *
+      * way CLEANNAME.cpy, VALIDKONTO.cpy, AUDITLOG.cpy and        *
+      * FILECHECK.cpy are - any date-driven batch step can         *
+      * PERFORM CHECK-BUSINESS-DAY before it runs and skip the day *
+      * rather than post twice on a weekend rerun or a holiday.    *
+      *                                                             *
+      * Contract - the including program must declare:             *
+      *   WS-Calendar-Date            PIC 9(8)                     *
+      *   WS-Calendar-Is-Business-Day PIC X                        *
+      *       88 WS-IS-BUSINESS-DAY VALUE "Y"                      *
+      *   WS-Calendar-Integer-Date    PIC 9(8)                     *
+      *   WS-Calendar-DOW             PIC 9                        *
+      *   EOF-HOLIDAY                 PIC X                        *
+      *       88 END-HOLIDAY VALUE "Y" FALSE "N"                   *
+      * and must have a HolidayFile declared as:                   *
+      *   SELECT HolidayFile ASSIGN TO "BankHolidays.txt"           *
+      *       ORGANIZATION IS LINE SEQUENTIAL                      *
+      *       FILE STATUS IS WS-HolidayFile-Status.                *
+      *   FD HolidayFile.                                          *
+      *   01 HolidayRecord.                                         *
+      *       02 HolidayDate        PIC 9(8).                      *
+      *       02 HolidayDescription PIC X(30).                     *
+      * Move the date to check into WS-Calendar-Date, then          *
+      * PERFORM CHECK-BUSINESS-DAY and test WS-IS-BUSINESS-DAY - a  *
+      * missing BankHolidays.txt is treated as no holidays on file, *
+      * not as a fatal error, since the weekend check alone is     *
+      * still meaningful without it.                                *
+      *-----------------------------------------------------------*
+       CHECK-BUSINESS-DAY.
+           MOVE "Y" TO WS-Calendar-Is-Business-Day
+
+           COMPUTE WS-Calendar-Integer-Date
+               = FUNCTION INTEGER-OF-DATE(WS-Calendar-Date)
+           COMPUTE WS-Calendar-DOW
+               = FUNCTION MOD(WS-Calendar-Integer-Date, 7)
+
+           IF WS-Calendar-DOW = 0 OR WS-Calendar-DOW = 6
+               MOVE "N" TO WS-Calendar-Is-Business-Day
+           END-IF
+
+           IF WS-IS-BUSINESS-DAY
+               OPEN INPUT HolidayFile
+               IF WS-HolidayFile-Status = "00"
+                   SET END-HOLIDAY TO FALSE
+                   PERFORM UNTIL END-HOLIDAY
+                       READ HolidayFile
+                           AT END
+                               SET END-HOLIDAY TO TRUE
+                           NOT AT END
+                               IF HolidayDate = WS-Calendar-Date
+                                   MOVE "N"
+                                       TO WS-Calendar-Is-Business-Day
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE HolidayFile
+               END-IF
+           END-IF.
