@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------*
+      * CLEANNAME.cpy - collapses runs of embedded blanks out of   *
+      * Fullname into Cleanname. The including program must        *
+      * declare Fullname and Cleanname PIC X(40), IndexVar and      *
+      * CleanIndex PIC 99, and PreviousChar PIC X in WORKING-       *
+      * STORAGE before PERFORMing CLEAN-FULLNAME.                  *
+      *-----------------------------------------------------------*
+       CLEAN-FULLNAME.
+           MOVE SPACES TO Cleanname
+           MOVE 1 TO CleanIndex
+           MOVE SPACE TO PreviousChar
+           PERFORM VARYING IndexVar FROM 1 BY 1 UNTIL IndexVar > 40
+               IF Fullname(IndexVar:1) NOT = SPACE
+                       OR PreviousChar NOT = SPACE
+                   MOVE Fullname(IndexVar:1)
+                       TO Cleanname(CleanIndex:1)
+                   ADD 1 TO CleanIndex
+               END-IF
+               MOVE Fullname(IndexVar:1) TO PreviousChar
+           END-PERFORM.
